@@ -7,7 +7,8 @@
        FILE-CONTROL.
            SELECT IN-FILE
                ASSIGN TO DYNAMIC WS-FILENAME
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,6 +22,7 @@
        78  MAX-CELLS               VALUE 4000000.  *> MAX-ROWS * MAX-COLS
 
        01  WS-FILENAME             PIC X(256) VALUE "input.txt".
+       01  WS-FS                   PIC XX.
        01  WS-EOF                  PIC X VALUE "N".
            88  EOF                 VALUE "Y".
 
@@ -47,10 +49,49 @@
        01  WS-REMOVED              PIC S9(18) COMP-5 VALUE 0.
        01  WS-OUT                  PIC Z(18)9.
 
+       01  WS-RUN-PROGID           PIC X(20) VALUE "day4part2".
+       01  WS-RESULT-STR           PIC X(40).
+
+       *> A short row (shorter than the row that fixed WS-COLS) is
+       *> padded out to WS-COLS with this fill character instead of
+       *> aborting the run; defaults to the same "." the grid is
+       *> pre-filled with.
+       01  WS-PAD-CHAR              PIC X VALUE ".".
+       01  WS-PADI                  PIC 9(9) COMP-5.
+       01  WS-ROWS-PADDED           PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PAD-ROW-OUT           PIC Z(8)9.
+
+       01  WS-OUTDIR                PIC X(256).
+
+      *> Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP           PIC X(21).
+       01  WS-END-STAMP             PIC X(21).
+       01  WS-ELAPSED-STR           PIC X(20).
+
+       *> Pre-flight dimension scan, reported up front against all three
+       *> capacity constants before any grid storage is touched.
+       01  WS-PF-ROWS              PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PF-COLS              PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PF-CELLS             PIC 9(9) COMP-5 VALUE 0.
+
+       *> Round-by-round peel snapshots
+       01  WS-ROUND                PIC 9(9) COMP-5 VALUE 0.
+       01  WS-ROUND-END            PIC 9(9) COMP-5.
+       01  WS-SNAP-R               PIC 9(9) COMP-5.
+
        01  WS-GRID.
            05 WS-GRID-ROW OCCURS 2000.
               10 WS-GRID-LINE      PIC X(2000).
 
+       *> Row window handed to the shared neighbor-tally routine, the
+       *> same prev/curr/next shape day4part1's sliding window already
+       *> feeds it, dot-filled here when a row is off the top/bottom
+       *> edge.
+       01  WS-ALLDOTS              PIC X(2000) VALUE ALL ".".
+       01  WS-PREV                 PIC X(2000).
+       01  WS-CURR                 PIC X(2000).
+       01  WS-NEXT                 PIC X(2000).
+
        01  WS-DEGREE.
            05 WS-DEG-ROW OCCURS 2000.
               10 WS-DEG OCCURS 2000 PIC 9 COMP-5.
@@ -60,11 +101,37 @@
 
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
            IF WS-FILENAME = SPACES
                MOVE "input.txt" TO WS-FILENAME
            END-IF
 
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PAD-CHAR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "." TO WS-PAD-CHAR
+           END-ACCEPT
+           IF WS-PAD-CHAR = SPACE
+               MOVE "." TO WS-PAD-CHAR
+           END-IF
+
+           MOVE SPACES TO WS-OUTDIR
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+
+           PERFORM VERIFY-INPUT-FILE
+           PERFORM PRE-FLIGHT
+           MOVE WS-PF-COLS TO WS-COLS
+
            *> Initialize grid to dots
            PERFORM VARYING WS-R FROM 1 BY 1 UNTIL WS-R > MAX-ROWS
                MOVE ALL "." TO WS-GRID-LINE(WS-R)
@@ -85,17 +152,8 @@
                                STOP RUN
                            END-IF
 
-                           IF WS-COLS = 0
-                               MOVE WS-LEN TO WS-COLS
-                               IF WS-COLS > MAX-COLS
-                                   DISPLAY "ERROR: Too many columns (increase MAX-COLS)."
-                                   STOP RUN
-                               END-IF
-                           ELSE
-                               IF WS-LEN NOT = WS-COLS
-                                   DISPLAY "ERROR: Ragged grid (lines not same length)."
-                                   STOP RUN
-                               END-IF
+                           IF WS-LEN < WS-COLS
+                               PERFORM PAD-SHORT-ROW
                            END-IF
 
                            *> Copy line into grid row (rest already '.')
@@ -108,8 +166,19 @@
            CLOSE IN-FILE
 
            IF WS-ROWS = 0 OR WS-COLS = 0
+               MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+               CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+                   WS-ELAPSED-STR
+               DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
                MOVE 0 TO WS-OUT
                DISPLAY FUNCTION TRIM(WS-OUT)
+               MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+               CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME
+                   WS-RESULT-STR
+               CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME
+                   WS-RESULT-STR
+               CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID
+                   WS-RESULT-STR
                STOP RUN
            END-IF
 
@@ -121,51 +190,127 @@
            PERFORM INIT-DEGREES-AND-QUEUE
            PERFORM PEEL-PROCESS
 
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
+
            MOVE WS-REMOVED TO WS-OUT
            DISPLAY FUNCTION TRIM(WS-OUT)
+
+           MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID WS-RESULT-STR
+
            STOP RUN
            .
 
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
+
+       PRE-FLIGHT.
+           OPEN INPUT IN-FILE
+
+           PERFORM UNTIL EOF
+               READ IN-FILE INTO WS-LINE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM NORMALIZE-LINE
+                       IF WS-LEN > 0
+                           ADD 1 TO WS-PF-ROWS
+                           IF WS-LEN > WS-PF-COLS
+                               MOVE WS-LEN TO WS-PF-COLS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE IN-FILE
+           MOVE "N" TO WS-EOF
+
+           COMPUTE WS-PF-CELLS = WS-PF-ROWS * WS-PF-COLS
+
+           DISPLAY "PRE-FLIGHT: rows=" WS-PF-ROWS " (limit " MAX-ROWS ")"
+           DISPLAY "PRE-FLIGHT: cols=" WS-PF-COLS " (limit " MAX-COLS ")"
+           DISPLAY "PRE-FLIGHT: cells=" WS-PF-CELLS " (limit " MAX-CELLS ")"
+
+           IF WS-PF-ROWS > MAX-ROWS
+               DISPLAY "ERROR: Too many rows (increase MAX-ROWS)."
+               STOP RUN
+           END-IF
+           IF WS-PF-COLS > MAX-COLS
+               DISPLAY "ERROR: Too many columns (increase MAX-COLS)."
+               STOP RUN
+           END-IF
+           IF WS-PF-CELLS > MAX-CELLS
+               DISPLAY "ERROR: Grid exceeds MAX-CELLS (increase constants)."
+               STOP RUN
+           END-IF
+           .
+
        NORMALIZE-LINE.
-           *> Remove CR (Windows CRLF) and trim
-           INSPECT WS-LINE REPLACING ALL X"0D" BY SPACE
-           MOVE FUNCTION TRIM(WS-LINE) TO WS-LINE
+           *> Shared line-cleanup front end handles CRLF/tab stripping
+           *> and trimming; see Common/Programs/LineCleanup.
+           CALL "linecleanup" USING WS-LINE BY CONTENT "B"
            MOVE FUNCTION STORED-CHAR-LENGTH(WS-LINE) TO WS-LEN
            .
 
+       PAD-SHORT-ROW.
+           *> Row is shorter than the widest row in the file (WS-COLS,
+           *> set from PRE-FLIGHT's scan of every line) -- fill the gap
+           *> with WS-PAD-CHAR and log it instead of aborting the whole
+           *> run over one ragged line.
+           ADD 1 TO WS-ROWS-PADDED
+           MOVE WS-ROWS TO WS-PAD-ROW-OUT
+           DISPLAY "WARNING: Row " FUNCTION TRIM(WS-PAD-ROW-OUT)
+               " shorter than grid width -- padded with '"
+               WS-PAD-CHAR "'"
+           COMPUTE WS-PADI = WS-LEN + 1
+           PERFORM VARYING WS-PADI FROM WS-PADI BY 1
+                   UNTIL WS-PADI > WS-COLS
+               MOVE WS-PAD-CHAR TO WS-LINE(WS-PADI:1)
+           END-PERFORM
+           MOVE WS-COLS TO WS-LEN
+           .
+
        INIT-DEGREES-AND-QUEUE.
            MOVE 1 TO WS-QHEAD
            MOVE 0 TO WS-QTAIL
 
            PERFORM VARYING WS-R FROM 1 BY 1 UNTIL WS-R > WS-ROWS
+               IF WS-R > 1
+                   MOVE WS-GRID-LINE(WS-R - 1) TO WS-PREV
+               ELSE
+                   MOVE WS-ALLDOTS TO WS-PREV
+               END-IF
+               MOVE WS-GRID-LINE(WS-R) TO WS-CURR
+               IF WS-R < WS-ROWS
+                   MOVE WS-GRID-LINE(WS-R + 1) TO WS-NEXT
+               ELSE
+                   MOVE WS-ALLDOTS TO WS-NEXT
+               END-IF
+
                PERFORM VARYING WS-C FROM 1 BY 1 UNTIL WS-C > WS-COLS
                    IF WS-GRID-LINE(WS-R)(WS-C:1) = "@"
-                       MOVE 0 TO WS-NB
-
-                       IF WS-R > 1 AND WS-C > 1
-                           IF WS-GRID-LINE(WS-R - 1)(WS-C - 1:1) = "@" ADD 1 TO WS-NB END-IF
-                       END-IF
-                       IF WS-R > 1
-                           IF WS-GRID-LINE(WS-R - 1)(WS-C:1) = "@" ADD 1 TO WS-NB END-IF
-                       END-IF
-                       IF WS-R > 1 AND WS-C < WS-COLS
-                           IF WS-GRID-LINE(WS-R - 1)(WS-C + 1:1) = "@" ADD 1 TO WS-NB END-IF
-                       END-IF
-                       IF WS-C > 1
-                           IF WS-GRID-LINE(WS-R)(WS-C - 1:1) = "@" ADD 1 TO WS-NB END-IF
-                       END-IF
-                       IF WS-C < WS-COLS
-                           IF WS-GRID-LINE(WS-R)(WS-C + 1:1) = "@" ADD 1 TO WS-NB END-IF
-                       END-IF
-                       IF WS-R < WS-ROWS AND WS-C > 1
-                           IF WS-GRID-LINE(WS-R + 1)(WS-C - 1:1) = "@" ADD 1 TO WS-NB END-IF
-                       END-IF
-                       IF WS-R < WS-ROWS
-                           IF WS-GRID-LINE(WS-R + 1)(WS-C:1) = "@" ADD 1 TO WS-NB END-IF
-                       END-IF
-                       IF WS-R < WS-ROWS AND WS-C < WS-COLS
-                           IF WS-GRID-LINE(WS-R + 1)(WS-C + 1:1) = "@" ADD 1 TO WS-NB END-IF
-                       END-IF
+                       CALL "griddiag" USING WS-PREV WS-CURR WS-NEXT
+                           WS-COLS WS-C WS-NB
 
                        MOVE WS-NB TO WS-DEG(WS-R, WS-C)
 
@@ -186,71 +331,92 @@
            .
 
        PEEL-PROCESS.
+           *> Cells enqueued before a round starts are that round's layer;
+           *> anything a round's DEC-NEIGHBOR calls enqueue belongs to the
+           *> next round, so a snapshot happens once per full layer peeled.
            PERFORM UNTIL WS-QHEAD > WS-QTAIL
-               MOVE WS-QIDX(WS-QHEAD) TO WS-IDX
-               ADD 1 TO WS-QHEAD
+               ADD 1 TO WS-ROUND
+               MOVE WS-QTAIL TO WS-ROUND-END
 
-               *> Decode IDX -> (R,C)
-               COMPUTE WS-TMP = WS-IDX - 1
-               DIVIDE WS-TMP BY WS-COLS GIVING WS-ROW0 REMAINDER WS-COL0
-               COMPUTE WS-R = WS-ROW0 + 1
-               COMPUTE WS-C = WS-COL0 + 1
+               PERFORM UNTIL WS-QHEAD > WS-ROUND-END
+                   PERFORM PEEL-ONE-CELL
+               END-PERFORM
 
-               IF WS-GRID-LINE(WS-R)(WS-C:1) NOT = "@"
-                   CONTINUE
-               ELSE
-                   MOVE "." TO WS-GRID-LINE(WS-R)(WS-C:1)
-                   ADD 1 TO WS-REMOVED
-
-                   *> Update neighbors (each loses 1 adjacent @)
-                   IF WS-R > 1 AND WS-C > 1
-                       COMPUTE WS-NR = WS-R - 1
-                       COMPUTE WS-NC = WS-C - 1
-                       PERFORM DEC-NEIGHBOR
-                   END-IF
+               PERFORM DUMP-SNAPSHOT
+           END-PERFORM
+           .
 
-                   IF WS-R > 1
-                       COMPUTE WS-NR = WS-R - 1
-                       MOVE WS-C TO WS-NC
-                       PERFORM DEC-NEIGHBOR
-                   END-IF
+       PEEL-ONE-CELL.
+           MOVE WS-QIDX(WS-QHEAD) TO WS-IDX
+           ADD 1 TO WS-QHEAD
+
+           *> Decode IDX -> (R,C)
+           COMPUTE WS-TMP = WS-IDX - 1
+           DIVIDE WS-TMP BY WS-COLS GIVING WS-ROW0 REMAINDER WS-COL0
+           COMPUTE WS-R = WS-ROW0 + 1
+           COMPUTE WS-C = WS-COL0 + 1
+
+           IF WS-GRID-LINE(WS-R)(WS-C:1) NOT = "@"
+               CONTINUE
+           ELSE
+               MOVE "." TO WS-GRID-LINE(WS-R)(WS-C:1)
+               ADD 1 TO WS-REMOVED
+
+               *> Update neighbors (each loses 1 adjacent @)
+               IF WS-R > 1 AND WS-C > 1
+                   COMPUTE WS-NR = WS-R - 1
+                   COMPUTE WS-NC = WS-C - 1
+                   PERFORM DEC-NEIGHBOR
+               END-IF
 
-                   IF WS-R > 1 AND WS-C < WS-COLS
-                       COMPUTE WS-NR = WS-R - 1
-                       COMPUTE WS-NC = WS-C + 1
-                       PERFORM DEC-NEIGHBOR
-                   END-IF
+               IF WS-R > 1
+                   COMPUTE WS-NR = WS-R - 1
+                   MOVE WS-C TO WS-NC
+                   PERFORM DEC-NEIGHBOR
+               END-IF
 
-                   IF WS-C > 1
-                       MOVE WS-R TO WS-NR
-                       COMPUTE WS-NC = WS-C - 1
-                       PERFORM DEC-NEIGHBOR
-                   END-IF
+               IF WS-R > 1 AND WS-C < WS-COLS
+                   COMPUTE WS-NR = WS-R - 1
+                   COMPUTE WS-NC = WS-C + 1
+                   PERFORM DEC-NEIGHBOR
+               END-IF
 
-                   IF WS-C < WS-COLS
-                       MOVE WS-R TO WS-NR
-                       COMPUTE WS-NC = WS-C + 1
-                       PERFORM DEC-NEIGHBOR
-                   END-IF
+               IF WS-C > 1
+                   MOVE WS-R TO WS-NR
+                   COMPUTE WS-NC = WS-C - 1
+                   PERFORM DEC-NEIGHBOR
+               END-IF
 
-                   IF WS-R < WS-ROWS AND WS-C > 1
-                       COMPUTE WS-NR = WS-R + 1
-                       COMPUTE WS-NC = WS-C - 1
-                       PERFORM DEC-NEIGHBOR
-                   END-IF
+               IF WS-C < WS-COLS
+                   MOVE WS-R TO WS-NR
+                   COMPUTE WS-NC = WS-C + 1
+                   PERFORM DEC-NEIGHBOR
+               END-IF
 
-                   IF WS-R < WS-ROWS
-                       COMPUTE WS-NR = WS-R + 1
-                       MOVE WS-C TO WS-NC
-                       PERFORM DEC-NEIGHBOR
-                   END-IF
+               IF WS-R < WS-ROWS AND WS-C > 1
+                   COMPUTE WS-NR = WS-R + 1
+                   COMPUTE WS-NC = WS-C - 1
+                   PERFORM DEC-NEIGHBOR
+               END-IF
 
-                   IF WS-R < WS-ROWS AND WS-C < WS-COLS
-                       COMPUTE WS-NR = WS-R + 1
-                       COMPUTE WS-NC = WS-C + 1
-                       PERFORM DEC-NEIGHBOR
-                   END-IF
+               IF WS-R < WS-ROWS
+                   COMPUTE WS-NR = WS-R + 1
+                   MOVE WS-C TO WS-NC
+                   PERFORM DEC-NEIGHBOR
                END-IF
+
+               IF WS-R < WS-ROWS AND WS-C < WS-COLS
+                   COMPUTE WS-NR = WS-R + 1
+                   COMPUTE WS-NC = WS-C + 1
+                   PERFORM DEC-NEIGHBOR
+               END-IF
+           END-IF
+           .
+
+       DUMP-SNAPSHOT.
+           DISPLAY "ROUND " WS-ROUND " REMOVED-SO-FAR " WS-REMOVED
+           PERFORM VARYING WS-SNAP-R FROM 1 BY 1 UNTIL WS-SNAP-R > WS-ROWS
+               DISPLAY WS-GRID-LINE(WS-SNAP-R)(1:WS-COLS)
            END-PERFORM
            .
 
