@@ -7,7 +7,8 @@
        FILE-CONTROL.
            SELECT IN-FILE
                ASSIGN TO DYNAMIC WS-FILENAME
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,6 +17,7 @@
 
        WORKING-STORAGE SECTION.
        01  WS-FILENAME             PIC X(256) VALUE "input.txt".
+       01  WS-FS                   PIC XX.
        01  WS-EOF                  PIC X VALUE "N".
            88  EOF                 VALUE "Y".
 
@@ -28,17 +30,56 @@
 
        01  WS-J                    PIC 9(9) COMP-5.
        01  WS-NB                   PIC 9(9) COMP-5.
+       01  WS-ROW                  PIC 9(9) COMP-5 VALUE 0.
+
+       *> Neighbor threshold: a cell is flagged when WS-NB is under this.
+       *> Run-time parameter (2nd command-line word), default 4.
+       01  WS-ARG2                 PIC X(256).
+       01  WS-THRESHOLD            PIC 9(9) COMP-5 VALUE 4.
 
        01  WS-TOTAL                PIC S9(18) COMP-5 VALUE 0.
        01  WS-OUT                  PIC Z(18)9.
 
+       01  WS-RUN-PROGID           PIC X(20) VALUE "day4part1".
+       01  WS-RESULT-STR           PIC X(40).
+
+       01  WS-OUTDIR                PIC X(256).
+
+      *> Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP           PIC X(21).
+       01  WS-END-STAMP             PIC X(21).
+       01  WS-ELAPSED-STR           PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
            IF WS-FILENAME = SPACES
                MOVE "input.txt" TO WS-FILENAME
            END-IF
 
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+               NOT ON EXCEPTION
+                   IF FUNCTION TRIM(WS-ARG2) NOT = SPACES
+                       COMPUTE WS-THRESHOLD = FUNCTION NUMVAL(WS-ARG2)
+                   END-IF
+           END-ACCEPT
+
+           MOVE SPACES TO WS-OUTDIR
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+
+           PERFORM VERIFY-INPUT-FILE
+
            MOVE ALL "." TO WS-PREV
            MOVE ALL "." TO WS-CURR
            MOVE ALL "." TO WS-NEXT
@@ -61,6 +102,10 @@
 
            IF EOF
                CLOSE IN-FILE
+               MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+               CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+                   WS-ELAPSED-STR
+               DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
                MOVE WS-TOTAL TO WS-OUT
                DISPLAY FUNCTION TRIM(WS-OUT)
                STOP RUN
@@ -106,47 +151,63 @@
 
            CLOSE IN-FILE
 
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
+
            MOVE WS-TOTAL TO WS-OUT
            DISPLAY FUNCTION TRIM(WS-OUT)
+
+           MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID WS-RESULT-STR
+
            STOP RUN
            .
 
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
+
        NORMALIZE-BUF.
-           *> Remove CR (Windows CRLF), trim, and set WS-COLS
-           INSPECT WS-BUF REPLACING ALL X"0D" BY SPACE
-           MOVE FUNCTION TRIM(WS-BUF) TO WS-BUF
+           *> Shared line-cleanup front end handles CRLF/tab stripping
+           *> and trimming; see Common/Programs/LineCleanup.
+           CALL "linecleanup" USING WS-BUF BY CONTENT "B"
            MOVE FUNCTION STORED-CHAR-LENGTH(WS-BUF) TO WS-COLS
            .
 
        PROCESS-CURR-ROW.
+           ADD 1 TO WS-ROW
+
            IF WS-COLS <= 0
                EXIT PARAGRAPH
            END-IF
 
            PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-COLS
                IF WS-CURR(WS-J:1) = "@"
-                   MOVE 0 TO WS-NB
-
-                   *> Left-side neighbors (j-1)
-                   IF WS-J > 1
-                       IF WS-PREV(WS-J - 1:1) = "@" ADD 1 TO WS-NB END-IF
-                       IF WS-CURR(WS-J - 1:1) = "@" ADD 1 TO WS-NB END-IF
-                       IF WS-NEXT(WS-J - 1:1) = "@" ADD 1 TO WS-NB END-IF
-                   END-IF
-
-                   *> Vertical neighbors (j)
-                   IF WS-PREV(WS-J:1) = "@" ADD 1 TO WS-NB END-IF
-                   IF WS-NEXT(WS-J:1) = "@" ADD 1 TO WS-NB END-IF
-
-                   *> Right-side neighbors (j+1)
-                   IF WS-J < WS-COLS
-                       IF WS-PREV(WS-J + 1:1) = "@" ADD 1 TO WS-NB END-IF
-                       IF WS-CURR(WS-J + 1:1) = "@" ADD 1 TO WS-NB END-IF
-                       IF WS-NEXT(WS-J + 1:1) = "@" ADD 1 TO WS-NB END-IF
-                   END-IF
+                   CALL "griddiag" USING WS-PREV WS-CURR WS-NEXT
+                       WS-COLS WS-J WS-NB
 
-                   IF WS-NB < 4
+                   IF WS-NB < WS-THRESHOLD
                        ADD 1 TO WS-TOTAL
+                       DISPLAY "FLAGGED ROW " WS-ROW " COL " WS-J
+                           " NB " WS-NB
                    END-IF
                END-IF
            END-PERFORM
