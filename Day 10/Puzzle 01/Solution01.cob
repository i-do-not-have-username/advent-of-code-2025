@@ -4,8 +4,9 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "input.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
        
        DATA DIVISION.
        FILE SECTION.
@@ -13,6 +14,8 @@
        01  INPUT-RECORD            PIC X(1000).
        
        WORKING-STORAGE SECTION.
+       01  WS-FILENAME             PIC X(256) VALUE "input.txt".
+       01  WS-FS                   PIC XX.
        01  WS-EOF                  PIC X VALUE 'N'.
        01  WS-TOTAL-PRESSES        PIC 9(6) VALUE 0.
        01  WS-LINE                 PIC X(1000).
@@ -43,6 +46,20 @@
        01  WS-WEIGHT               PIC 9(3).
        01  WS-BEST-SOL             OCCURS 100 TIMES PIC 9.
        01  WS-TEMP-SOL             OCCURS 100 TIMES PIC 9.
+       01  WS-LINE-NO              PIC 9(5) VALUE 0.
+      * Every mask that ties WS-MIN-WEIGHT gets reported, not just the
+      * first one SOLVE-MATRIX happens to find.
+       78  MAX-TIES                VALUE 1000.
+       01  WS-TIE-COUNT            PIC 9(5) VALUE 0.
+      * Uncapped true tie count, tracked separately from WS-TIE-COUNT
+      * (which stops at MAX-TIES because that's all WS-TIE-MASK can
+      * hold) so the displayed total is never silently short.
+       01  WS-TIE-TRUE-COUNT       PIC 9(9) VALUE 0.
+       01  WS-TIE-MASK             OCCURS 1000 TIMES PIC 9(10).
+       01  WS-TIE-IDX              PIC 9(5).
+       01  WS-TIE-BTN-LIST         PIC X(600).
+       01  WS-TIE-BTN-POS          PIC 9(4).
+       01  WS-TIE-BTN-OUT          PIC ZZZ9.
        01  WS-BIT                  PIC 9.
        01  WS-VAL                  PIC 9.
        01  WS-SOLUTION             OCCURS 100 TIMES PIC 9.
@@ -58,11 +75,38 @@
        01  WS-BUTTON-IDX           PIC 9(3).
        01  WS-DIGIT-STR            PIC X(10).
        01  WS-DIGIT-LEN            PIC 9(2).
-       
+       01  WS-RUN-PROGID           PIC X(20) VALUE "DAY10PART1".
+       01  WS-RESULT-STR           PIC X(40).
+       01  WS-OUTDIR               PIC X(256).
+
+      * Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP          PIC X(21).
+       01  WS-END-STAMP            PIC X(21).
+       01  WS-ELAPSED-STR          PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT.
+           IF WS-FILENAME = SPACES
+               MOVE "input.txt" TO WS-FILENAME
+           END-IF.
+
+           MOVE SPACES TO WS-OUTDIR.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT.
+
+           PERFORM VERIFY-INPUT-FILE.
+
            OPEN INPUT INPUT-FILE.
-           
+
            PERFORM UNTIL WS-EOF = 'Y'
                READ INPUT-FILE INTO WS-LINE
                    AT END
@@ -73,16 +117,46 @@
            END-PERFORM.
            
            CLOSE INPUT-FILE.
-           
+
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP.
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR.
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec".
+
            DISPLAY "Result: " WS-TOTAL-PRESSES.
+
+           MOVE WS-TOTAL-PRESSES TO WS-RESULT-STR.
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME
+               WS-RESULT-STR.
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME
+               WS-RESULT-STR.
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID
+               WS-RESULT-STR.
+
            STOP RUN.
        
+       VERIFY-INPUT-FILE.
+           OPEN INPUT INPUT-FILE.
+           IF WS-FS = '35'
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF.
+           IF WS-FS NOT = '00'
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF.
+           CLOSE INPUT-FILE.
+
        PROCESS-LINE.
+           ADD 1 TO WS-LINE-NO.
            PERFORM INITIALIZE-VARS.
            PERFORM PARSE-LINE.
            PERFORM BUILD-MATRIX.
            PERFORM SOLVE-MATRIX.
            PERFORM COUNT-PRESSES.
+           PERFORM REPORT-TIED-SOLUTIONS.
        
        INITIALIZE-VARS.
            MOVE 0 TO WS-NUM-LIGHTS.
@@ -93,7 +167,9 @@
            MOVE 0 TO WS-NUM-PIVOTS.
            MOVE 0 TO WS-NUM-FREE.
            MOVE 1 TO WS-CURRENT-ROW.
-           
+           MOVE 0 TO WS-TIE-COUNT
+           MOVE 0 TO WS-TIE-TRUE-COUNT.
+
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
                MOVE 0 TO WS-TARGET(WS-I)
                MOVE 0 TO WS-SOLUTION(WS-I)
@@ -218,7 +294,8 @@
            MOVE 0 TO WS-NUM-FREE.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-BUTTONS
                MOVE 0 TO WS-IS-PIVOT
-               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-NUM-PIVOTS
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-NUM-PIVOTS
                    IF WS-PIVOT-COLS(WS-J) = WS-I
                        MOVE 1 TO WS-IS-PIVOT
                    END-IF
@@ -252,23 +329,53 @@
            END-PERFORM.
        
        TRY-SOLUTION.
+           PERFORM COMPUTE-SOL-FROM-MASK.
+
+           MOVE 0 TO WS-WEIGHT.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-BUTTONS
+               ADD WS-TEMP-SOL(WS-I) TO WS-WEIGHT
+           END-PERFORM.
+
+           IF WS-WEIGHT < WS-MIN-WEIGHT
+               MOVE WS-WEIGHT TO WS-MIN-WEIGHT
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-NUM-BUTTONS
+                   MOVE WS-TEMP-SOL(WS-I) TO WS-BEST-SOL(WS-I)
+               END-PERFORM
+               MOVE 1 TO WS-TIE-COUNT
+               MOVE 1 TO WS-TIE-TRUE-COUNT
+               MOVE WS-MASK TO WS-TIE-MASK(1)
+           ELSE
+               IF WS-WEIGHT = WS-MIN-WEIGHT
+                   ADD 1 TO WS-TIE-TRUE-COUNT
+                   IF WS-TIE-COUNT < MAX-TIES
+                       ADD 1 TO WS-TIE-COUNT
+                       MOVE WS-MASK TO WS-TIE-MASK(WS-TIE-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
+
+       COMPUTE-SOL-FROM-MASK.
+      * Deterministically rebuilds WS-TEMP-SOL from WS-MASK; called both
+      * while searching for WS-MIN-WEIGHT and again afterward to print
+      * each tied solution's button-press pattern.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-BUTTONS
                MOVE 0 TO WS-TEMP-SOL(WS-I)
            END-PERFORM.
-           
+
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-FREE
                COMPUTE WS-BIT = FUNCTION MOD(
                    FUNCTION INTEGER(WS-MASK / (2 ** (WS-I - 1))), 2)
                MOVE WS-BIT TO WS-TEMP-SOL(WS-FREE-VARS(WS-I))
            END-PERFORM.
-           
+
            COMPUTE WS-K = WS-NUM-BUTTONS + 1.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-PIVOTS
                MOVE WS-MAT-COL(WS-I, WS-K) TO WS-VAL
-               PERFORM VARYING WS-J FROM 1 BY 1 
+               PERFORM VARYING WS-J FROM 1 BY 1
                    UNTIL WS-J > WS-NUM-BUTTONS
                    IF WS-J NOT = WS-PIVOT-COLS(WS-I)
-                       IF WS-MAT-COL(WS-I, WS-J) = 1 
+                       IF WS-MAT-COL(WS-I, WS-J) = 1
                            AND WS-TEMP-SOL(WS-J) = 1
                            IF WS-VAL = 0
                                MOVE 1 TO WS-VAL
@@ -280,19 +387,6 @@
                END-PERFORM
                MOVE WS-VAL TO WS-TEMP-SOL(WS-PIVOT-COLS(WS-I))
            END-PERFORM.
-           
-           MOVE 0 TO WS-WEIGHT.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-BUTTONS
-               ADD WS-TEMP-SOL(WS-I) TO WS-WEIGHT
-           END-PERFORM.
-           
-           IF WS-WEIGHT < WS-MIN-WEIGHT
-               MOVE WS-WEIGHT TO WS-MIN-WEIGHT
-               PERFORM VARYING WS-I FROM 1 BY 1 
-                   UNTIL WS-I > WS-NUM-BUTTONS
-                   MOVE WS-TEMP-SOL(WS-I) TO WS-BEST-SOL(WS-I)
-               END-PERFORM
-           END-IF.
        
        ELIMINATE-ROW.
            COMPUTE WS-PIVOT = WS-NUM-BUTTONS + 1.
@@ -314,4 +408,37 @@
                END-IF
            END-PERFORM.
            ADD WS-RESULT TO WS-TOTAL-PRESSES.
+
+       REPORT-TIED-SOLUTIONS.
+           IF WS-TIE-TRUE-COUNT > 1
+               DISPLAY "MACHINE " WS-LINE-NO ": " WS-TIE-TRUE-COUNT
+                   " button-press combinations tie at weight "
+                   WS-MIN-WEIGHT
+               IF WS-TIE-TRUE-COUNT > WS-TIE-COUNT
+                   DISPLAY "  (listing only the first " WS-TIE-COUNT
+                       " of " WS-TIE-TRUE-COUNT
+                       " -- MAX-TIES storage limit reached)"
+               END-IF
+               PERFORM VARYING WS-TIE-IDX FROM 1 BY 1
+                   UNTIL WS-TIE-IDX > WS-TIE-COUNT
+                   MOVE WS-TIE-MASK(WS-TIE-IDX) TO WS-MASK
+                   PERFORM COMPUTE-SOL-FROM-MASK
+                   PERFORM BUILD-TIE-BTN-LIST
+                   DISPLAY "  SOLUTION " WS-TIE-IDX ": "
+                       FUNCTION TRIM(WS-TIE-BTN-LIST)
+               END-PERFORM
+           END-IF.
+
+       BUILD-TIE-BTN-LIST.
+           MOVE SPACES TO WS-TIE-BTN-LIST.
+           MOVE 1 TO WS-TIE-BTN-POS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-BUTTONS
+               IF WS-TEMP-SOL(WS-I) = 1
+                   MOVE WS-I TO WS-TIE-BTN-OUT
+                   STRING FUNCTION TRIM(WS-TIE-BTN-OUT) " "
+                       DELIMITED BY SIZE
+                       INTO WS-TIE-BTN-LIST
+                       WITH POINTER WS-TIE-BTN-POS
+               END-IF
+           END-PERFORM.
 		   
