@@ -7,7 +7,8 @@
        FILE-CONTROL.
            SELECT IN-FILE
                ASSIGN TO DYNAMIC WS-FILENAME
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,12 +17,20 @@
 
        WORKING-STORAGE SECTION.
        78  MAX-PTS                VALUE 20000.
-       78  K-EDGES                VALUE 1000.
+       78  MAX-K-EDGES            VALUE 20000.
 
        01  WS-FILENAME            PIC X(256) VALUE "input.txt".
+       01  WS-FS                  PIC XX.
        01  WS-EOF                 PIC X VALUE "N".
            88  EOF                        VALUE "Y".
 
+       *> Closest-pairs cutoff is now a run-time parameter (2nd
+       *> command-line word), defaulting to 1000 -- capped at
+       *> MAX-K-EDGES, which matches MAX-PTS since the heap can never
+       *> usefully hold more entries than there are points to pair up.
+       01  WS-ARG2                PIC X(256).
+       01  K-EDGES                PIC 9(9) COMP-5 VALUE 1000.
+
        01  WS-LINE                PIC X(256).
        01  WS-LEN                 PIC 9(9) COMP-5.
 
@@ -75,10 +84,10 @@
        01  PY OCCURS 20000        PIC S9(18) COMP-5.
        01  PZ OCCURS 20000        PIC S9(18) COMP-5.
 
-       *> heap arrays (size 1000)
-       01  HDIST OCCURS 1000      PIC S9(18) COMP-5.
-       01  HA    OCCURS 1000      PIC 9(9)  COMP-5.
-       01  HB    OCCURS 1000      PIC 9(9)  COMP-5.
+       *> heap arrays (size 20000)
+       01  HDIST OCCURS 20000     PIC S9(18) COMP-5.
+       01  HA    OCCURS 20000     PIC 9(9)  COMP-5.
+       01  HB    OCCURS 20000     PIC 9(9)  COMP-5.
 
        *> Union-Find (SIZE is reserved; renamed to UF-SZ)
        01  UF-PARENT OCCURS 20000 PIC 9(9) COMP-5.
@@ -101,13 +110,60 @@
        01  PROD                  PIC S9(31) COMP-3 VALUE 0.
        01  WS-OUT                PIC Z(30)9.
 
+       01  WS-RUN-PROGID         PIC X(20) VALUE "day8part1".
+       01  WS-RESULT-STR         PIC X(40).
+
+       01  WS-OUTDIR             PIC X(256).
+
+      *> Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP           PIC X(21).
+       01  WS-END-STAMP             PIC X(21).
+       01  WS-ELAPSED-STR           PIC X(20).
+
+       *> Pre-flight capacity check: count what the input actually
+       *> holds before committing to the real read, so a violation is
+       *> reported once with the real count instead of aborting mid-read.
+       01  WS-PF-PTS             PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PF-PTS-OUT         PIC Z(8)9.
+       01  MAX-PTS-OUT           PIC Z(8)9.
+
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
            IF WS-FILENAME = SPACES
                MOVE "input.txt" TO WS-FILENAME
            END-IF
 
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+               NOT ON EXCEPTION
+                   IF FUNCTION TRIM(WS-ARG2) NOT = SPACES
+                       COMPUTE K-EDGES = FUNCTION NUMVAL(WS-ARG2)
+                   END-IF
+           END-ACCEPT
+
+           MOVE SPACES TO WS-OUTDIR
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+
+           IF K-EDGES < 1 OR K-EDGES > MAX-K-EDGES
+               DISPLAY "ERROR: K-EDGES must be between 1 and "
+                   MAX-K-EDGES
+               STOP RUN
+           END-IF
+
+           PERFORM VERIFY-INPUT-FILE
+           PERFORM PREFLIGHT-CHECK
+
            OPEN INPUT IN-FILE
            PERFORM UNTIL EOF
                READ IN-FILE INTO WS-LINE
@@ -120,8 +176,19 @@
            CLOSE IN-FILE
 
            IF WS-N < 3
+               MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+               CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+                   WS-ELAPSED-STR
+               DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
                MOVE 0 TO WS-OUT
                DISPLAY FUNCTION TRIM(WS-OUT)
+               MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+               CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME
+                   WS-RESULT-STR
+               CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME
+                   WS-RESULT-STR
+               CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID
+                   WS-RESULT-STR
                STOP RUN
            END-IF
 
@@ -187,14 +254,74 @@
            END-PERFORM
 
            COMPUTE PROD = TOP1 * TOP2 * TOP3
+
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
+
            MOVE PROD TO WS-OUT
            DISPLAY FUNCTION TRIM(WS-OUT)
+
+           MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID WS-RESULT-STR
+
            STOP RUN
            .
 
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
+
+       PREFLIGHT-CHECK.
+           *> Count the points the input actually holds before the real
+           *> read commits anything to the point arrays, so a too-large
+           *> input is reported with its real size instead of aborting
+           *> the instant MAX-PTS is crossed partway through.
+           OPEN INPUT IN-FILE
+           PERFORM UNTIL EOF
+               READ IN-FILE INTO WS-LINE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       CALL "linecleanup" USING WS-LINE BY CONTENT "B"
+                       IF FUNCTION STORED-CHAR-LENGTH(WS-LINE) > 0
+                           ADD 1 TO WS-PF-PTS
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE IN-FILE
+           MOVE "N" TO WS-EOF
+
+           IF WS-PF-PTS > MAX-PTS
+               MOVE WS-PF-PTS TO WS-PF-PTS-OUT
+               MOVE MAX-PTS   TO MAX-PTS-OUT
+               DISPLAY "ERROR: Too many points (" FUNCTION TRIM(WS-PF-PTS-OUT)
+                   "; increase MAX-PTS from " FUNCTION TRIM(MAX-PTS-OUT) ")."
+               STOP RUN
+           END-IF
+           .
+
        READ-POINT.
-           INSPECT WS-LINE REPLACING ALL X"0D" BY SPACE
-           MOVE FUNCTION TRIM(WS-LINE) TO WS-LINE
+           *> Shared line-cleanup front end handles CRLF/tab stripping
+           *> and trimming; see Common/Programs/LineCleanup.
+           CALL "linecleanup" USING WS-LINE BY CONTENT "B"
            MOVE FUNCTION STORED-CHAR-LENGTH(WS-LINE) TO WS-LEN
            IF WS-LEN = 0
                EXIT PARAGRAPH
