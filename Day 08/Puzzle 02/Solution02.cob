@@ -7,10 +7,21 @@
        FILE-CONTROL.
            SELECT IN-FILE
                ASSIGN TO DYNAMIC WS-FILENAME
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
+           *> Named per run (PID-suffixed) so two runs launched at once
+           *> don't fight over the same sort work file.
            SELECT SORT-WORK
-               ASSIGN TO "sortwork".
+               ASSIGN TO DYNAMIC WS-SORTFILE.
+
+           *> Checkpoint of the union-find pass, named after the input
+           *> file so a killed run and its restart agree on where to
+           *> look; see LOAD-CHECKPOINT/SAVE-CHECKPOINT.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO DYNAMIC WS-CKPT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,13 +35,46 @@
            05 SR-A                 PIC 9(4).           *> 1..1001 fits
            05 SR-B                 PIC 9(4).
 
+       *> Checkpoint file: one header record plus one record per point
+       *> carrying that point's union-find parent/size, distinguished
+       *> by the leading tag byte ("H" header, "P" point).
+       FD  CHECKPOINT-FILE.
+       01  CKPT-REC                PIC X(80).
+       01  CKPT-HDR REDEFINES CKPT-REC.
+           05  CKPT-TAG            PIC X.
+           05  CKPT-N              PIC 9(9).
+           05  CKPT-COMPONENTS     PIC 9(9).
+           05  CKPT-LASTA          PIC 9(9).
+           05  CKPT-LASTB          PIC 9(9).
+           05  CKPT-EDGES-DONE     PIC 9(9).
+           05  FILLER              PIC X(34).
+       01  CKPT-PT REDEFINES CKPT-REC.
+           05  CKPT-PT-TAG         PIC X.
+           05  CKPT-PT-IDX         PIC 9(9).
+           05  CKPT-PT-PARENT      PIC 9(9).
+           05  CKPT-PT-SZ          PIC 9(9).
+           05  FILLER              PIC X(52).
+
        WORKING-STORAGE SECTION.
        78  MAX-PTS                 VALUE 20000.
 
        01  WS-FILENAME             PIC X(256) VALUE "input.txt".
+       01  WS-FS                   PIC XX.
        01  WS-EOF                  PIC X VALUE "N".
            88  EOF                         VALUE "Y".
 
+       *> Pre-flight capacity check: count what the input actually
+       *> holds before committing to the real read, so a violation is
+       *> reported once with the real count instead of aborting mid-read.
+       01  WS-PF-PTS               PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PF-PTS-OUT           PIC Z(8)9.
+       01  MAX-PTS-OUT             PIC Z(8)9.
+
+       *> Sort work file gets a timestamp suffix so concurrent runs
+       *> each get their own scratch file instead of sharing "sortwork".
+       01  WS-SORTFILE             PIC X(256).
+       01  WS-TIMESTAMP            PIC X(21).
+
        01  WS-LINE                 PIC X(256).
        01  WS-LEN                  PIC 9(9) COMP-5.
 
@@ -82,13 +126,80 @@
        01  PROD                    PIC S9(31) COMP-3 VALUE 0.
        01  WS-OUT                  PIC Z(30)9.
 
+       01  WS-RUN-PROGID           PIC X(20) VALUE "day8part2".
+       01  WS-RESULT-STR           PIC X(40).
+
+       *> Checkpoint bookkeeping -- see LOAD-CHECKPOINT/SAVE-CHECKPOINT.
+       78  CKPT-INTERVAL           VALUE 20000.
+
+       01  WS-CKPT-NAME            PIC X(300).
+       01  WS-CKPT-FS              PIC XX.
+       01  WS-CKPT-IDX             PIC 9(9) COMP-5.
+       01  WS-EDGES-DONE           PIC 9(9) COMP-5 VALUE 0.
+       01  WS-EDGES-SINCE-CKPT     PIC 9(9) COMP-5 VALUE 0.
+       01  WS-SKIPPED              PIC 9(9) COMP-5.
+       01  WS-EDGES-DONE-OUT       PIC Z(8)9.
+       01  WS-CMD                  PIC X(320).
+
+      *> Set by pathguard before WS-FILENAME is used to build the
+      *> checkpoint file name and the DELETE-CHECKPOINT command line.
+       01  WS-PATH-OK              PIC X VALUE "Y".
+           88  PATH-OK                    VALUE "Y".
+
+       *> Cluster membership dump: chunked listing of the final
+       *> (fully-connected) cluster, plus a running merge audit trail.
+       01  WS-MSIZE-OUT            PIC Z(9)9.
+       01  WS-MA-OUT               PIC Z(9)9.
+       01  WS-MB-OUT               PIC Z(9)9.
+       01  WS-MDIST-OUT            PIC Z(17)9.
+       01  WS-CHUNK                PIC X(200).
+       01  WS-CHUNK-LEN            PIC 9(9) COMP-5 VALUE 0.
+       01  WS-MEMBER-OUT           PIC Z(9)9.
+       01  WS-DUMP-I               PIC 9(9) COMP-5.
+
+       01  WS-OUTDIR                PIC X(256).
+
+      *> Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP           PIC X(21).
+       01  WS-END-STAMP             PIC X(21).
+       01  WS-ELAPSED-STR           PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
            IF WS-FILENAME = SPACES
                MOVE "input.txt" TO WS-FILENAME
            END-IF
 
+           CALL "pathguard" USING WS-FILENAME WS-PATH-OK
+           IF NOT PATH-OK
+               DISPLAY "ERROR: input file name contains a character "
+                   "that is not allowed there"
+               STOP RUN
+           END-IF
+
+           MOVE SPACES TO WS-OUTDIR
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           STRING "sortwork." DELIMITED BY SIZE
+                  WS-TIMESTAMP DELIMITED BY SIZE
+               INTO WS-SORTFILE
+           END-STRING
+
+           PERFORM VERIFY-INPUT-FILE
+           PERFORM PREFLIGHT-CHECK
+
            OPEN INPUT IN-FILE
            PERFORM UNTIL EOF
                READ IN-FILE INTO WS-LINE
@@ -101,8 +212,19 @@
            CLOSE IN-FILE
 
            IF WS-N < 2
+               MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+               CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+                   WS-ELAPSED-STR
+               DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
                MOVE 0 TO WS-OUT
                DISPLAY FUNCTION TRIM(WS-OUT)
+               MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+               CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME
+                   WS-RESULT-STR
+               CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME
+                   WS-RESULT-STR
+               CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID
+                   WS-RESULT-STR
                STOP RUN
            END-IF
 
@@ -113,6 +235,16 @@
            END-PERFORM
            MOVE WS-N TO WS-COMPONENTS
 
+           *> If a prior run against this same point list was killed
+           *> partway through the union-find pass, pick its state back
+           *> up instead of starting the merges over from edge 1. The
+           *> edge list itself (BUILD-EDGES/SORT) is cheap and
+           *> deterministic, so it is simply rebuilt every time; only
+           *> the union-find state and an edges-processed count are
+           *> checkpointed and restored.
+           PERFORM BUILD-CKPT-NAME
+           PERFORM LOAD-CHECKPOINT
+
            *> Sort all edges by (distance, a, b), then union until 1 component :contentReference[oaicite:4]{index=4}
            SORT SORT-WORK
                ON ASCENDING KEY SR-DIST SR-A SR-B
@@ -120,15 +252,82 @@
                OUTPUT PROCEDURE IS KRUSKAL-PROCESS
            .
 
+           *> Run finished end to end -- clear the checkpoint so a
+           *> later run against this input starts fresh rather than
+           *> "resuming" a completed answer.
+           PERFORM DELETE-CHECKPOINT
+
+           PERFORM DUMP-CLUSTER-MEMBERSHIP
+
            COMPUTE PROD = PX(LAST-A) * PX(LAST-B)
+
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
+
            MOVE PROD TO WS-OUT
            DISPLAY FUNCTION TRIM(WS-OUT)
+
+           MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID WS-RESULT-STR
+
            STOP RUN
            .
 
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
+
+       PREFLIGHT-CHECK.
+           *> Count the points the input actually holds before the real
+           *> read commits anything to the point arrays, so a too-large
+           *> input is reported with its real size instead of aborting
+           *> the instant MAX-PTS is crossed partway through.
+           OPEN INPUT IN-FILE
+           PERFORM UNTIL EOF
+               READ IN-FILE INTO WS-LINE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       CALL "linecleanup" USING WS-LINE BY CONTENT "B"
+                       IF FUNCTION STORED-CHAR-LENGTH(WS-LINE) > 0
+                           ADD 1 TO WS-PF-PTS
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE IN-FILE
+           MOVE "N" TO WS-EOF
+
+           IF WS-PF-PTS > MAX-PTS
+               MOVE WS-PF-PTS TO WS-PF-PTS-OUT
+               MOVE MAX-PTS   TO MAX-PTS-OUT
+               DISPLAY "ERROR: Too many points (" FUNCTION TRIM(WS-PF-PTS-OUT)
+                   "; increase MAX-PTS from " FUNCTION TRIM(MAX-PTS-OUT) ")."
+               STOP RUN
+           END-IF
+           .
+
        READ-POINT.
-           INSPECT WS-LINE REPLACING ALL X"0D" BY SPACE
-           MOVE FUNCTION TRIM(WS-LINE) TO WS-LINE
+           *> Shared line-cleanup front end handles CRLF/tab stripping
+           *> and trimming; see Common/Programs/LineCleanup.
+           CALL "linecleanup" USING WS-LINE BY CONTENT "B"
            MOVE FUNCTION STORED-CHAR-LENGTH(WS-LINE) TO WS-LEN
            IF WS-LEN = 0
                EXIT PARAGRAPH
@@ -183,6 +382,22 @@
            .
 
        KRUSKAL-PROCESS.
+           *> On a resumed run, the edges up to WS-EDGES-DONE were
+           *> already unioned into the union-find state a checkpoint
+           *> restored -- the sorted stream can't be seeked into, so
+           *> fast-forward past them by RETURNing (and discarding) that
+           *> many records without redoing FIND-ROOT/union work on them.
+           IF WS-EDGES-DONE > 0
+               PERFORM VARYING WS-SKIPPED FROM 1 BY 1
+                       UNTIL WS-SKIPPED > WS-EDGES-DONE
+                   RETURN SORT-WORK INTO SORT-REC
+                       AT END
+                           DISPLAY "ERROR: Ran out of edges before connected."
+                           STOP RUN
+                   END-RETURN
+               END-PERFORM
+           END-IF
+
            *> RETURN edges in sorted order and union until fully connected :contentReference[oaicite:6]{index=6}
            PERFORM UNTIL WS-COMPONENTS = 1
                RETURN SORT-WORK INTO SORT-REC
@@ -191,6 +406,13 @@
                        STOP RUN
                END-RETURN
 
+               ADD 1 TO WS-EDGES-DONE
+               ADD 1 TO WS-EDGES-SINCE-CKPT
+               IF WS-EDGES-SINCE-CKPT >= CKPT-INTERVAL
+                   PERFORM SAVE-CHECKPOINT
+                   MOVE 0 TO WS-EDGES-SINCE-CKPT
+               END-IF
+
                MOVE SR-A TO F-X
                PERFORM FIND-ROOT
                MOVE F-ROOT TO R1
@@ -214,6 +436,48 @@
                    SUBTRACT 1 FROM WS-COMPONENTS
                    MOVE SR-A TO LAST-A
                    MOVE SR-B TO LAST-B
+
+                   MOVE SR-A       TO WS-MA-OUT
+                   MOVE SR-B       TO WS-MB-OUT
+                   MOVE UF-SZ(R1)  TO WS-MSIZE-OUT
+                   MOVE SR-DIST    TO WS-MDIST-OUT
+                   *> SR-DIST is only ever used above as the SORT key --
+                   *> edges RETURN in ascending order, so at the moment
+                   *> two clusters merge, SR-DIST is the smallest
+                   *> (squared, per BUILD-EDGES) distance that would have
+                   *> connected them. Report it instead of discarding it.
+                   DISPLAY "MERGE: POINT " FUNCTION TRIM(WS-MA-OUT)
+                       " WITH POINT " FUNCTION TRIM(WS-MB-OUT)
+                       " -> CLUSTER SIZE " FUNCTION TRIM(WS-MSIZE-OUT)
+                       " AT DISTANCE " FUNCTION TRIM(WS-MDIST-OUT)
+               END-IF
+           END-PERFORM
+           .
+
+       DUMP-CLUSTER-MEMBERSHIP.
+           *> KRUSKAL-PROCESS only stops once WS-COMPONENTS = 1, so the
+           *> final union-find state is a single cluster holding every
+           *> point read from the input -- list them out, wrapped to a
+           *> readable line width.
+           MOVE WS-N TO WS-MSIZE-OUT
+           DISPLAY "CLUSTER 1 (" FUNCTION TRIM(WS-MSIZE-OUT)
+               " members):"
+
+           MOVE SPACES TO WS-CHUNK
+           MOVE 1      TO WS-CHUNK-LEN
+
+           PERFORM VARYING WS-DUMP-I FROM 1 BY 1 UNTIL WS-DUMP-I > WS-N
+               MOVE WS-DUMP-I TO WS-MEMBER-OUT
+               STRING FUNCTION TRIM(WS-MEMBER-OUT) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                   INTO WS-CHUNK
+                   WITH POINTER WS-CHUNK-LEN
+               END-STRING
+
+               IF WS-CHUNK-LEN > 180 OR WS-DUMP-I = WS-N
+                   DISPLAY "  " FUNCTION TRIM(WS-CHUNK)
+                   MOVE SPACES TO WS-CHUNK
+                   MOVE 1      TO WS-CHUNK-LEN
                END-IF
            END-PERFORM
            .
@@ -231,3 +495,88 @@
                MOVE F-NEXT TO F-X
            END-PERFORM
            .
+
+       BUILD-CKPT-NAME.
+           STRING FUNCTION TRIM(WS-FILENAME) DELIMITED BY SIZE
+                  ".ckpt"                    DELIMITED BY SIZE
+               INTO WS-CKPT-NAME
+           END-STRING
+           .
+
+       LOAD-CHECKPOINT.
+           *> A prior run against this same point list may have been
+           *> killed partway through the union-find pass -- if it left
+           *> a checkpoint behind, and that checkpoint was taken over
+           *> the same number of points, restore the union-find state
+           *> and edge count from it instead of starting over.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CLOSE CHECKPOINT-FILE
+                       EXIT PARAGRAPH
+               END-READ
+
+               IF CKPT-TAG = "H" AND CKPT-N = WS-N
+                   MOVE CKPT-COMPONENTS TO WS-COMPONENTS
+                   MOVE CKPT-LASTA      TO LAST-A
+                   MOVE CKPT-LASTB      TO LAST-B
+                   MOVE CKPT-EDGES-DONE TO WS-EDGES-DONE
+
+                   PERFORM UNTIL WS-CKPT-FS NOT = "00"
+                       READ CHECKPOINT-FILE
+                           AT END
+                               MOVE "10" TO WS-CKPT-FS
+                           NOT AT END
+                               IF CKPT-PT-TAG = "P"
+                                   MOVE CKPT-PT-PARENT
+                                       TO UF-PARENT(CKPT-PT-IDX)
+                                   MOVE CKPT-PT-SZ
+                                       TO UF-SZ(CKPT-PT-IDX)
+                               END-IF
+                       END-READ
+                   END-PERFORM
+
+                   MOVE WS-EDGES-DONE TO WS-EDGES-DONE-OUT
+                   DISPLAY "RESUMING FROM CHECKPOINT: "
+                       FUNCTION TRIM(WS-EDGES-DONE-OUT)
+                       " edges already processed"
+               END-IF
+
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       SAVE-CHECKPOINT.
+           *> Snapshot the whole union-find state periodically so a
+           *> killed run only loses work back to the last snapshot, not
+           *> the entire pass.
+           OPEN OUTPUT CHECKPOINT-FILE
+
+           MOVE "H"            TO CKPT-TAG
+           MOVE WS-N           TO CKPT-N
+           MOVE WS-COMPONENTS  TO CKPT-COMPONENTS
+           MOVE LAST-A         TO CKPT-LASTA
+           MOVE LAST-B         TO CKPT-LASTB
+           MOVE WS-EDGES-DONE  TO CKPT-EDGES-DONE
+           WRITE CKPT-REC
+
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1 UNTIL WS-CKPT-IDX > WS-N
+               MOVE "P"                    TO CKPT-PT-TAG
+               MOVE WS-CKPT-IDX            TO CKPT-PT-IDX
+               MOVE UF-PARENT(WS-CKPT-IDX) TO CKPT-PT-PARENT
+               MOVE UF-SZ(WS-CKPT-IDX)     TO CKPT-PT-SZ
+               WRITE CKPT-REC
+           END-PERFORM
+
+           CLOSE CHECKPOINT-FILE
+           .
+
+       DELETE-CHECKPOINT.
+           MOVE SPACES TO WS-CMD
+           STRING "rm -f " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CKPT-NAME) DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+           .
