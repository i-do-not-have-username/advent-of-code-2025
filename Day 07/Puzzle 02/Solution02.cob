@@ -7,20 +7,36 @@
        FILE-CONTROL.
            SELECT IN-FILE
                ASSIGN TO DYNAMIC WS-FILENAME
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+           *> Checkpoint of finalized timelines, named after the input
+           *> file so a killed run and its restart agree on where to
+           *> look; see LOAD-CHECKPOINT/SAVE-CKPT-ENTRY.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO DYNAMIC WS-CKPT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  IN-FILE.
        01  IN-REC                   PIC X(10000).
 
+       FD  CHECKPOINT-FILE.
+       01  CKPT-REC.
+           05  CKPT-IDX             PIC 9(9).
+           05  CKPT-VAL             PIC 9(18).
+
        WORKING-STORAGE SECTION.
        78  MAX-ROWS                 VALUE 2500.
        78  MAX-COLS                 VALUE 2500.
        78  MAX-CELLS                VALUE 6250000.
        78  MAX-STACK                VALUE 500000.
+       78  CKPT-FLUSH-INTERVAL      VALUE 50000.
 
        01  WS-FILENAME              PIC X(256) VALUE "input.txt".
+       01  WS-FS                    PIC XX.
        01  WS-EOF                   PIC X VALUE "N".
            88  EOF                  VALUE "Y".
 
@@ -53,6 +69,46 @@
 
        01  WS-OUT                   PIC Z(18)9.
 
+       01  WS-RUN-PROGID            PIC X(20) VALUE "day7part2".
+       01  WS-RESULT-STR            PIC X(40).
+
+       *> Checkpoint bookkeeping -- see LOAD-CHECKPOINT/SAVE-CKPT-ENTRY.
+       01  WS-CKPT-NAME             PIC X(300).
+       01  WS-CKPT-FS               PIC XX.
+       01  WS-CKPT-LOADED           PIC 9(9) COMP-5 VALUE 0.
+       01  WS-CKPT-SINCE-FLUSH      PIC 9(9) COMP-5 VALUE 0.
+       01  WS-CKPT-LOADED-OUT       PIC Z(8)9.
+       01  WS-CMD                   PIC X(320).
+
+      *> Set by pathguard before WS-FILENAME is used to build the
+      *> checkpoint file name and the DELETE-CHECKPOINT command line.
+       01  WS-PATH-OK               PIC X VALUE "Y".
+           88  PATH-OK                     VALUE "Y".
+
+       *> Capacity-estimate display fields, checked before the long
+       *> DFS/memoization pass below is allowed to start.
+       01  WS-ROWS-OUT               PIC Z(8)9.
+       01  WS-COLS-OUT               PIC Z(8)9.
+       01  WS-CELLS-OUT              PIC Z(9)9.
+       01  MAX-ROWS-OUT              PIC Z(8)9.
+       01  MAX-COLS-OUT              PIC Z(8)9.
+       01  MAX-CELLS-OUT             PIC Z(9)9.
+       01  MAX-STACK-OUT             PIC Z(8)9.
+
+       *> Pre-flight dimension scan: count what the input actually holds
+       *> before committing to the real read, so every violation is
+       *> reported at once instead of aborting on the first row or
+       *> column that crosses its limit. (MAX-STACK depends on the DFS
+       *> path actually walked, not on input size, so it stays a
+       *> runtime-only check in PUSH-FRAME.)
+       01  WS-PF-ROWS                PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PF-MAXLEN              PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PF-CELLS               PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PF-VIOLATED            PIC X VALUE "N".
+       01  WS-PF-ROWS-OUT            PIC Z(8)9.
+       01  WS-PF-MAXLEN-OUT          PIC Z(8)9.
+       01  WS-PF-CELLS-OUT           PIC Z(9)9.
+
        01  GRID.
            05 GRID-ROW OCCURS 2500.
               10 GRID-LINE          PIC X(2500).
@@ -74,13 +130,43 @@
        01  STK-LV   OCCURS 500000 PIC S9(18) COMP-5.
        01  STK-RV   OCCURS 500000 PIC S9(18) COMP-5.
 
+       01  WS-OUTDIR                PIC X(256).
+
+      *> Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP           PIC X(21).
+       01  WS-END-STAMP             PIC X(21).
+       01  WS-ELAPSED-STR           PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
            IF WS-FILENAME = SPACES
                MOVE "input.txt" TO WS-FILENAME
            END-IF
 
+           CALL "pathguard" USING WS-FILENAME WS-PATH-OK
+           IF NOT PATH-OK
+               DISPLAY "ERROR: input file name contains a character "
+                   "that is not allowed there"
+               STOP RUN
+           END-IF
+
+           MOVE SPACES TO WS-OUTDIR
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+
+           PERFORM VERIFY-INPUT-FILE
+           PERFORM PREFLIGHT-CHECK
+
            *> init grid to dots
            PERFORM VARYING WS-R FROM 1 BY 1 UNTIL WS-R > MAX-ROWS
                MOVE ALL "." TO GRID-LINE(WS-R)
@@ -98,8 +184,19 @@
            CLOSE IN-FILE
 
            IF WS-ROWS = 0 OR WS-COLS = 0
+               MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+               CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+                   WS-ELAPSED-STR
+               DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
                MOVE 0 TO WS-OUT
                DISPLAY FUNCTION TRIM(WS-OUT)
+               MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+               CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME
+                   WS-RESULT-STR
+               CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME
+                   WS-RESULT-STR
+               CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID
+                   WS-RESULT-STR
                STOP RUN
            END-IF
 
@@ -109,6 +206,27 @@
            END-IF
 
            COMPUTE WS-CELLS = WS-ROWS * WS-COLS
+
+           *> Capacity estimate: report the grid actually read against
+           *> the memo/next-splitter table limits before committing to
+           *> the DFS pass below.
+           MOVE WS-ROWS    TO WS-ROWS-OUT
+           MOVE WS-COLS    TO WS-COLS-OUT
+           MOVE WS-CELLS   TO WS-CELLS-OUT
+           MOVE MAX-ROWS   TO MAX-ROWS-OUT
+           MOVE MAX-COLS   TO MAX-COLS-OUT
+           MOVE MAX-CELLS  TO MAX-CELLS-OUT
+           MOVE MAX-STACK  TO MAX-STACK-OUT
+           DISPLAY "CAPACITY: rows=" FUNCTION TRIM(WS-ROWS-OUT)
+               " (limit " FUNCTION TRIM(MAX-ROWS-OUT) ")"
+           DISPLAY "CAPACITY: cols=" FUNCTION TRIM(WS-COLS-OUT)
+               " (limit " FUNCTION TRIM(MAX-COLS-OUT) ")"
+           DISPLAY "CAPACITY: cells=" FUNCTION TRIM(WS-CELLS-OUT)
+               " (limit " FUNCTION TRIM(MAX-CELLS-OUT) ")"
+           DISPLAY "CAPACITY: DFS stack frames limited to "
+               FUNCTION TRIM(MAX-STACK-OUT)
+               " (actual depth depends on the splitter layout)"
+
            IF WS-CELLS > MAX-CELLS
                DISPLAY "ERROR: Grid too large (increase MAX-ROWS/MAX-COLS/MAX-CELLS)."
                STOP RUN
@@ -121,6 +239,12 @@
 
            PERFORM BUILD-NEXTSPLIT
 
+           *> If a prior run against this same input was killed midway,
+           *> pick up the finalized timelines it left behind instead of
+           *> recomputing the whole grid from row 1.
+           PERFORM BUILD-CKPT-NAME
+           PERFORM LOAD-CHECKPOINT
+
            *> Start just below S
            COMPUTE WS-R = WS-SROW + 1
            MOVE WS-SCOL TO WS-C
@@ -133,13 +257,101 @@
                MOVE MEMO(WS-IDX) TO WS-ANSWER
            END-IF
 
+           *> Run finished end to end -- clear the checkpoint so a
+           *> later run against this input starts fresh rather than
+           *> "resuming" a completed answer.
+           PERFORM DELETE-CHECKPOINT
+
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
+
            MOVE WS-ANSWER TO WS-OUT
            DISPLAY FUNCTION TRIM(WS-OUT)
+
+           MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID WS-RESULT-STR
+
            STOP RUN
            .
 
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
+
+       PREFLIGHT-CHECK.
+           OPEN INPUT IN-FILE
+           PERFORM UNTIL EOF
+               READ IN-FILE INTO WS-BUF
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       CALL "linecleanup" USING WS-BUF BY CONTENT "N"
+                       MOVE FUNCTION STORED-CHAR-LENGTH(WS-BUF) TO WS-LEN
+                       IF WS-LEN > 0
+                           ADD 1 TO WS-PF-ROWS
+                           IF WS-LEN > WS-PF-MAXLEN
+                               MOVE WS-LEN TO WS-PF-MAXLEN
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE IN-FILE
+           MOVE "N" TO WS-EOF
+
+           COMPUTE WS-PF-CELLS = WS-PF-ROWS * WS-PF-MAXLEN
+
+           IF WS-PF-ROWS > MAX-ROWS
+               MOVE "Y"        TO WS-PF-VIOLATED
+               MOVE WS-PF-ROWS TO WS-PF-ROWS-OUT
+               MOVE MAX-ROWS   TO MAX-ROWS-OUT
+               DISPLAY "ERROR: Too many rows (" FUNCTION TRIM(WS-PF-ROWS-OUT)
+                   "; increase MAX-ROWS from " FUNCTION TRIM(MAX-ROWS-OUT) ")."
+           END-IF
+           IF WS-PF-MAXLEN > MAX-COLS
+               MOVE "Y"          TO WS-PF-VIOLATED
+               MOVE WS-PF-MAXLEN TO WS-PF-MAXLEN-OUT
+               MOVE MAX-COLS     TO MAX-COLS-OUT
+               DISPLAY "ERROR: Too many cols (" FUNCTION TRIM(WS-PF-MAXLEN-OUT)
+                   "; increase MAX-COLS from " FUNCTION TRIM(MAX-COLS-OUT) ")."
+           END-IF
+           IF WS-PF-CELLS > MAX-CELLS
+               MOVE "Y"           TO WS-PF-VIOLATED
+               MOVE WS-PF-CELLS   TO WS-PF-CELLS-OUT
+               MOVE MAX-CELLS     TO MAX-CELLS-OUT
+               DISPLAY "ERROR: Grid too large ("
+                   FUNCTION TRIM(WS-PF-CELLS-OUT)
+                   " cells; increase MAX-ROWS/MAX-COLS/MAX-CELLS from "
+                   FUNCTION TRIM(MAX-CELLS-OUT) ")."
+           END-IF
+
+           IF WS-PF-VIOLATED = "Y"
+               STOP RUN
+           END-IF
+           .
+
        STORE-LINE.
-           INSPECT WS-BUF REPLACING ALL X"0D" BY SPACE
+           *> Shared line-cleanup front end handles CRLF/tab stripping;
+           *> see Common/Programs/LineCleanup. This grid's row width is
+           *> measured raw, so no trim is applied.
+           CALL "linecleanup" USING WS-BUF BY CONTENT "N"
            MOVE FUNCTION STORED-CHAR-LENGTH(WS-BUF) TO WS-LEN
 
            IF WS-LEN = 0
@@ -196,6 +408,7 @@
        COMPUTE-TIMELINES.
            *> Iterative DFS with memoization
            MOVE 0 TO WS-TOP
+           PERFORM OPEN-CHECKPOINT-FOR-APPEND
            PERFORM PUSH-FRAME
 
            PERFORM UNTIL WS-TOP = 0
@@ -291,6 +504,7 @@
                        COMPUTE WS-LVAL = STK-LV(WS-TOP)
                        COMPUTE WS-RVAL = STK-RV(WS-TOP)
                        COMPUTE MEMO(WS-IDX) = WS-LVAL + WS-RVAL
+                       PERFORM SAVE-CKPT-ENTRY
 
                        PERFORM POP-FRAME
 
@@ -299,6 +513,8 @@
                        STOP RUN
                END-EVALUATE
            END-PERFORM
+
+           CLOSE CHECKPOINT-FILE
            .
 
        PUSH-FRAME.
@@ -319,3 +535,72 @@
        POP-FRAME.
            SUBTRACT 1 FROM WS-TOP
            .
+
+       BUILD-CKPT-NAME.
+           STRING FUNCTION TRIM(WS-FILENAME) DELIMITED BY SIZE
+                  ".ckpt"                    DELIMITED BY SIZE
+               INTO WS-CKPT-NAME
+           END-STRING
+           .
+
+       LOAD-CHECKPOINT.
+           *> A prior run against this same input may have been killed
+           *> partway through the DFS -- if it left a checkpoint of
+           *> finalized timelines behind, preload MEMO with them so
+           *> COMPUTE-TIMELINES's own stage-0 check (MEMO(WS-IDX) >= 0)
+           *> skips straight past cells that are already known instead
+           *> of walking back down through them again.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FS = "00"
+               PERFORM UNTIL WS-CKPT-FS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "10" TO WS-CKPT-FS
+                       NOT AT END
+                           MOVE CKPT-VAL TO MEMO(CKPT-IDX)
+                           ADD 1 TO WS-CKPT-LOADED
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+
+               IF WS-CKPT-LOADED > 0
+                   MOVE WS-CKPT-LOADED TO WS-CKPT-LOADED-OUT
+                   DISPLAY "RESUMING FROM CHECKPOINT: "
+                       FUNCTION TRIM(WS-CKPT-LOADED-OUT)
+                       " timelines already computed"
+               END-IF
+           END-IF
+           .
+
+       OPEN-CHECKPOINT-FOR-APPEND.
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CKPT-FS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           .
+
+       SAVE-CKPT-ENTRY.
+           *> Record this cell's finalized timeline count as soon as it
+           *> is known, and force a durable flush every so often so a
+           *> killed run only loses work back to the last flush, not
+           *> the whole pass.
+           MOVE WS-IDX          TO CKPT-IDX
+           MOVE MEMO(WS-IDX)    TO CKPT-VAL
+           WRITE CKPT-REC
+
+           ADD 1 TO WS-CKPT-SINCE-FLUSH
+           IF WS-CKPT-SINCE-FLUSH >= CKPT-FLUSH-INTERVAL
+               CLOSE CHECKPOINT-FILE
+               PERFORM OPEN-CHECKPOINT-FOR-APPEND
+               MOVE 0 TO WS-CKPT-SINCE-FLUSH
+           END-IF
+           .
+
+       DELETE-CHECKPOINT.
+           MOVE SPACES TO WS-CMD
+           STRING "rm -f " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CKPT-NAME) DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+           .
