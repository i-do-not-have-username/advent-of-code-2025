@@ -7,7 +7,8 @@
        FILE-CONTROL.
            SELECT IN-FILE
                ASSIGN TO DYNAMIC WS-FILENAME
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,6 +21,7 @@
        78  MAX-STACK                VALUE 2000000.
 
        01  WS-FILENAME              PIC X(256) VALUE "input.txt".
+       01  WS-FS                    PIC XX.
        01  WS-EOF                   PIC X VALUE "N".
            88  EOF                  VALUE "Y".
 
@@ -54,17 +56,80 @@
 
        01  WS-OUT                   PIC Z(18)9.
 
+       01  WS-RUN-PROGID            PIC X(20) VALUE "day7part1".
+       01  WS-RESULT-STR            PIC X(40).
+
+       *> A short row (shorter than the row that fixed WS-COLS) is
+       *> padded out to WS-COLS with this fill character instead of
+       *> aborting the run; defaults to "." (empty space in the beam
+       *> grid).
+       01  WS-PAD-CHAR              PIC X VALUE ".".
+       01  WS-PADI                  PIC 9(9) COMP-5.
+       01  WS-ROWS-PADDED           PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PAD-ROW-OUT           PIC Z(8)9.
+
+       *> Pre-flight dimension scan: count what the input actually holds
+       *> before committing to the real read, so every violation is
+       *> reported at once instead of aborting on the first row or
+       *> column that crosses its limit. (MAX-STACK depends on the beam
+       *> paths actually traced, not on input size, so it stays a
+       *> runtime-only check in PUSH-RC.)
+       01  WS-PF-ROWS               PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PF-MAXLEN             PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PF-VIOLATED           PIC X VALUE "N".
+       01  WS-PF-ROWS-OUT           PIC Z(8)9.
+       01  WS-PF-MAXLEN-OUT         PIC Z(8)9.
+       01  MAX-ROWS-OUT             PIC Z(8)9.
+       01  MAX-COLS-OUT             PIC Z(8)9.
+
+       *> Row/col of each splitter that actually fired.
+       01  WS-SPROW-OUT              PIC Z(8)9.
+       01  WS-SPCOL-OUT              PIC Z(8)9.
+
        01  WS-GRID.
            05 WS-GRID-ROW OCCURS 5000.
               10 WS-GRID-LINE       PIC X(5000).
 
+       01  WS-OUTDIR                PIC X(256).
+
+      *> Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP           PIC X(21).
+       01  WS-END-STAMP             PIC X(21).
+       01  WS-ELAPSED-STR           PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
            IF WS-FILENAME = SPACES
                MOVE "input.txt" TO WS-FILENAME
            END-IF
 
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PAD-CHAR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "." TO WS-PAD-CHAR
+           END-ACCEPT
+           IF WS-PAD-CHAR = SPACE
+               MOVE "." TO WS-PAD-CHAR
+           END-IF
+
+           MOVE SPACES TO WS-OUTDIR
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+
+           PERFORM VERIFY-INPUT-FILE
+           PERFORM PREFLIGHT-CHECK
+           MOVE WS-PF-MAXLEN TO WS-COLS
+
            OPEN INPUT IN-FILE
 
            PERFORM UNTIL EOF
@@ -79,8 +144,19 @@
            CLOSE IN-FILE
 
            IF WS-ROWS = 0 OR WS-COLS = 0
+               MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+               CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+                   WS-ELAPSED-STR
+               DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
                MOVE 0 TO WS-OUT
                DISPLAY FUNCTION TRIM(WS-OUT)
+               MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+               CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME
+                   WS-RESULT-STR
+               CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME
+                   WS-RESULT-STR
+               CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID
+                   WS-RESULT-STR
                STOP RUN
            END-IF
 
@@ -110,14 +186,86 @@
                PERFORM TRACE-BEAM
            END-PERFORM
 
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
+
            MOVE WS-SPLITS TO WS-OUT
            DISPLAY FUNCTION TRIM(WS-OUT)
+
+           MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID WS-RESULT-STR
+
            STOP RUN
            .
 
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
+
+       PREFLIGHT-CHECK.
+           OPEN INPUT IN-FILE
+           PERFORM UNTIL EOF
+               READ IN-FILE INTO WS-BUF
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       CALL "linecleanup" USING WS-BUF BY CONTENT "T"
+                       MOVE FUNCTION STORED-CHAR-LENGTH(WS-BUF) TO WS-LEN
+                       IF WS-LEN > 0
+                           ADD 1 TO WS-PF-ROWS
+                           IF WS-LEN > WS-PF-MAXLEN
+                               MOVE WS-LEN TO WS-PF-MAXLEN
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE IN-FILE
+           MOVE "N" TO WS-EOF
+
+           IF WS-PF-ROWS > MAX-ROWS
+               MOVE "Y"        TO WS-PF-VIOLATED
+               MOVE WS-PF-ROWS TO WS-PF-ROWS-OUT
+               MOVE MAX-ROWS   TO MAX-ROWS-OUT
+               DISPLAY "ERROR: Too many rows (" FUNCTION TRIM(WS-PF-ROWS-OUT)
+                   "; increase MAX-ROWS from " FUNCTION TRIM(MAX-ROWS-OUT) ")."
+           END-IF
+           IF WS-PF-MAXLEN > MAX-COLS
+               MOVE "Y"          TO WS-PF-VIOLATED
+               MOVE WS-PF-MAXLEN TO WS-PF-MAXLEN-OUT
+               MOVE MAX-COLS     TO MAX-COLS-OUT
+               DISPLAY "ERROR: Too many cols (" FUNCTION TRIM(WS-PF-MAXLEN-OUT)
+                   "; increase MAX-COLS from " FUNCTION TRIM(MAX-COLS-OUT) ")."
+           END-IF
+
+           IF WS-PF-VIOLATED = "Y"
+               STOP RUN
+           END-IF
+           .
+
        STORE-LINE.
-           INSPECT WS-BUF REPLACING ALL X"0D" BY SPACE
-           MOVE FUNCTION TRIM(WS-BUF, TRAILING) TO WS-BUF
+           *> Shared line-cleanup front end handles CRLF/tab stripping;
+           *> mode "T" keeps leading spaces since alignment matters
+           *> here and only trims the trailing side. See
+           *> Common/Programs/LineCleanup.
+           CALL "linecleanup" USING WS-BUF BY CONTENT "T"
            MOVE FUNCTION STORED-CHAR-LENGTH(WS-BUF) TO WS-LEN
 
            IF WS-LEN = 0
@@ -138,13 +286,8 @@
            MOVE ALL SPACE TO WS-GRID-LINE(WS-ROWS)
            MOVE WS-BUF(1:WS-LEN) TO WS-GRID-LINE(WS-ROWS)(1:WS-LEN)
 
-           IF WS-COLS = 0
-               MOVE WS-LEN TO WS-COLS
-           ELSE
-               IF WS-LEN NOT = WS-COLS
-                   DISPLAY "ERROR: Ragged grid (lines not same length)."
-                   STOP RUN
-               END-IF
+           IF WS-LEN < WS-COLS
+               PERFORM PAD-SHORT-ROW
            END-IF
 
            *> Find S (first occurrence)
@@ -159,6 +302,24 @@
            END-IF
            .
 
+       PAD-SHORT-ROW.
+           *> Row is shorter than the widest row in the file (WS-COLS,
+           *> set from PREFLIGHT-CHECK's scan of every line) -- fill the
+           *> gap with WS-PAD-CHAR and log it instead of aborting the
+           *> whole run over one ragged line.
+           ADD 1 TO WS-ROWS-PADDED
+           MOVE WS-ROWS TO WS-PAD-ROW-OUT
+           DISPLAY "WARNING: Row " FUNCTION TRIM(WS-PAD-ROW-OUT)
+               " shorter than grid width -- padded with '"
+               WS-PAD-CHAR "'"
+           COMPUTE WS-PADI = WS-LEN + 1
+           PERFORM VARYING WS-PADI FROM WS-PADI BY 1
+                   UNTIL WS-PADI > WS-COLS
+               MOVE WS-PAD-CHAR TO WS-GRID-LINE(WS-ROWS)(WS-PADI:1)
+           END-PERFORM
+           MOVE WS-COLS TO WS-LEN
+           .
+
        PUSH-RC.
            *> Push current (WS-R, WS-C) if within bounds
            IF WS-C < 1 OR WS-C > WS-COLS
@@ -194,6 +355,11 @@
                    MOVE "x" TO WS-GRID-LINE(WS-R)(WS-C:1)
                    ADD 1 TO WS-SPLITS
 
+                   MOVE WS-R TO WS-SPROW-OUT
+                   MOVE WS-C TO WS-SPCOL-OUT
+                   DISPLAY "SPLITTER ROW " FUNCTION TRIM(WS-SPROW-OUT)
+                       " COL " FUNCTION TRIM(WS-SPCOL-OUT)
+
                    *> Spawn beams from immediate left/right of the splitter
                    IF WS-C > 1
                        MOVE WS-R TO WS-R
