@@ -7,7 +7,8 @@
        FILE-CONTROL.
            SELECT IN-FILE
                ASSIGN TO DYNAMIC WS-FILENAME
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,10 +16,13 @@
        01  IN-REC                   PIC X(20000).
 
        WORKING-STORAGE SECTION.
-       78  MAX-ROWS                 VALUE 500.
+       *> Row capacity matches day6part2's -- both scan the same worksheet
+       *> layout, so one documented ceiling covers either program's input.
+       78  MAX-ROWS                 VALUE 2000.
        78  MAX-COLS                 VALUE 20000.
 
        01  WS-FILENAME              PIC X(256) VALUE "input.txt".
+       01  WS-FS                    PIC XX.
        01  WS-EOF                   PIC X VALUE "N".
            88  EOF                  VALUE "Y".
 
@@ -42,6 +46,9 @@
        01  WS-OP                    PIC X VALUE SPACE.
        01  WS-CH                    PIC X VALUE SPACE.
 
+       01  WS-FIRSTNUM              PIC X VALUE "Y".
+           88  FIRST-NUM            VALUE "Y".
+
        01  WS-SUB                   PIC X(20000).
        01  WS-NUMSTR                PIC X(64).
 
@@ -50,17 +57,67 @@
        01  WS-TOTAL                 PIC S9(18) COMP-5 VALUE 0.
        01  WS-OUT                   PIC Z(18)9.
 
+       01  WS-RUN-PROGID            PIC X(20) VALUE "day6part1".
+       01  WS-RESULT-STR            PIC X(40).
+
+       *> Pre-flight dimension scan: count what the input actually holds
+       *> before committing to the real read, so every violation is
+       *> reported at once instead of aborting on the first row or
+       *> column that crosses its limit.
+       01  WS-PF-ROWS               PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PF-MAXLEN             PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PF-VIOLATED           PIC X VALUE "N".
+       01  WS-PF-ROWS-OUT           PIC Z(8)9.
+       01  WS-PF-MAXLEN-OUT         PIC Z(8)9.
+       01  MAX-ROWS-OUT             PIC Z(8)9.
+       01  MAX-COLS-OUT             PIC Z(8)9.
+
+       *> Per-problem detail line: column range, operator, result.
+       01  WS-PROBNO                PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PROBNO-OUT            PIC Z(8)9.
+       01  WS-STARTCOL-OUT          PIC Z(8)9.
+       01  WS-ENDCOL-OUT            PIC Z(8)9.
+       01  WS-RESULT-OUT            PIC -(17)9.
+
+       *> Columns with no recognized operator in the op row -- scanned
+       *> but contributing nothing to WS-TOTAL.
+       01  WS-SKIPPED               PIC 9(9) COMP-5 VALUE 0.
+       01  WS-SKIPPED-OUT           PIC Z(8)9.
+
        01  WS-LINES.
-           05 WS-LINE-ENTRY OCCURS 500.
+           05 WS-LINE-ENTRY OCCURS 2000.
               10 WS-LINE-TEXT       PIC X(20000).
 
+       01  WS-OUTDIR                PIC X(256).
+
+      *> Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP           PIC X(21).
+       01  WS-END-STAMP             PIC X(21).
+       01  WS-ELAPSED-STR           PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
            IF WS-FILENAME = SPACES
                MOVE "input.txt" TO WS-FILENAME
            END-IF
 
+           MOVE SPACES TO WS-OUTDIR
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+
+           PERFORM VERIFY-INPUT-FILE
+           PERFORM PREFLIGHT-CHECK
+
            OPEN INPUT IN-FILE
 
            PERFORM UNTIL EOF
@@ -75,8 +132,19 @@
            CLOSE IN-FILE
 
            IF WS-NROWS < 2
+               MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+               CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+                   WS-ELAPSED-STR
+               DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
                MOVE 0 TO WS-OUT
                DISPLAY FUNCTION TRIM(WS-OUT)
+               MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+               CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME
+                   WS-RESULT-STR
+               CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME
+                   WS-RESULT-STR
+               CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID
+                   WS-RESULT-STR
                STOP RUN
            END-IF
 
@@ -85,17 +153,91 @@
 
            PERFORM SCAN-PROBLEMS
 
+           MOVE WS-SKIPPED TO WS-SKIPPED-OUT
+           DISPLAY FUNCTION TRIM(WS-SKIPPED-OUT)
+               " column(s) skipped (no operator found)"
+
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
+
            MOVE WS-TOTAL TO WS-OUT
            DISPLAY FUNCTION TRIM(WS-OUT)
+
+           MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID WS-RESULT-STR
+
            STOP RUN
            .
 
-       STORE-LINE.
-           *> Remove CR for Windows CRLF
-           INSPECT WS-BUF REPLACING ALL X"0D" BY SPACE
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
 
-           *> Keep leading spaces (alignment matters), remove trailing spaces only
-           MOVE FUNCTION TRIM(WS-BUF, TRAILING) TO WS-BUF
+       PREFLIGHT-CHECK.
+           OPEN INPUT IN-FILE
+           PERFORM UNTIL EOF
+               READ IN-FILE INTO WS-BUF
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       CALL "linecleanup" USING WS-BUF BY CONTENT "T"
+                       MOVE FUNCTION STORED-CHAR-LENGTH(WS-BUF) TO WS-LEN
+                       IF WS-LEN > 0
+                           ADD 1 TO WS-PF-ROWS
+                           IF WS-LEN > WS-PF-MAXLEN
+                               MOVE WS-LEN TO WS-PF-MAXLEN
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE IN-FILE
+           MOVE "N" TO WS-EOF
+
+           IF WS-PF-ROWS > MAX-ROWS
+               MOVE "Y"        TO WS-PF-VIOLATED
+               MOVE WS-PF-ROWS TO WS-PF-ROWS-OUT
+               MOVE MAX-ROWS   TO MAX-ROWS-OUT
+               DISPLAY "ERROR: Too many rows (" FUNCTION TRIM(WS-PF-ROWS-OUT)
+                   "; increase MAX-ROWS from " FUNCTION TRIM(MAX-ROWS-OUT) ")."
+           END-IF
+           IF WS-PF-MAXLEN > MAX-COLS
+               MOVE "Y"          TO WS-PF-VIOLATED
+               MOVE WS-PF-MAXLEN TO WS-PF-MAXLEN-OUT
+               MOVE MAX-COLS     TO MAX-COLS-OUT
+               DISPLAY "ERROR: Line too wide ("
+                   FUNCTION TRIM(WS-PF-MAXLEN-OUT)
+                   "; increase MAX-COLS from " FUNCTION TRIM(MAX-COLS-OUT) ")."
+           END-IF
+
+           IF WS-PF-VIOLATED = "Y"
+               STOP RUN
+           END-IF
+           .
+
+       STORE-LINE.
+           *> Shared line-cleanup front end handles CRLF/tab stripping;
+           *> mode "T" keeps leading spaces since alignment matters
+           *> here and only trims the trailing side. See
+           *> Common/Programs/LineCleanup.
+           CALL "linecleanup" USING WS-BUF BY CONTENT "T"
            MOVE FUNCTION STORED-CHAR-LENGTH(WS-BUF) TO WS-LEN
 
            IF WS-LEN = 0
@@ -177,20 +319,32 @@
            PERFORM VARYING WS-K FROM WS-STARTCOL BY 1
                    UNTIL WS-K > WS-ENDCOL OR WS-OP NOT = SPACE
                MOVE WS-LINE-TEXT(WS-OPROW)(WS-K:1) TO WS-CH
-               IF WS-CH = "+" OR WS-CH = "*"
+               IF WS-CH = "+" OR WS-CH = "*" OR WS-CH = "-" OR WS-CH = "/"
                    MOVE WS-CH TO WS-OP
                END-IF
            END-PERFORM
 
            IF WS-OP = SPACE
+               ADD 1 TO WS-SKIPPED
+               MOVE WS-STARTCOL TO WS-STARTCOL-OUT
+               MOVE WS-ENDCOL   TO WS-ENDCOL-OUT
+               DISPLAY "SKIPPED COLS " FUNCTION TRIM(WS-STARTCOL-OUT)
+                   "-" FUNCTION TRIM(WS-ENDCOL-OUT)
+                   " (no +/-/*// found in operator row)"
                EXIT PARAGRAPH
            END-IF
 
-           IF WS-OP = "+"
-               MOVE 0 TO WS-RESULT
-           ELSE
-               MOVE 1 TO WS-RESULT
-           END-IF
+           EVALUATE WS-OP
+               WHEN "+"
+                   MOVE 0 TO WS-RESULT
+               WHEN "*"
+                   MOVE 1 TO WS-RESULT
+               WHEN OTHER
+                   *> "-" and "/" anchor on the first number found instead
+                   *> of a fixed identity value
+                   CONTINUE
+           END-EVALUATE
+           MOVE "Y" TO WS-FIRSTNUM
 
            *> Accumulate numbers from rows 1..(oprow-1)
            PERFORM VARYING WS-R FROM 1 BY 1 UNTIL WS-R > WS-LASTDATA
@@ -198,13 +352,34 @@
                MOVE FUNCTION TRIM(WS-SUB) TO WS-NUMSTR
                IF WS-NUMSTR NOT = SPACES
                    COMPUTE WS-N = FUNCTION NUMVAL(WS-NUMSTR)
-                   IF WS-OP = "+"
-                       ADD WS-N TO WS-RESULT
+                   IF (WS-OP = "-" OR WS-OP = "/") AND FIRST-NUM
+                       MOVE WS-N TO WS-RESULT
+                       MOVE "N" TO WS-FIRSTNUM
                    ELSE
-                       MULTIPLY WS-N BY WS-RESULT
+                       EVALUATE WS-OP
+                           WHEN "+"
+                               ADD WS-N TO WS-RESULT
+                           WHEN "*"
+                               MULTIPLY WS-N BY WS-RESULT
+                           WHEN "-"
+                               SUBTRACT WS-N FROM WS-RESULT
+                           WHEN "/"
+                               DIVIDE WS-RESULT BY WS-N GIVING WS-RESULT
+                       END-EVALUATE
                    END-IF
                END-IF
            END-PERFORM
 
            ADD WS-RESULT TO WS-TOTAL
+
+           ADD 1 TO WS-PROBNO
+           MOVE WS-PROBNO  TO WS-PROBNO-OUT
+           MOVE WS-STARTCOL TO WS-STARTCOL-OUT
+           MOVE WS-ENDCOL   TO WS-ENDCOL-OUT
+           MOVE WS-RESULT   TO WS-RESULT-OUT
+           DISPLAY "PROBLEM " FUNCTION TRIM(WS-PROBNO-OUT)
+               " COLS " FUNCTION TRIM(WS-STARTCOL-OUT)
+               "-" FUNCTION TRIM(WS-ENDCOL-OUT)
+               " OP " WS-OP
+               " RESULT " FUNCTION TRIM(WS-RESULT-OUT)
            .
