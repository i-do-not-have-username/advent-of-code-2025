@@ -0,0 +1,43 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. linecleanup.
+
+      *> Shared line-cleanup front end for every program that reads a
+      *> text input file. Every caller used to carry its own copy of
+      *> "INSPECT ... REPLACING ALL X"0D" BY SPACE, then FUNCTION TRIM"
+      *> to strip Windows CRLF before looking at a line -- when one feed
+      *> turned up with stray trailing tabs instead of plain CR/LF, that
+      *> fix had to be hand-applied across every one of those copies.
+      *> Now it lands here once. LK-TRIM-MODE selects how the trim side
+      *> is handled, since grid-shaped input (Day 06/Day 07) depends on
+      *> leading spaces staying put:
+      *>   "B" - trim both leading and trailing whitespace (the default
+      *>         for comma/token-delimited input)
+      *>   "T" - trim trailing whitespace only, leaving any leading
+      *>         spaces that are significant column position in a grid
+      *>   "N" - no trim at all; just the CR/tab strip, for callers
+      *>         that measure a row's raw length themselves
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LK-LINE                  PIC X ANY LENGTH.
+       01  LK-TRIM-MODE             PIC X.
+           88  TRIM-BOTH                    VALUE "B".
+           88  TRIM-TRAILING-ONLY           VALUE "T".
+           88  TRIM-NONE                    VALUE "N".
+
+       PROCEDURE DIVISION USING LK-LINE LK-TRIM-MODE.
+       MAIN.
+           INSPECT LK-LINE REPLACING ALL X"0D" BY SPACE
+           INSPECT LK-LINE REPLACING ALL X"09" BY SPACE
+
+           IF TRIM-TRAILING-ONLY
+               MOVE FUNCTION TRIM(LK-LINE, TRAILING) TO LK-LINE
+           ELSE
+               IF NOT TRIM-NONE
+                   MOVE FUNCTION TRIM(LK-LINE) TO LK-LINE
+               END-IF
+           END-IF
+
+           GOBACK
+           .
