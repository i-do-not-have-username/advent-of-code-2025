@@ -0,0 +1,59 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. runlogwrite.
+
+      *> Shared run-log appender, CALLed by each day's program right
+      *> before it reports its answer. Every program that CALLs this
+      *> runs two directories below the repository root (Day NN/Puzzle
+      *> 0M), so the log lands in one place -- ../../runlog.txt -- no
+      *> matter which day's folder invoked it or whether the batch
+      *> driver ran it via CALL "SYSTEM" from that same folder.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG-FILE
+               ASSIGN TO "../../runlog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC              PIC X(400).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS                    PIC XX.
+       01  WS-TIMESTAMP             PIC X(21).
+       01  WS-OUT-LINE              PIC X(400).
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-ID            PIC X(20).
+       01  LK-INPUT-FILE            PIC X(256).
+       01  LK-RESULT                PIC X(40).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-ID LK-INPUT-FILE LK-RESULT.
+       MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-FS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+
+           MOVE SPACES TO WS-OUT-LINE
+           STRING FUNCTION TRIM(LK-PROGRAM-ID)   DELIMITED BY SIZE
+                  " | "                          DELIMITED BY SIZE
+                  FUNCTION TRIM(LK-INPUT-FILE)   DELIMITED BY SIZE
+                  " | "                          DELIMITED BY SIZE
+                  WS-TIMESTAMP                   DELIMITED BY SIZE
+                  " | "                          DELIMITED BY SIZE
+                  FUNCTION TRIM(LK-RESULT)       DELIMITED BY SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+
+           WRITE RUN-LOG-REC FROM WS-OUT-LINE
+
+           CLOSE RUN-LOG-FILE
+           GOBACK
+           .
