@@ -0,0 +1,46 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. griddiag.
+
+      *> Shared 8-neighbor tally for the "@" grid layout day4part1 and
+      *> day4part2 both read. Callers pass the prev/curr/next line
+      *> buffers around the row being scored (dot-filled by the caller
+      *> when a row is off the top/bottom edge, the way day4part1's own
+      *> sliding window already dot-fills WS-PREV/WS-NEXT) plus the
+      *> column count and the column being scored; LK-NB comes back
+      *> with the count of "@" among that column's 8 neighbors.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LK-PREV                  PIC X ANY LENGTH.
+       01  LK-CURR                  PIC X ANY LENGTH.
+       01  LK-NEXT                  PIC X ANY LENGTH.
+       01  LK-COLS                  PIC 9(9) COMP-5.
+       01  LK-J                     PIC 9(9) COMP-5.
+       01  LK-NB                    PIC 9(9) COMP-5.
+
+       PROCEDURE DIVISION USING LK-PREV LK-CURR LK-NEXT LK-COLS LK-J
+               LK-NB.
+       MAIN.
+           MOVE 0 TO LK-NB
+
+           *> Left-side neighbors (j-1)
+           IF LK-J > 1
+               IF LK-PREV(LK-J - 1:1) = "@" ADD 1 TO LK-NB END-IF
+               IF LK-CURR(LK-J - 1:1) = "@" ADD 1 TO LK-NB END-IF
+               IF LK-NEXT(LK-J - 1:1) = "@" ADD 1 TO LK-NB END-IF
+           END-IF
+
+           *> Vertical neighbors (j)
+           IF LK-PREV(LK-J:1) = "@" ADD 1 TO LK-NB END-IF
+           IF LK-NEXT(LK-J:1) = "@" ADD 1 TO LK-NB END-IF
+
+           *> Right-side neighbors (j+1)
+           IF LK-J < LK-COLS
+               IF LK-PREV(LK-J + 1:1) = "@" ADD 1 TO LK-NB END-IF
+               IF LK-CURR(LK-J + 1:1) = "@" ADD 1 TO LK-NB END-IF
+               IF LK-NEXT(LK-J + 1:1) = "@" ADD 1 TO LK-NB END-IF
+           END-IF
+
+           GOBACK
+           .
