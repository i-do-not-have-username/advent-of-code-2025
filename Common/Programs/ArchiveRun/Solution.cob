@@ -0,0 +1,288 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. archiverun.
+
+      *> Runs every day-program against whatever input.txt already sits
+      *> in its own folder (the same job table daybatchdriver and
+      *> baselinecheck use, and like them, run from the repository root
+      *> so WS-JOB-DIR resolves) and copies that input.txt together with
+      *> the program's printed answer into a dated folder under
+      *> archive/ -- e.g. archive/2026-08-09/day7part2/ -- so a fresh
+      *> feed dropped into a day's folder tomorrow doesn't erase any
+      *> trace of what ran today.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-OUT
+               ASSIGN TO DYNAMIC WS-TMPFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESULT-OUT
+               ASSIGN TO DYNAMIC WS-RESULT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-OUT.
+       01  JOB-OUT-REC              PIC X(1024).
+
+       FD  RESULT-OUT.
+       01  RESULT-OUT-REC           PIC X(1024).
+
+       WORKING-STORAGE SECTION.
+       78  NUM-JOBS                 VALUE 20.
+
+      *> Same one-row-per-program job table as daybatchdriver and
+      *> baselinecheck.
+       01  WS-JOB-TABLE.
+           05  WS-JOB OCCURS 20 TIMES.
+               10  WS-JOB-DIR        PIC X(40).
+               10  WS-JOB-PROG       PIC X(20).
+               10  WS-JOB-LABEL      PIC X(24).
+
+       01  WS-RUN-STAMP             PIC X(21).
+       01  WS-ARCHIVE-DATE          PIC X(10).
+       01  WS-ARCHIVE-ROOT          PIC X(60).
+       01  WS-JOB-ARCHIVE-DIR       PIC X(120).
+       01  WS-TMPFILE               PIC X(80).
+       01  WS-RESULT-PATH           PIC X(160).
+       01  WS-CMD                   PIC X(300).
+       01  WS-I                     PIC 9(3) COMP-5 VALUE 0.
+       01  WS-ARCHIVED              PIC 9(3) COMP-5 VALUE 0.
+       01  WS-NO-OUTPUT             PIC 9(3) COMP-5 VALUE 0.
+
+       01  WS-EOF                   PIC X VALUE "N".
+           88  EOF                          VALUE "Y".
+
+       01  WS-LAST-LINE             PIC X(1024).
+       01  WS-HAVE-LINE             PIC X VALUE "N".
+           88  HAVE-LINE                    VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INIT-JOB-TABLE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-STAMP
+           MOVE SPACES TO WS-ARCHIVE-DATE
+           STRING WS-RUN-STAMP(1:4) "-" WS-RUN-STAMP(5:2)
+                  "-" WS-RUN-STAMP(7:2) DELIMITED BY SIZE
+               INTO WS-ARCHIVE-DATE
+           END-STRING
+
+           MOVE SPACES TO WS-ARCHIVE-ROOT
+           STRING "archive/" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ARCHIVE-DATE) DELIMITED BY SIZE
+               INTO WS-ARCHIVE-ROOT
+           END-STRING
+
+           MOVE SPACES TO WS-CMD
+           STRING "mkdir -p " FUNCTION TRIM(WS-ARCHIVE-ROOT)
+               DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+
+           DISPLAY "===== ARCHIVING RUN " FUNCTION TRIM(WS-ARCHIVE-DATE)
+               " ====="
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > NUM-JOBS
+               PERFORM ARCHIVE-ONE-JOB
+           END-PERFORM
+
+           DISPLAY "===== ARCHIVE COMPLETE: " NUM-JOBS " jobs, "
+               WS-ARCHIVED " archived, " WS-NO-OUTPUT
+               " with no output ====="
+           STOP RUN
+           .
+
+       ARCHIVE-ONE-JOB.
+           MOVE SPACES TO WS-JOB-ARCHIVE-DIR
+           STRING FUNCTION TRIM(WS-ARCHIVE-ROOT) DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JOB-PROG(WS-I)) DELIMITED BY SIZE
+               INTO WS-JOB-ARCHIVE-DIR
+           END-STRING
+
+           MOVE SPACES TO WS-CMD
+           STRING "mkdir -p " FUNCTION TRIM(WS-JOB-ARCHIVE-DIR)
+               DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+
+      *> Named per run (full timestamp, not just the archive date) so
+      *> two archiverun invocations on the same calendar day don't
+      *> fight over the same scratch file.
+           MOVE SPACES TO WS-TMPFILE
+           STRING "/tmp/archiverun." DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RUN-STAMP) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JOB-PROG(WS-I)) DELIMITED BY SIZE
+                  ".out" DELIMITED BY SIZE
+               INTO WS-TMPFILE
+           END-STRING
+
+           MOVE SPACES TO WS-CMD
+           STRING "cd " QUOTE FUNCTION TRIM(WS-JOB-DIR(WS-I)) QUOTE
+                  " && ./" FUNCTION TRIM(WS-JOB-PROG(WS-I))
+                  " > " FUNCTION TRIM(WS-TMPFILE)
+                  " 2>&1" DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+
+           DISPLAY "---- " FUNCTION TRIM(WS-JOB-LABEL(WS-I)) " ----"
+           CALL "SYSTEM" USING WS-CMD
+
+           PERFORM FIND-LAST-JOB-LINE
+
+           MOVE SPACES TO WS-CMD
+           STRING "rm -f " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TMPFILE) DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+
+           IF HAVE-LINE
+               PERFORM WRITE-RESULT-FILE
+               PERFORM COPY-INPUT-FILE
+               ADD 1 TO WS-ARCHIVED
+               DISPLAY "  ARCHIVED: " FUNCTION TRIM(WS-LAST-LINE)
+                   " -> " FUNCTION TRIM(WS-JOB-ARCHIVE-DIR)
+           ELSE
+               ADD 1 TO WS-NO-OUTPUT
+               DISPLAY "  ** NO OUTPUT CAPTURED -- SKIPPED **"
+           END-IF
+           .
+
+       FIND-LAST-JOB-LINE.
+      *> The last non-blank line of a job's captured stdout is always
+      *> its plain answer -- every program's final DISPLAY before its
+      *> runlogwrite CALL is exactly that, the same assumption
+      *> baselinecheck relies on.
+           MOVE SPACES TO WS-LAST-LINE
+           MOVE "N" TO WS-HAVE-LINE
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT JOB-OUT
+           PERFORM UNTIL EOF
+               READ JOB-OUT INTO JOB-OUT-REC
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION TRIM(JOB-OUT-REC) NOT = SPACES
+                           MOVE JOB-OUT-REC TO WS-LAST-LINE
+                           SET HAVE-LINE TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOB-OUT
+           .
+
+       WRITE-RESULT-FILE.
+           MOVE SPACES TO WS-RESULT-PATH
+           STRING FUNCTION TRIM(WS-JOB-ARCHIVE-DIR) DELIMITED BY SIZE
+                  "/result.txt" DELIMITED BY SIZE
+               INTO WS-RESULT-PATH
+           END-STRING
+
+           OPEN OUTPUT RESULT-OUT
+           MOVE SPACES TO RESULT-OUT-REC
+           MOVE FUNCTION TRIM(WS-LAST-LINE) TO RESULT-OUT-REC
+           WRITE RESULT-OUT-REC
+           CLOSE RESULT-OUT
+           .
+
+       COPY-INPUT-FILE.
+           MOVE SPACES TO WS-CMD
+           STRING "cp " QUOTE FUNCTION TRIM(WS-JOB-DIR(WS-I))
+                  "/input.txt" QUOTE
+                  " " QUOTE FUNCTION TRIM(WS-JOB-ARCHIVE-DIR)
+                  "/input.txt" QUOTE
+                  " 2>/dev/null" DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+           .
+
+       INIT-JOB-TABLE.
+           MOVE "Day 01/Puzzle 01"   TO WS-JOB-DIR(1)
+           MOVE "day1part1"          TO WS-JOB-PROG(1)
+           MOVE "Day 1 Part 1"       TO WS-JOB-LABEL(1)
+
+           MOVE "Day 02/Puzzle 01"   TO WS-JOB-DIR(2)
+           MOVE "day1part2"          TO WS-JOB-PROG(2)
+           MOVE "Day 2 Part 1 (dial)" TO WS-JOB-LABEL(2)
+
+           MOVE "Day 02/Puzzle 03"   TO WS-JOB-DIR(3)
+           MOVE "day2part1"          TO WS-JOB-PROG(3)
+           MOVE "Day 2 Part 1"       TO WS-JOB-LABEL(3)
+
+           MOVE "Day 02/Puzzle 02"   TO WS-JOB-DIR(4)
+           MOVE "day2part2"          TO WS-JOB-PROG(4)
+           MOVE "Day 2 Part 2"       TO WS-JOB-LABEL(4)
+
+           MOVE "Day 03/Puzzle 01"   TO WS-JOB-DIR(5)
+           MOVE "day3part1"          TO WS-JOB-PROG(5)
+           MOVE "Day 3 Part 1"       TO WS-JOB-LABEL(5)
+
+           MOVE "Day 03/Puzzle 02"   TO WS-JOB-DIR(6)
+           MOVE "day3part2"          TO WS-JOB-PROG(6)
+           MOVE "Day 3 Part 2"       TO WS-JOB-LABEL(6)
+
+           MOVE "Day 04/Puzzle 01"   TO WS-JOB-DIR(7)
+           MOVE "day4part1"          TO WS-JOB-PROG(7)
+           MOVE "Day 4 Part 1"       TO WS-JOB-LABEL(7)
+
+           MOVE "Day 04/Puzzle 02"   TO WS-JOB-DIR(8)
+           MOVE "day4part2"          TO WS-JOB-PROG(8)
+           MOVE "Day 4 Part 2"       TO WS-JOB-LABEL(8)
+
+           MOVE "Day 05/Puzzle 01"   TO WS-JOB-DIR(9)
+           MOVE "day5part1"          TO WS-JOB-PROG(9)
+           MOVE "Day 5 Part 1"       TO WS-JOB-LABEL(9)
+
+           MOVE "Day 05/Puzzle 02"   TO WS-JOB-DIR(10)
+           MOVE "day5part2"          TO WS-JOB-PROG(10)
+           MOVE "Day 5 Part 2"       TO WS-JOB-LABEL(10)
+
+           MOVE "Day 06/Puzzle 01"   TO WS-JOB-DIR(11)
+           MOVE "day6part1"          TO WS-JOB-PROG(11)
+           MOVE "Day 6 Part 1"       TO WS-JOB-LABEL(11)
+
+           MOVE "Day 06/Puzzle 02"   TO WS-JOB-DIR(12)
+           MOVE "day6part2"          TO WS-JOB-PROG(12)
+           MOVE "Day 6 Part 2"       TO WS-JOB-LABEL(12)
+
+           MOVE "Day 07/Puzzle 01"   TO WS-JOB-DIR(13)
+           MOVE "day7part1"          TO WS-JOB-PROG(13)
+           MOVE "Day 7 Part 1"       TO WS-JOB-LABEL(13)
+
+           MOVE "Day 07/Puzzle 02"   TO WS-JOB-DIR(14)
+           MOVE "day7part2"          TO WS-JOB-PROG(14)
+           MOVE "Day 7 Part 2"       TO WS-JOB-LABEL(14)
+
+           MOVE "Day 08/Puzzle 01"   TO WS-JOB-DIR(15)
+           MOVE "day8part1"          TO WS-JOB-PROG(15)
+           MOVE "Day 8 Part 1"       TO WS-JOB-LABEL(15)
+
+           MOVE "Day 08/Puzzle 02"   TO WS-JOB-DIR(16)
+           MOVE "day8part2"          TO WS-JOB-PROG(16)
+           MOVE "Day 8 Part 2"       TO WS-JOB-LABEL(16)
+
+           MOVE "Day 09/Puzzle 01"   TO WS-JOB-DIR(17)
+           MOVE "day9part1"          TO WS-JOB-PROG(17)
+           MOVE "Day 9 Part 1"       TO WS-JOB-LABEL(17)
+
+           MOVE "Day 09/Puzzle 02"   TO WS-JOB-DIR(18)
+           MOVE "day9part2"          TO WS-JOB-PROG(18)
+           MOVE "Day 9 Part 2"       TO WS-JOB-LABEL(18)
+
+           MOVE "Day 10/Puzzle 01"   TO WS-JOB-DIR(19)
+           MOVE "DAY10PART1"         TO WS-JOB-PROG(19)
+           MOVE "Day 10 Part 1"      TO WS-JOB-LABEL(19)
+
+           MOVE "Day 10/Puzzle 02"   TO WS-JOB-DIR(20)
+           MOVE "DAY10PART2"         TO WS-JOB-PROG(20)
+           MOVE "Day 10 Part 2"      TO WS-JOB-LABEL(20)
+           .
