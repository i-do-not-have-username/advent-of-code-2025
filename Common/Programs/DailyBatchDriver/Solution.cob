@@ -0,0 +1,190 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. daybatchdriver.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-OUT
+               ASSIGN TO DYNAMIC WS-TMPFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-OUT.
+       01  JOB-OUT-REC             PIC X(1024).
+
+       WORKING-STORAGE SECTION.
+       78  NUM-JOBS                VALUE 20.
+
+       *> One row per program this shop runs each morning. Run from the
+       *> repository root -- WS-JOB-DIR is relative to the current
+       *> directory, and each job is expected to already be built into
+       *> an executable named after its PROGRAM-ID sitting next to its
+       *> source, the same as every program here is invoked by hand
+       *> today.
+       01  WS-JOB-TABLE.
+           05  WS-JOB OCCURS 20 TIMES.
+               10  WS-JOB-DIR       PIC X(40).
+               10  WS-JOB-PROG      PIC X(20).
+               10  WS-JOB-LABEL     PIC X(24).
+
+       01  WS-RUN-STAMP             PIC X(21).
+       01  WS-TMPFILE               PIC X(80).
+       01  WS-CMD                   PIC X(200).
+       01  WS-I                     PIC 9(3) COMP-5 VALUE 0.
+       01  WS-JOB-NUM-OUT           PIC Z(3)9.
+       01  WS-RC-OUT                PIC -(4)9.
+       01  WS-EOF                   PIC X VALUE "N".
+           88  EOF                          VALUE "Y".
+       01  WS-JOBS-FAILED           PIC 9(3) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INIT-JOB-TABLE
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-STAMP
+
+           DISPLAY "===== DAILY BATCH RUN " FUNCTION TRIM(WS-RUN-STAMP)
+               " ====="
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > NUM-JOBS
+               PERFORM RUN-ONE-JOB
+           END-PERFORM
+
+           DISPLAY "===== BATCH COMPLETE: " NUM-JOBS " jobs run, "
+               WS-JOBS-FAILED " failed ====="
+           STOP RUN
+           .
+
+       RUN-ONE-JOB.
+           MOVE WS-I TO WS-JOB-NUM-OUT
+           STRING "/tmp/daybatch." DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RUN-STAMP) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JOB-NUM-OUT) DELIMITED BY SIZE
+                  ".out" DELIMITED BY SIZE
+               INTO WS-TMPFILE
+           END-STRING
+
+           MOVE SPACES TO WS-CMD
+           STRING "cd " QUOTE FUNCTION TRIM(WS-JOB-DIR(WS-I)) QUOTE
+                  " && ./" FUNCTION TRIM(WS-JOB-PROG(WS-I))
+                  " > " FUNCTION TRIM(WS-TMPFILE)
+                  " 2>&1" DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+
+           DISPLAY "---- " FUNCTION TRIM(WS-JOB-LABEL(WS-I)) " ----"
+           CALL "SYSTEM" USING WS-CMD
+
+           IF RETURN-CODE NOT = 0
+               ADD 1 TO WS-JOBS-FAILED
+               MOVE RETURN-CODE TO WS-RC-OUT
+               DISPLAY "  ** FAILED, exit code " FUNCTION TRIM(WS-RC-OUT)
+           END-IF
+
+           PERFORM DUMP-JOB-OUTPUT
+
+           MOVE SPACES TO WS-CMD
+           STRING "rm -f " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TMPFILE) DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+           .
+
+       DUMP-JOB-OUTPUT.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT JOB-OUT
+           PERFORM UNTIL EOF
+               READ JOB-OUT INTO JOB-OUT-REC
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       DISPLAY "  " FUNCTION TRIM(JOB-OUT-REC)
+               END-READ
+           END-PERFORM
+           CLOSE JOB-OUT
+           .
+
+       INIT-JOB-TABLE.
+           MOVE "Day 01/Puzzle 01"   TO WS-JOB-DIR(1)
+           MOVE "day1part1"          TO WS-JOB-PROG(1)
+           MOVE "Day 1 Part 1"       TO WS-JOB-LABEL(1)
+
+           MOVE "Day 02/Puzzle 01"   TO WS-JOB-DIR(2)
+           MOVE "day1part2"          TO WS-JOB-PROG(2)
+           MOVE "Day 2 Part 1 (dial)" TO WS-JOB-LABEL(2)
+
+           MOVE "Day 02/Puzzle 03"   TO WS-JOB-DIR(3)
+           MOVE "day2part1"          TO WS-JOB-PROG(3)
+           MOVE "Day 2 Part 1"       TO WS-JOB-LABEL(3)
+
+           MOVE "Day 02/Puzzle 02"   TO WS-JOB-DIR(4)
+           MOVE "day2part2"          TO WS-JOB-PROG(4)
+           MOVE "Day 2 Part 2"       TO WS-JOB-LABEL(4)
+
+           MOVE "Day 03/Puzzle 01"   TO WS-JOB-DIR(5)
+           MOVE "day3part1"          TO WS-JOB-PROG(5)
+           MOVE "Day 3 Part 1"       TO WS-JOB-LABEL(5)
+
+           MOVE "Day 03/Puzzle 02"   TO WS-JOB-DIR(6)
+           MOVE "day3part2"          TO WS-JOB-PROG(6)
+           MOVE "Day 3 Part 2"       TO WS-JOB-LABEL(6)
+
+           MOVE "Day 04/Puzzle 01"   TO WS-JOB-DIR(7)
+           MOVE "day4part1"          TO WS-JOB-PROG(7)
+           MOVE "Day 4 Part 1"       TO WS-JOB-LABEL(7)
+
+           MOVE "Day 04/Puzzle 02"   TO WS-JOB-DIR(8)
+           MOVE "day4part2"          TO WS-JOB-PROG(8)
+           MOVE "Day 4 Part 2"       TO WS-JOB-LABEL(8)
+
+           MOVE "Day 05/Puzzle 01"   TO WS-JOB-DIR(9)
+           MOVE "day5part1"          TO WS-JOB-PROG(9)
+           MOVE "Day 5 Part 1"       TO WS-JOB-LABEL(9)
+
+           MOVE "Day 05/Puzzle 02"   TO WS-JOB-DIR(10)
+           MOVE "day5part2"          TO WS-JOB-PROG(10)
+           MOVE "Day 5 Part 2"       TO WS-JOB-LABEL(10)
+
+           MOVE "Day 06/Puzzle 01"   TO WS-JOB-DIR(11)
+           MOVE "day6part1"          TO WS-JOB-PROG(11)
+           MOVE "Day 6 Part 1"       TO WS-JOB-LABEL(11)
+
+           MOVE "Day 06/Puzzle 02"   TO WS-JOB-DIR(12)
+           MOVE "day6part2"          TO WS-JOB-PROG(12)
+           MOVE "Day 6 Part 2"       TO WS-JOB-LABEL(12)
+
+           MOVE "Day 07/Puzzle 01"   TO WS-JOB-DIR(13)
+           MOVE "day7part1"          TO WS-JOB-PROG(13)
+           MOVE "Day 7 Part 1"       TO WS-JOB-LABEL(13)
+
+           MOVE "Day 07/Puzzle 02"   TO WS-JOB-DIR(14)
+           MOVE "day7part2"          TO WS-JOB-PROG(14)
+           MOVE "Day 7 Part 2"       TO WS-JOB-LABEL(14)
+
+           MOVE "Day 08/Puzzle 01"   TO WS-JOB-DIR(15)
+           MOVE "day8part1"          TO WS-JOB-PROG(15)
+           MOVE "Day 8 Part 1"       TO WS-JOB-LABEL(15)
+
+           MOVE "Day 08/Puzzle 02"   TO WS-JOB-DIR(16)
+           MOVE "day8part2"          TO WS-JOB-PROG(16)
+           MOVE "Day 8 Part 2"       TO WS-JOB-LABEL(16)
+
+           MOVE "Day 09/Puzzle 01"   TO WS-JOB-DIR(17)
+           MOVE "day9part1"          TO WS-JOB-PROG(17)
+           MOVE "Day 9 Part 1"       TO WS-JOB-LABEL(17)
+
+           MOVE "Day 09/Puzzle 02"   TO WS-JOB-DIR(18)
+           MOVE "day9part2"          TO WS-JOB-PROG(18)
+           MOVE "Day 9 Part 2"       TO WS-JOB-LABEL(18)
+
+           MOVE "Day 10/Puzzle 01"   TO WS-JOB-DIR(19)
+           MOVE "DAY10PART1"         TO WS-JOB-PROG(19)
+           MOVE "Day 10 Part 1"      TO WS-JOB-LABEL(19)
+
+           MOVE "Day 10/Puzzle 02"   TO WS-JOB-DIR(20)
+           MOVE "DAY10PART2"         TO WS-JOB-PROG(20)
+           MOVE "Day 10 Part 2"      TO WS-JOB-LABEL(20)
+           .
