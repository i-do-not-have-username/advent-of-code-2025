@@ -0,0 +1,396 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rundispatcher.
+
+      *> Single front door onto all twenty day-programs, so an operator
+      *> no longer has to remember which "Day NN/Puzzle 0M" folder holds
+      *> the program they want. Run from the repository root, same as
+      *> daybatchdriver/scoreboard/baselinecheck, which share this same
+      *> job table.
+      *>
+      *> Single-command form:
+      *>   rundispatcher <job-number> [input-file] [outdir]
+      *> Menu form (no arguments):
+      *>   rundispatcher
+      *> lists the job table and prompts for a job number, then an
+      *> optional input file and output directory.
+      *>
+      *> A relative input-file path is resolved against the directory
+      *> rundispatcher itself was started from, since the selected
+      *> program is actually run after CD-ing into its own "Day
+      *> NN/Puzzle 0M" folder. An absolute path is passed through
+      *> unchanged. The outdir argument is passed through as the
+      *> selected program's own outdir word, which is the 2nd
+      *> command-line word for most programs but the 3rd on the seven
+      *> that already read a 2nd argument of their own -- day1part1's
+      *> TRACE flag, day3part2's K-DIGITS, day4part1's WS-THRESHOLD,
+      *> day4part2's WS-PAD-CHAR, day5part2's DRYRUN, day7part1's
+      *> WS-PAD-CHAR, and day8part1's K-EDGES (the same split
+      *> ResultWriter's own req 035 note describes). WS-JOB-OUTPOS
+      *> below records which word each job expects, and an empty
+      *> placeholder argument is sent in the skipped 2nd position so
+      *> that program's own default for it still applies.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CWD-FILE
+               ASSIGN TO DYNAMIC WS-CWD-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CWD-FILE.
+       01  CWD-REC                  PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       78  NUM-JOBS                 VALUE 20.
+
+      *> Same one-row-per-program job table as daybatchdriver,
+      *> scoreboard, and baselinecheck.
+       01  WS-JOB-TABLE.
+           05  WS-JOB OCCURS 20 TIMES.
+               10  WS-JOB-DIR        PIC X(40).
+               10  WS-JOB-PROG       PIC X(20).
+               10  WS-JOB-LABEL      PIC X(24).
+               10  WS-JOB-OUTPOS     PIC 9.
+
+       01  WS-ARG1                  PIC X(256).
+       01  WS-ARG2                  PIC X(256).
+       01  WS-ARG3                  PIC X(256).
+
+       01  WS-SEL-STR                PIC X(10).
+       01  WS-SEL                    PIC 9(3) COMP-5 VALUE 0.
+       01  WS-SEL-OUT                PIC Z(3)9.
+
+       01  WS-INFILE                 PIC X(300) VALUE SPACES.
+       01  WS-OUTDIR                 PIC X(256) VALUE SPACES.
+       01  WS-INFILE-ABS              PIC X(300) VALUE SPACES.
+
+      *> Named per run (timestamp-suffixed) so two runs launched at
+      *> once don't fight over the same scratch file.
+       01  WS-CWD-FILE                PIC X(80) VALUE SPACES.
+       01  WS-RUN-STAMP               PIC X(21).
+       01  WS-CWD                     PIC X(300) VALUE SPACES.
+       01  WS-EOF                     PIC X VALUE "N".
+           88  EOF                            VALUE "Y".
+
+       01  WS-CMD                     PIC X(600).
+       01  WS-I                       PIC 9(3) COMP-5 VALUE 0.
+
+      *> Set by pathguard before an input file or output directory
+      *> argument is quoted into WS-CMD -- see RUN-SELECTED-JOB.
+       01  WS-PATH-OK                 PIC X VALUE "Y".
+           88  PATH-OK                        VALUE "Y".
+       01  WS-ARGS-OK                 PIC X VALUE "Y".
+           88  ARGS-OK                        VALUE "Y".
+           88  ARGS-NOT-OK                    VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INIT-JOB-TABLE
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-ARG1
+           END-ACCEPT
+
+           IF FUNCTION TRIM(WS-ARG1) = SPACES
+               PERFORM RUN-MENU-MODE
+           ELSE
+               PERFORM RUN-COMMAND-MODE
+           END-IF
+
+           IF WS-SEL < 1 OR WS-SEL > NUM-JOBS
+               MOVE NUM-JOBS TO WS-SEL-OUT
+               DISPLAY "ERROR: job number must be between 1 and "
+                   FUNCTION TRIM(WS-SEL-OUT)
+               STOP RUN
+           END-IF
+
+           PERFORM RUN-SELECTED-JOB
+           STOP RUN
+           .
+
+       RUN-COMMAND-MODE.
+           MOVE 0 TO WS-SEL
+           IF FUNCTION TRIM(WS-ARG1) IS NUMERIC
+               COMPUTE WS-SEL = FUNCTION NUMVAL(WS-ARG1)
+           END-IF
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-INFILE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-INFILE
+           END-ACCEPT
+
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+           .
+
+       RUN-MENU-MODE.
+           PERFORM SHOW-MENU
+
+           DISPLAY "Job number: " WITH NO ADVANCING
+           ACCEPT WS-SEL-STR FROM CONSOLE
+           MOVE 0 TO WS-SEL
+           IF FUNCTION TRIM(WS-SEL-STR) IS NUMERIC
+               COMPUTE WS-SEL = FUNCTION NUMVAL(WS-SEL-STR)
+           END-IF
+
+           DISPLAY "Input file (blank for input.txt): " WITH NO ADVANCING
+           ACCEPT WS-INFILE FROM CONSOLE
+           IF WS-INFILE = SPACES
+               MOVE SPACES TO WS-INFILE
+           END-IF
+
+           DISPLAY "Output directory (blank for none): " WITH NO ADVANCING
+           ACCEPT WS-OUTDIR FROM CONSOLE
+           .
+
+       SHOW-MENU.
+           DISPLAY "===== AVAILABLE PROGRAMS ====="
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > NUM-JOBS
+               MOVE WS-I TO WS-SEL-OUT
+               DISPLAY "  " FUNCTION TRIM(WS-SEL-OUT) ") "
+                   FUNCTION TRIM(WS-JOB-LABEL(WS-I))
+           END-PERFORM
+           .
+
+       RUN-SELECTED-JOB.
+           PERFORM RESOLVE-INPUT-FILE
+           PERFORM VALIDATE-JOB-ARGS
+           IF ARGS-NOT-OK
+               DISPLAY "ERROR: input file or output directory contains "
+                   "a character that is not allowed there"
+               STOP RUN
+           END-IF
+
+           MOVE SPACES TO WS-CMD
+           IF FUNCTION TRIM(WS-INFILE-ABS) NOT = SPACES
+               IF FUNCTION TRIM(WS-OUTDIR) NOT = SPACES
+                   IF WS-JOB-OUTPOS(WS-SEL) = 3
+      *> This job reads its own 2nd argument for something else --
+      *> send an empty placeholder word there so it falls back to
+      *> that argument's own default, and land outdir on the 3rd.
+                       STRING "cd " QUOTE
+                           FUNCTION TRIM(WS-JOB-DIR(WS-SEL))
+                           QUOTE " && ./"
+                           FUNCTION TRIM(WS-JOB-PROG(WS-SEL))
+                           " " QUOTE FUNCTION TRIM(WS-INFILE-ABS) QUOTE
+                           " " QUOTE QUOTE
+                           " " QUOTE FUNCTION TRIM(WS-OUTDIR) QUOTE
+                           DELIMITED BY SIZE
+                           INTO WS-CMD
+                       END-STRING
+                   ELSE
+                       STRING "cd " QUOTE
+                           FUNCTION TRIM(WS-JOB-DIR(WS-SEL))
+                           QUOTE " && ./"
+                           FUNCTION TRIM(WS-JOB-PROG(WS-SEL))
+                           " " QUOTE FUNCTION TRIM(WS-INFILE-ABS) QUOTE
+                           " " QUOTE FUNCTION TRIM(WS-OUTDIR) QUOTE
+                           DELIMITED BY SIZE
+                           INTO WS-CMD
+                       END-STRING
+                   END-IF
+               ELSE
+                   STRING "cd " QUOTE FUNCTION TRIM(WS-JOB-DIR(WS-SEL))
+                       QUOTE " && ./" FUNCTION TRIM(WS-JOB-PROG(WS-SEL))
+                       " " QUOTE FUNCTION TRIM(WS-INFILE-ABS) QUOTE
+                       DELIMITED BY SIZE
+                       INTO WS-CMD
+                   END-STRING
+               END-IF
+           ELSE
+               STRING "cd " QUOTE FUNCTION TRIM(WS-JOB-DIR(WS-SEL))
+                   QUOTE " && ./" FUNCTION TRIM(WS-JOB-PROG(WS-SEL))
+                   DELIMITED BY SIZE
+                   INTO WS-CMD
+               END-STRING
+           END-IF
+
+           DISPLAY "---- " FUNCTION TRIM(WS-JOB-LABEL(WS-SEL)) " ----"
+           CALL "SYSTEM" USING WS-CMD
+           .
+
+       VALIDATE-JOB-ARGS.
+      *> WS-INFILE-ABS and WS-OUTDIR both trace back to an ARGUMENT-VALUE
+      *> or CONSOLE ACCEPT, and both get quoted straight into WS-CMD
+      *> above -- pathguard keeps a stray quote or shell metacharacter
+      *> in either one from breaking out of that quoting.
+           SET ARGS-OK TO TRUE
+
+           IF FUNCTION TRIM(WS-INFILE-ABS) NOT = SPACES
+               CALL "pathguard" USING WS-INFILE-ABS WS-PATH-OK
+               IF NOT PATH-OK
+                   SET ARGS-NOT-OK TO TRUE
+               END-IF
+           END-IF
+
+           IF FUNCTION TRIM(WS-OUTDIR) NOT = SPACES
+               CALL "pathguard" USING WS-OUTDIR WS-PATH-OK
+               IF NOT PATH-OK
+                   SET ARGS-NOT-OK TO TRUE
+               END-IF
+           END-IF
+           .
+
+       RESOLVE-INPUT-FILE.
+           MOVE SPACES TO WS-INFILE-ABS
+           IF FUNCTION TRIM(WS-INFILE) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-INFILE(1:1) = "/"
+               MOVE FUNCTION TRIM(WS-INFILE) TO WS-INFILE-ABS
+           ELSE
+               PERFORM CAPTURE-CWD
+               STRING FUNCTION TRIM(WS-CWD) DELIMITED BY SIZE
+                      "/" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-INFILE) DELIMITED BY SIZE
+                   INTO WS-INFILE-ABS
+               END-STRING
+           END-IF
+           .
+
+       CAPTURE-CWD.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-STAMP
+           STRING "/tmp/rundispatcher." DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RUN-STAMP) DELIMITED BY SIZE
+                  ".pwd" DELIMITED BY SIZE
+               INTO WS-CWD-FILE
+           END-STRING
+
+           MOVE SPACES TO WS-CMD
+           STRING "pwd > " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CWD-FILE) DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+
+           MOVE "N" TO WS-EOF
+           OPEN INPUT CWD-FILE
+           PERFORM UNTIL EOF
+               READ CWD-FILE INTO CWD-REC
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       MOVE FUNCTION TRIM(CWD-REC) TO WS-CWD
+               END-READ
+           END-PERFORM
+           CLOSE CWD-FILE
+
+           MOVE SPACES TO WS-CMD
+           STRING "rm -f " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CWD-FILE) DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+           .
+
+       INIT-JOB-TABLE.
+           MOVE "Day 01/Puzzle 01"   TO WS-JOB-DIR(1)
+           MOVE "day1part1"          TO WS-JOB-PROG(1)
+           MOVE "Day 1 Part 1"       TO WS-JOB-LABEL(1)
+           MOVE 3                    TO WS-JOB-OUTPOS(1)
+
+           MOVE "Day 02/Puzzle 01"   TO WS-JOB-DIR(2)
+           MOVE "day1part2"          TO WS-JOB-PROG(2)
+           MOVE "Day 2 Part 1 (dial)" TO WS-JOB-LABEL(2)
+           MOVE 2                    TO WS-JOB-OUTPOS(2)
+
+           MOVE "Day 02/Puzzle 03"   TO WS-JOB-DIR(3)
+           MOVE "day2part1"          TO WS-JOB-PROG(3)
+           MOVE "Day 2 Part 1"       TO WS-JOB-LABEL(3)
+           MOVE 2                    TO WS-JOB-OUTPOS(3)
+
+           MOVE "Day 02/Puzzle 02"   TO WS-JOB-DIR(4)
+           MOVE "day2part2"          TO WS-JOB-PROG(4)
+           MOVE "Day 2 Part 2"       TO WS-JOB-LABEL(4)
+           MOVE 2                    TO WS-JOB-OUTPOS(4)
+
+           MOVE "Day 03/Puzzle 01"   TO WS-JOB-DIR(5)
+           MOVE "day3part1"          TO WS-JOB-PROG(5)
+           MOVE "Day 3 Part 1"       TO WS-JOB-LABEL(5)
+           MOVE 2                    TO WS-JOB-OUTPOS(5)
+
+           MOVE "Day 03/Puzzle 02"   TO WS-JOB-DIR(6)
+           MOVE "day3part2"          TO WS-JOB-PROG(6)
+           MOVE "Day 3 Part 2"       TO WS-JOB-LABEL(6)
+           MOVE 3                    TO WS-JOB-OUTPOS(6)
+
+           MOVE "Day 04/Puzzle 01"   TO WS-JOB-DIR(7)
+           MOVE "day4part1"          TO WS-JOB-PROG(7)
+           MOVE "Day 4 Part 1"       TO WS-JOB-LABEL(7)
+           MOVE 3                    TO WS-JOB-OUTPOS(7)
+
+           MOVE "Day 04/Puzzle 02"   TO WS-JOB-DIR(8)
+           MOVE "day4part2"          TO WS-JOB-PROG(8)
+           MOVE "Day 4 Part 2"       TO WS-JOB-LABEL(8)
+           MOVE 3                    TO WS-JOB-OUTPOS(8)
+
+           MOVE "Day 05/Puzzle 01"   TO WS-JOB-DIR(9)
+           MOVE "day5part1"          TO WS-JOB-PROG(9)
+           MOVE "Day 5 Part 1"       TO WS-JOB-LABEL(9)
+           MOVE 2                    TO WS-JOB-OUTPOS(9)
+
+           MOVE "Day 05/Puzzle 02"   TO WS-JOB-DIR(10)
+           MOVE "day5part2"          TO WS-JOB-PROG(10)
+           MOVE "Day 5 Part 2"       TO WS-JOB-LABEL(10)
+           MOVE 3                    TO WS-JOB-OUTPOS(10)
+
+           MOVE "Day 06/Puzzle 01"   TO WS-JOB-DIR(11)
+           MOVE "day6part1"          TO WS-JOB-PROG(11)
+           MOVE "Day 6 Part 1"       TO WS-JOB-LABEL(11)
+           MOVE 2                    TO WS-JOB-OUTPOS(11)
+
+           MOVE "Day 06/Puzzle 02"   TO WS-JOB-DIR(12)
+           MOVE "day6part2"          TO WS-JOB-PROG(12)
+           MOVE "Day 6 Part 2"       TO WS-JOB-LABEL(12)
+           MOVE 2                    TO WS-JOB-OUTPOS(12)
+
+           MOVE "Day 07/Puzzle 01"   TO WS-JOB-DIR(13)
+           MOVE "day7part1"          TO WS-JOB-PROG(13)
+           MOVE "Day 7 Part 1"       TO WS-JOB-LABEL(13)
+           MOVE 3                    TO WS-JOB-OUTPOS(13)
+
+           MOVE "Day 07/Puzzle 02"   TO WS-JOB-DIR(14)
+           MOVE "day7part2"          TO WS-JOB-PROG(14)
+           MOVE "Day 7 Part 2"       TO WS-JOB-LABEL(14)
+           MOVE 2                    TO WS-JOB-OUTPOS(14)
+
+           MOVE "Day 08/Puzzle 01"   TO WS-JOB-DIR(15)
+           MOVE "day8part1"          TO WS-JOB-PROG(15)
+           MOVE "Day 8 Part 1"       TO WS-JOB-LABEL(15)
+           MOVE 3                    TO WS-JOB-OUTPOS(15)
+
+           MOVE "Day 08/Puzzle 02"   TO WS-JOB-DIR(16)
+           MOVE "day8part2"          TO WS-JOB-PROG(16)
+           MOVE "Day 8 Part 2"       TO WS-JOB-LABEL(16)
+           MOVE 2                    TO WS-JOB-OUTPOS(16)
+
+           MOVE "Day 09/Puzzle 01"   TO WS-JOB-DIR(17)
+           MOVE "day9part1"          TO WS-JOB-PROG(17)
+           MOVE "Day 9 Part 1"       TO WS-JOB-LABEL(17)
+           MOVE 2                    TO WS-JOB-OUTPOS(17)
+
+           MOVE "Day 09/Puzzle 02"   TO WS-JOB-DIR(18)
+           MOVE "day9part2"          TO WS-JOB-PROG(18)
+           MOVE "Day 9 Part 2"       TO WS-JOB-LABEL(18)
+           MOVE 2                    TO WS-JOB-OUTPOS(18)
+
+           MOVE "Day 10/Puzzle 01"   TO WS-JOB-DIR(19)
+           MOVE "DAY10PART1"         TO WS-JOB-PROG(19)
+           MOVE "Day 10 Part 1"      TO WS-JOB-LABEL(19)
+           MOVE 2                    TO WS-JOB-OUTPOS(19)
+
+           MOVE "Day 10/Puzzle 02"   TO WS-JOB-DIR(20)
+           MOVE "DAY10PART2"         TO WS-JOB-PROG(20)
+           MOVE "Day 10 Part 2"      TO WS-JOB-LABEL(20)
+           MOVE 2                    TO WS-JOB-OUTPOS(20)
+           .
