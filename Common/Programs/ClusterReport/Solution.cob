@@ -0,0 +1,151 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. clusterreport.
+
+      *> day8part1 (closest-pairs heap / top-3-component product) and
+      *> day8part2 (full-connection merge product) both read the same
+      *> point file and both build a Union-Find over it, but until now
+      *> the only way to see both views was two separate runs. This
+      *> shells out to each program in turn -- same CALL "SYSTEM"
+      *> capture-to-tempfile trick baselinecheck and daybatchdriver use
+      *> -- and prints both answers side by side. Run from the
+      *> repository root, same as its siblings, so the two Day 08
+      *> folders resolve.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-OUT
+               ASSIGN TO DYNAMIC WS-TMPFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-OUT.
+       01  JOB-OUT-REC              PIC X(1024).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILEARG               PIC X(256) VALUE "input.txt".
+
+       01  WS-JOB-DIR                PIC X(40).
+       01  WS-JOB-PROG               PIC X(20).
+       01  WS-TMPFILE                PIC X(80).
+       01  WS-RUN-STAMP              PIC X(21).
+       01  WS-CMD                    PIC X(300).
+
+       01  WS-PAIRS-RESULT          PIC X(1024).
+       01  WS-CLUSTER-RESULT        PIC X(1024).
+
+       01  WS-EOF                    PIC X VALUE "N".
+           88  EOF                          VALUE "Y".
+
+       01  WS-LAST-LINE              PIC X(1024).
+       01  WS-HAVE-LINE              PIC X VALUE "N".
+           88  HAVE-LINE                    VALUE "Y".
+
+      *> Set by pathguard before WS-FILEARG is quoted into WS-CMD -- see
+      *> RUN-JOB.
+       01  WS-PATH-OK                PIC X VALUE "Y".
+           88  PATH-OK                      VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILEARG FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILEARG
+           END-ACCEPT
+           IF WS-FILEARG = SPACES
+               MOVE "input.txt" TO WS-FILEARG
+           END-IF
+
+           CALL "pathguard" USING WS-FILEARG WS-PATH-OK
+           IF NOT PATH-OK
+               DISPLAY "ERROR: file argument contains a character that "
+                   "is not allowed there"
+               STOP RUN
+           END-IF
+
+           MOVE "Day 08/Puzzle 01" TO WS-JOB-DIR
+           MOVE "day8part1"        TO WS-JOB-PROG
+           PERFORM RUN-JOB
+           IF HAVE-LINE
+               MOVE WS-LAST-LINE TO WS-PAIRS-RESULT
+           ELSE
+               MOVE "(no output)" TO WS-PAIRS-RESULT
+           END-IF
+
+           MOVE "Day 08/Puzzle 02" TO WS-JOB-DIR
+           MOVE "day8part2"        TO WS-JOB-PROG
+           PERFORM RUN-JOB
+           IF HAVE-LINE
+               MOVE WS-LAST-LINE TO WS-CLUSTER-RESULT
+           ELSE
+               MOVE "(no output)" TO WS-CLUSTER-RESULT
+           END-IF
+
+           DISPLAY "===== COMBINED CLUSTERING REPORT ("
+               FUNCTION TRIM(WS-FILEARG) ") ====="
+           DISPLAY "  Closest-pairs top-3-component product (day8part1): "
+               FUNCTION TRIM(WS-PAIRS-RESULT)
+           DISPLAY "  Full-connection merge product     (day8part2): "
+               FUNCTION TRIM(WS-CLUSTER-RESULT)
+           STOP RUN
+           .
+
+       RUN-JOB.
+      *> Named per run (timestamp-suffixed) so two runs launched at
+      *> once don't fight over the same scratch file.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-STAMP
+           MOVE SPACES TO WS-TMPFILE
+           STRING "/tmp/clusterreport." DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RUN-STAMP) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JOB-PROG) DELIMITED BY SIZE
+                  ".out" DELIMITED BY SIZE
+               INTO WS-TMPFILE
+           END-STRING
+
+           MOVE SPACES TO WS-CMD
+           STRING "cd " QUOTE FUNCTION TRIM(WS-JOB-DIR) QUOTE
+                  " && ./" FUNCTION TRIM(WS-JOB-PROG)
+                  " " QUOTE FUNCTION TRIM(WS-FILEARG) QUOTE
+                  " > " FUNCTION TRIM(WS-TMPFILE)
+                  " 2>&1" DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+
+           PERFORM FIND-LAST-JOB-LINE
+
+           MOVE SPACES TO WS-CMD
+           STRING "rm -f " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TMPFILE) DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+           .
+
+       FIND-LAST-JOB-LINE.
+      *> The last non-blank line of a job's captured stdout is always
+      *> its plain answer -- every program's final DISPLAY before its
+      *> runlogwrite CALL is exactly that, the same assumption
+      *> baselinecheck relies on.
+           MOVE SPACES TO WS-LAST-LINE
+           MOVE "N" TO WS-HAVE-LINE
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT JOB-OUT
+           PERFORM UNTIL EOF
+               READ JOB-OUT INTO JOB-OUT-REC
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION TRIM(JOB-OUT-REC) NOT = SPACES
+                           MOVE JOB-OUT-REC TO WS-LAST-LINE
+                           SET HAVE-LINE TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOB-OUT
+           .
