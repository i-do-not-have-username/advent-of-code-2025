@@ -0,0 +1,60 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. resultwrite.
+
+      *> Shared result-file writer, CALLed by each day's program right
+      *> alongside runlogwrite once the answer is known. When LK-OUTDIR
+      *> is blank (the default -- no output-directory argument given)
+      *> this is a no-op, so every caller can CALL it unconditionally
+      *> instead of guarding the call itself. When LK-OUTDIR is set,
+      *> the answer is written to <LK-OUTDIR>/<LK-PROGRAM-ID>.txt so a
+      *> batch run can point every day's program at the same directory
+      *> and collect one result file per program.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-FILE
+               ASSIGN TO DYNAMIC WS-OUTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-FILE.
+       01  RESULT-REC               PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS                    PIC XX.
+       01  WS-OUTFILE               PIC X(300).
+
+       LINKAGE SECTION.
+       01  LK-OUTDIR                PIC X ANY LENGTH.
+       01  LK-PROGRAM-ID            PIC X ANY LENGTH.
+       01  LK-RESULT                PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING LK-OUTDIR LK-PROGRAM-ID LK-RESULT.
+       MAIN.
+           IF FUNCTION TRIM(LK-OUTDIR) = SPACES
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-OUTFILE
+           STRING FUNCTION TRIM(LK-OUTDIR)      DELIMITED BY SIZE
+                  "/"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(LK-PROGRAM-ID)  DELIMITED BY SIZE
+                  ".txt"                        DELIMITED BY SIZE
+               INTO WS-OUTFILE
+           END-STRING
+
+           OPEN OUTPUT RESULT-FILE
+           IF WS-FS = "00"
+               WRITE RESULT-REC FROM LK-RESULT
+               CLOSE RESULT-FILE
+           ELSE
+               DISPLAY "ERROR: Unable to write result file "
+                   FUNCTION TRIM(WS-OUTFILE) " (file status " WS-FS ")"
+           END-IF
+
+           GOBACK
+           .
