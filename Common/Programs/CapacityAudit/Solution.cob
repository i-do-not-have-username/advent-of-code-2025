@@ -0,0 +1,237 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. capaudit.
+
+      *> Numeric-capacity audit: lines up each day-program's running-
+      *> total/counter field against the largest value that field's
+      *> PIC clause can actually hold, then compares that ceiling to a
+      *> documented, business-plausible worst-case production feed
+      *> volume for that puzzle's domain (grid cell counts, range
+      *> widths, worksheet totals, and so on -- the assumptions are
+      *> recorded next to each table row below so they can be revised
+      *> as real feed sizes become known). A field is flagged for
+      *> review when its ceiling is under 1000x the assumed worst case
+      *> -- comfortable headroom for a running total, not a guarantee,
+      *> so a flagged field is a candidate to widen before it becomes
+      *> a wrapped-around answer, not an emergency.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       78  NUM-COUNTERS             VALUE 20.
+       78  WARN-RATIO               VALUE 1000.
+
+      *> WS-A-MAXVAL is the literal largest value representable in the
+      *> counter's own PIC width (all-9s to that many digits); it is
+      *> looked up here rather than computed at run time since it is a
+      *> fixed property of the PIC clause itself, not something that
+      *> varies run to run.
+       01  WS-AUDIT-TABLE.
+           05  WS-A-ENTRY OCCURS 20 TIMES.
+               10  WS-A-PROG        PIC X(20).
+               10  WS-A-FIELD       PIC X(20).
+               10  WS-A-PICTURE     PIC X(20).
+               10  WS-A-MAXVAL      PIC 9(31).
+               10  WS-A-ASSUMED     PIC 9(31).
+
+       01  WS-I                     PIC 9(3) COMP-5.
+       01  WS-RATIO                 PIC 9(31) COMP-3.
+       01  WS-FLAGGED               PIC 9(3) COMP-5 VALUE 0.
+
+       01  WS-PROG-OUT              PIC X(20).
+       01  WS-FIELD-OUT             PIC X(20).
+       01  WS-PICTURE-OUT           PIC X(20).
+       01  WS-MAXVAL-OUT            PIC Z(30)9.
+       01  WS-ASSUMED-OUT           PIC Z(30)9.
+       01  WS-RATIO-OUT             PIC Z(30)9.
+       01  WS-FLAGGED-OUT           PIC Z(2)9.
+
+       01  WS-STATUS                PIC X(8).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INIT-AUDIT-TABLE
+
+           DISPLAY "===== NUMERIC-CAPACITY AUDIT ====="
+           DISPLAY "PROGRAM              FIELD                "
+               "PICTURE              MAX-VALUE ASSUMED-VOLUME"
+               "     RATIO STATUS"
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > NUM-COUNTERS
+               PERFORM AUDIT-ONE-ENTRY
+           END-PERFORM
+
+           MOVE WS-FLAGGED TO WS-FLAGGED-OUT
+           DISPLAY "===== " FUNCTION TRIM(WS-FLAGGED-OUT)
+               " counter(s) flagged for review ====="
+           STOP RUN
+           .
+
+       AUDIT-ONE-ENTRY.
+           COMPUTE WS-RATIO = WS-A-MAXVAL(WS-I) / WS-A-ASSUMED(WS-I)
+
+           IF WS-RATIO < WARN-RATIO
+               MOVE "REVIEW" TO WS-STATUS
+               ADD 1 TO WS-FLAGGED
+           ELSE
+               MOVE "OK" TO WS-STATUS
+           END-IF
+
+           MOVE WS-A-PROG(WS-I)    TO WS-PROG-OUT
+           MOVE WS-A-FIELD(WS-I)   TO WS-FIELD-OUT
+           MOVE WS-A-PICTURE(WS-I) TO WS-PICTURE-OUT
+           MOVE WS-A-MAXVAL(WS-I)  TO WS-MAXVAL-OUT
+           MOVE WS-A-ASSUMED(WS-I) TO WS-ASSUMED-OUT
+           MOVE WS-RATIO           TO WS-RATIO-OUT
+
+           DISPLAY WS-PROG-OUT " " WS-FIELD-OUT " " WS-PICTURE-OUT " "
+               WS-MAXVAL-OUT " " WS-ASSUMED-OUT " " WS-RATIO-OUT " "
+               WS-STATUS
+           .
+
+       INIT-AUDIT-TABLE.
+      *> Assumed volume: a dial-turn log of up to 5,000,000 lines.
+           MOVE "day1part1"       TO WS-A-PROG(1)
+           MOVE "WS-COUNT"        TO WS-A-FIELD(1)
+           MOVE "9(9) COMP-5"     TO WS-A-PICTURE(1)
+           MOVE 999999999         TO WS-A-MAXVAL(1)
+           MOVE 5000000           TO WS-A-ASSUMED(1)
+
+      *> Same dial-turn log; this counter accumulates a per-line wrap
+      *> count instead of a per-line flag, so its realistic ceiling is
+      *> higher.
+           MOVE "day1part2"       TO WS-A-PROG(2)
+           MOVE "WS-COUNT"        TO WS-A-FIELD(2)
+           MOVE "S9(18) COMP-5"   TO WS-A-PICTURE(2)
+           MOVE 999999999999999999 TO WS-A-MAXVAL(2)
+           MOVE 5000000000        TO WS-A-ASSUMED(2)
+
+      *> Assumed volume: serial-number ranges up to 1 trillion wide.
+           MOVE "day2part1"       TO WS-A-PROG(3)
+           MOVE "WS-TOTAL"        TO WS-A-FIELD(3)
+           MOVE "S9(18) COMP-5"   TO WS-A-PICTURE(3)
+           MOVE 999999999999999999 TO WS-A-MAXVAL(3)
+           MOVE 1000000000000     TO WS-A-ASSUMED(3)
+
+           MOVE "day2part2"       TO WS-A-PROG(4)
+           MOVE "WS-TOTAL"        TO WS-A-FIELD(4)
+           MOVE "S9(18) COMP-5"   TO WS-A-PICTURE(4)
+           MOVE 999999999999999999 TO WS-A-MAXVAL(4)
+           MOVE 1000000000000     TO WS-A-ASSUMED(4)
+
+      *> Assumed volume: a digit-pair score sum over up to 5,000,000
+      *> lines.
+           MOVE "day3part1"       TO WS-A-PROG(5)
+           MOVE "WS-TOTAL"        TO WS-A-FIELD(5)
+           MOVE "S9(18) COMP-5"   TO WS-A-PICTURE(5)
+           MOVE 999999999999999999 TO WS-A-MAXVAL(5)
+           MOVE 50000000          TO WS-A-ASSUMED(5)
+
+           MOVE "day3part2"       TO WS-A-PROG(6)
+           MOVE "WS-TOTAL"        TO WS-A-FIELD(6)
+           MOVE "S9(18) COMP-3"   TO WS-A-PICTURE(6)
+           MOVE 999999999999999999 TO WS-A-MAXVAL(6)
+           MOVE 50000000          TO WS-A-ASSUMED(6)
+
+      *> Assumed volume: a flagged-cell count over a grid up to
+      *> 4,000,000 cells (the same PRE-FLIGHT cap day4part2 already
+      *> enforces).
+           MOVE "day4part1"       TO WS-A-PROG(7)
+           MOVE "WS-TOTAL"        TO WS-A-FIELD(7)
+           MOVE "S9(18) COMP-5"   TO WS-A-PICTURE(7)
+           MOVE 999999999999999999 TO WS-A-MAXVAL(7)
+           MOVE 4000000           TO WS-A-ASSUMED(7)
+
+           MOVE "day4part2"       TO WS-A-PROG(8)
+           MOVE "WS-REMOVED"      TO WS-A-FIELD(8)
+           MOVE "S9(18) COMP-5"   TO WS-A-PICTURE(8)
+           MOVE 999999999999999999 TO WS-A-MAXVAL(8)
+           MOVE 4000000           TO WS-A-ASSUMED(8)
+
+      *> Assumed volume: merged-range length sums up to 1 trillion.
+           MOVE "day5part1"       TO WS-A-PROG(9)
+           MOVE "WS-TOTAL"        TO WS-A-FIELD(9)
+           MOVE "S9(18) COMP-3"   TO WS-A-PICTURE(9)
+           MOVE 999999999999999999 TO WS-A-MAXVAL(9)
+           MOVE 1000000000000     TO WS-A-ASSUMED(9)
+
+           MOVE "day5part2"       TO WS-A-PROG(10)
+           MOVE "WS-TOTAL"        TO WS-A-FIELD(10)
+           MOVE "S9(18) COMP-3"   TO WS-A-PICTURE(10)
+           MOVE 999999999999999999 TO WS-A-MAXVAL(10)
+           MOVE 1000000000000     TO WS-A-ASSUMED(10)
+
+      *> Assumed volume: a worksheet score sum over up to 1,000,000
+      *> scored problems.
+           MOVE "day6part1"       TO WS-A-PROG(11)
+           MOVE "WS-TOTAL"        TO WS-A-FIELD(11)
+           MOVE "S9(18) COMP-5"   TO WS-A-PICTURE(11)
+           MOVE 999999999999999999 TO WS-A-MAXVAL(11)
+           MOVE 1000000000000     TO WS-A-ASSUMED(11)
+
+           MOVE "day6part2"       TO WS-A-PROG(12)
+           MOVE "WS-TOTAL"        TO WS-A-FIELD(12)
+           MOVE "S9(31) COMP-3"   TO WS-A-PICTURE(12)
+           MOVE 9999999999999999999999999999999 TO WS-A-MAXVAL(12)
+           MOVE 1000000000000     TO WS-A-ASSUMED(12)
+
+      *> Assumed volume: a split-count over up to 5,000,000 lines.
+           MOVE "day7part1"       TO WS-A-PROG(13)
+           MOVE "WS-SPLITS"       TO WS-A-FIELD(13)
+           MOVE "S9(18) COMP-5"   TO WS-A-PICTURE(13)
+           MOVE 999999999999999999 TO WS-A-MAXVAL(13)
+           MOVE 5000000           TO WS-A-ASSUMED(13)
+
+           MOVE "day7part2"       TO WS-A-PROG(14)
+           MOVE "WS-ANSWER"       TO WS-A-FIELD(14)
+           MOVE "S9(18) COMP-5"   TO WS-A-PICTURE(14)
+           MOVE 999999999999999999 TO WS-A-MAXVAL(14)
+           MOVE 5000000           TO WS-A-ASSUMED(14)
+
+      *> Assumed volume: a product of two point-cluster distances,
+      *> coordinates up to 1,000,000,000 each.
+           MOVE "day8part1"       TO WS-A-PROG(15)
+           MOVE "PROD"            TO WS-A-FIELD(15)
+           MOVE "S9(31) COMP-3"   TO WS-A-PICTURE(15)
+           MOVE 9999999999999999999999999999999 TO WS-A-MAXVAL(15)
+           MOVE 1000000000000000000 TO WS-A-ASSUMED(15)
+
+           MOVE "day8part2"       TO WS-A-PROG(16)
+           MOVE "PROD"            TO WS-A-FIELD(16)
+           MOVE "S9(31) COMP-3"   TO WS-A-PICTURE(16)
+           MOVE 9999999999999999999999999999999 TO WS-A-MAXVAL(16)
+           MOVE 1000000000000000000 TO WS-A-ASSUMED(16)
+
+      *> Assumed volume: a rectangle area from coordinates up to
+      *> 1,000,000.
+           MOVE "day9part1"       TO WS-A-PROG(17)
+           MOVE "WS-MAX"          TO WS-A-FIELD(17)
+           MOVE "9(18) COMP-5"    TO WS-A-PICTURE(17)
+           MOVE 999999999999999999 TO WS-A-MAXVAL(17)
+           MOVE 1000000000000     TO WS-A-ASSUMED(17)
+
+      *> Assumed volume: summed polygon areas across up to 1,000
+      *> polygons at the day9part1 per-polygon ceiling above.
+           MOVE "day9part2"       TO WS-A-PROG(18)
+           MOVE "WS-GRAND-TOTAL"  TO WS-A-FIELD(18)
+           MOVE "S9(31) COMP-3"   TO WS-A-PICTURE(18)
+           MOVE 9999999999999999999999999999999 TO WS-A-MAXVAL(18)
+           MOVE 1000000000000000 TO WS-A-ASSUMED(18)
+
+      *> Assumed volume: a single machine's tied-minimum-weight solution
+      *> count, up to 100,000 combinatorial ties -- WS-TIE-TRUE-COUNT is
+      *> the uncapped true count reported alongside the capped listing
+      *> in WS-TIE-MASK.
+           MOVE "day10part1"      TO WS-A-PROG(19)
+           MOVE "WS-TIE-TRUE-COUNT" TO WS-A-FIELD(19)
+           MOVE "9(9)"            TO WS-A-PICTURE(19)
+           MOVE 999999999         TO WS-A-MAXVAL(19)
+           MOVE 100000            TO WS-A-ASSUMED(19)
+
+      *> Assumed volume: total button presses summed across an input
+      *> file of up to 10,000 machines, averaging 10 presses each.
+           MOVE "day10part2"      TO WS-A-PROG(20)
+           MOVE "WS-TOTAL-PRESSES" TO WS-A-FIELD(20)
+           MOVE "9(6)"            TO WS-A-PICTURE(20)
+           MOVE 999999            TO WS-A-MAXVAL(20)
+           MOVE 100000            TO WS-A-ASSUMED(20)
+           .
