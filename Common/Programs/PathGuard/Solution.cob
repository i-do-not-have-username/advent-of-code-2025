@@ -0,0 +1,44 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pathguard.
+
+      *> Shared gatekeeper for any file name or directory argument that
+      *> ends up quoted into a CALL "SYSTEM" command line -- rundispatcher's
+      *> input-file/output-directory arguments, clusterreport's file
+      *> argument, and the checkpoint file names day7part2/day8part2 build
+      *> from their own input-file argument all come from ARGUMENT-VALUE or
+      *> CONSOLE, and a QUOTE-wrapped STRING alone does not stop an embedded
+      *> quote or shell metacharacter from breaking out of that wrapping.
+      *> This walks the argument a character at a time and accepts only
+      *> plain path characters -- letters, digits, "/", ".", "_", "-", and
+      *> blank fill -- so nothing that could end or extend the shell
+      *> command survives to be built into one.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-I                      PIC 9(5) COMP-5 VALUE 0.
+       01  WS-CH                     PIC X.
+
+       LINKAGE SECTION.
+       01  LK-PATH-ARG               PIC X ANY LENGTH.
+       01  LK-PATH-OK                PIC X.
+           88  PATH-OK                      VALUE "Y".
+           88  PATH-NOT-OK                  VALUE "N".
+
+       PROCEDURE DIVISION USING LK-PATH-ARG LK-PATH-OK.
+       MAIN.
+           SET PATH-OK TO TRUE
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > FUNCTION LENGTH(LK-PATH-ARG)
+               MOVE LK-PATH-ARG(WS-I:1) TO WS-CH
+               IF NOT ((WS-CH >= "A" AND WS-CH <= "Z")
+                       OR (WS-CH >= "a" AND WS-CH <= "z")
+                       OR (WS-CH >= "0" AND WS-CH <= "9")
+                       OR WS-CH = "/" OR WS-CH = "." OR WS-CH = "_"
+                       OR WS-CH = "-" OR WS-CH = SPACE)
+                   SET PATH-NOT-OK TO TRUE
+               END-IF
+           END-PERFORM
+
+           GOBACK
+           .
