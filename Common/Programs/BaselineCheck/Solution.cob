@@ -0,0 +1,313 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. baselinecheck.
+
+      *> Re-runs every day-program against whatever input.txt already
+      *> sits in its own folder (the same job table daybatchdriver
+      *> uses, and like that driver, run from the repository root so
+      *> WS-JOB-DIR resolves) and compares the answer each one prints
+      *> against a stored baseline, so a compiler upgrade or an
+      *> accidental edit that silently changes an answer gets flagged
+      *> instead of going unnoticed. The baseline itself lives in
+      *> baseline.txt at the repository root, next to runlog.txt, and
+      *> is grown (never overwritten) the first time a program is seen
+      *> -- from then on a changed answer is a regression, not a new
+      *> baseline.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-OUT
+               ASSIGN TO DYNAMIC WS-TMPFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BASELINE-FILE
+               ASSIGN TO "baseline.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BFS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-OUT.
+       01  JOB-OUT-REC              PIC X(1024).
+
+       FD  BASELINE-FILE.
+       01  BASELINE-REC             PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       78  NUM-JOBS                 VALUE 20.
+
+       *> Same one-row-per-program job table as daybatchdriver.
+       01  WS-JOB-TABLE.
+           05  WS-JOB OCCURS 20 TIMES.
+               10  WS-JOB-DIR        PIC X(40).
+               10  WS-JOB-PROG       PIC X(20).
+               10  WS-JOB-LABEL      PIC X(24).
+
+       01  WS-BASE-TABLE.
+           05  WS-BASE-ENTRY OCCURS 20 TIMES.
+               10  WS-BASE-PROG      PIC X(20).
+               10  WS-BASE-RESULT    PIC X(40).
+       01  WS-BASE-CNT              PIC 9(3) COMP-5 VALUE 0.
+
+       01  WS-RUN-STAMP             PIC X(21).
+       01  WS-TMPFILE               PIC X(80).
+       01  WS-CMD                   PIC X(200).
+       01  WS-I                     PIC 9(3) COMP-5 VALUE 0.
+       01  WS-J                     PIC 9(3) COMP-5.
+       01  WS-JOB-NUM-OUT           PIC Z(3)9.
+       01  WS-FOUND-IDX             PIC 9(3) COMP-5 VALUE 0.
+       01  WS-REGRESSIONS           PIC 9(3) COMP-5 VALUE 0.
+       01  WS-NEW-BASELINES         PIC 9(3) COMP-5 VALUE 0.
+
+       01  WS-BFS                   PIC XX.
+       01  WS-EOF                   PIC X VALUE "N".
+           88  EOF                          VALUE "Y".
+
+       01  WS-LAST-LINE             PIC X(1024).
+       01  WS-HAVE-LINE             PIC X VALUE "N".
+           88  HAVE-LINE                    VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INIT-JOB-TABLE
+           PERFORM LOAD-BASELINES
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-STAMP
+
+           DISPLAY "===== BASELINE REGRESSION CHECK "
+               FUNCTION TRIM(WS-RUN-STAMP) " ====="
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > NUM-JOBS
+               PERFORM RUN-AND-CHECK-ONE-JOB
+           END-PERFORM
+
+           PERFORM SAVE-BASELINES
+
+           DISPLAY "===== CHECK COMPLETE: " NUM-JOBS " jobs, "
+               WS-REGRESSIONS " regression(s), " WS-NEW-BASELINES
+               " new baseline(s) recorded ====="
+           STOP RUN
+           .
+
+       LOAD-BASELINES.
+           MOVE 0 TO WS-BASE-CNT
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT BASELINE-FILE
+           IF WS-BFS = "00"
+               PERFORM UNTIL EOF
+                   READ BASELINE-FILE INTO BASELINE-REC
+                       AT END
+                           SET EOF TO TRUE
+                       NOT AT END
+                           PERFORM PARSE-BASELINE-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE BASELINE-FILE
+           END-IF
+           .
+
+       PARSE-BASELINE-LINE.
+           IF FUNCTION TRIM(BASELINE-REC) NOT = SPACES
+               ADD 1 TO WS-BASE-CNT
+               UNSTRING BASELINE-REC DELIMITED BY "|"
+                   INTO WS-BASE-PROG(WS-BASE-CNT)
+                        WS-BASE-RESULT(WS-BASE-CNT)
+               END-UNSTRING
+               MOVE FUNCTION TRIM(WS-BASE-PROG(WS-BASE-CNT))
+                   TO WS-BASE-PROG(WS-BASE-CNT)
+               MOVE FUNCTION TRIM(WS-BASE-RESULT(WS-BASE-CNT))
+                   TO WS-BASE-RESULT(WS-BASE-CNT)
+           END-IF
+           .
+
+       RUN-AND-CHECK-ONE-JOB.
+           MOVE WS-I TO WS-JOB-NUM-OUT
+           STRING "/tmp/baselinecheck." DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RUN-STAMP) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JOB-NUM-OUT) DELIMITED BY SIZE
+                  ".out" DELIMITED BY SIZE
+               INTO WS-TMPFILE
+           END-STRING
+
+           MOVE SPACES TO WS-CMD
+           STRING "cd " QUOTE FUNCTION TRIM(WS-JOB-DIR(WS-I)) QUOTE
+                  " && ./" FUNCTION TRIM(WS-JOB-PROG(WS-I))
+                  " > " FUNCTION TRIM(WS-TMPFILE)
+                  " 2>&1" DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+
+           DISPLAY "---- " FUNCTION TRIM(WS-JOB-LABEL(WS-I)) " ----"
+           CALL "SYSTEM" USING WS-CMD
+
+           PERFORM FIND-LAST-JOB-LINE
+
+           MOVE SPACES TO WS-CMD
+           STRING "rm -f " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TMPFILE) DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD
+
+           PERFORM COMPARE-TO-BASELINE
+           .
+
+       FIND-LAST-JOB-LINE.
+           *> The last non-blank line of a job's captured stdout is
+           *> always its plain answer -- every program's final DISPLAY
+           *> before its runlogwrite CALL is exactly that, the same
+           *> assumption runlogwrite's own caller convention relies on.
+           MOVE SPACES TO WS-LAST-LINE
+           MOVE "N" TO WS-HAVE-LINE
+           MOVE "N" TO WS-EOF
+
+           OPEN INPUT JOB-OUT
+           PERFORM UNTIL EOF
+               READ JOB-OUT INTO JOB-OUT-REC
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION TRIM(JOB-OUT-REC) NOT = SPACES
+                           MOVE JOB-OUT-REC TO WS-LAST-LINE
+                           SET HAVE-LINE TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOB-OUT
+           .
+
+       COMPARE-TO-BASELINE.
+           IF NOT HAVE-LINE
+               DISPLAY "  ** NO OUTPUT CAPTURED **"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-BASELINE-INDEX
+
+           IF WS-FOUND-IDX = 0
+               ADD 1 TO WS-BASE-CNT
+               MOVE WS-JOB-PROG(WS-I) TO WS-BASE-PROG(WS-BASE-CNT)
+               MOVE FUNCTION TRIM(WS-LAST-LINE) TO
+                   WS-BASE-RESULT(WS-BASE-CNT)
+               ADD 1 TO WS-NEW-BASELINES
+               DISPLAY "  BASELINE RECORDED: "
+                   FUNCTION TRIM(WS-LAST-LINE)
+           ELSE
+               IF FUNCTION TRIM(WS-LAST-LINE) =
+                       FUNCTION TRIM(WS-BASE-RESULT(WS-FOUND-IDX))
+                   DISPLAY "  OK: " FUNCTION TRIM(WS-LAST-LINE)
+               ELSE
+                   ADD 1 TO WS-REGRESSIONS
+                   DISPLAY "  ** REGRESSION: baseline="
+                       FUNCTION TRIM(WS-BASE-RESULT(WS-FOUND-IDX))
+                       " actual=" FUNCTION TRIM(WS-LAST-LINE) " **"
+               END-IF
+           END-IF
+           .
+
+       FIND-BASELINE-INDEX.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-BASE-CNT
+               IF WS-BASE-PROG(WS-J) = WS-JOB-PROG(WS-I)
+                   MOVE WS-J TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+           .
+
+       SAVE-BASELINES.
+           OPEN OUTPUT BASELINE-FILE
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-BASE-CNT
+               MOVE SPACES TO BASELINE-REC
+               STRING FUNCTION TRIM(WS-BASE-PROG(WS-J)) DELIMITED BY SIZE
+                      "|" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-BASE-RESULT(WS-J)) DELIMITED BY SIZE
+                   INTO BASELINE-REC
+               END-STRING
+               WRITE BASELINE-REC
+           END-PERFORM
+           CLOSE BASELINE-FILE
+           .
+
+       INIT-JOB-TABLE.
+           MOVE "Day 01/Puzzle 01"   TO WS-JOB-DIR(1)
+           MOVE "day1part1"          TO WS-JOB-PROG(1)
+           MOVE "Day 1 Part 1"       TO WS-JOB-LABEL(1)
+
+           MOVE "Day 02/Puzzle 01"   TO WS-JOB-DIR(2)
+           MOVE "day1part2"          TO WS-JOB-PROG(2)
+           MOVE "Day 2 Part 1 (dial)" TO WS-JOB-LABEL(2)
+
+           MOVE "Day 02/Puzzle 03"   TO WS-JOB-DIR(3)
+           MOVE "day2part1"          TO WS-JOB-PROG(3)
+           MOVE "Day 2 Part 1"       TO WS-JOB-LABEL(3)
+
+           MOVE "Day 02/Puzzle 02"   TO WS-JOB-DIR(4)
+           MOVE "day2part2"          TO WS-JOB-PROG(4)
+           MOVE "Day 2 Part 2"       TO WS-JOB-LABEL(4)
+
+           MOVE "Day 03/Puzzle 01"   TO WS-JOB-DIR(5)
+           MOVE "day3part1"          TO WS-JOB-PROG(5)
+           MOVE "Day 3 Part 1"       TO WS-JOB-LABEL(5)
+
+           MOVE "Day 03/Puzzle 02"   TO WS-JOB-DIR(6)
+           MOVE "day3part2"          TO WS-JOB-PROG(6)
+           MOVE "Day 3 Part 2"       TO WS-JOB-LABEL(6)
+
+           MOVE "Day 04/Puzzle 01"   TO WS-JOB-DIR(7)
+           MOVE "day4part1"          TO WS-JOB-PROG(7)
+           MOVE "Day 4 Part 1"       TO WS-JOB-LABEL(7)
+
+           MOVE "Day 04/Puzzle 02"   TO WS-JOB-DIR(8)
+           MOVE "day4part2"          TO WS-JOB-PROG(8)
+           MOVE "Day 4 Part 2"       TO WS-JOB-LABEL(8)
+
+           MOVE "Day 05/Puzzle 01"   TO WS-JOB-DIR(9)
+           MOVE "day5part1"          TO WS-JOB-PROG(9)
+           MOVE "Day 5 Part 1"       TO WS-JOB-LABEL(9)
+
+           MOVE "Day 05/Puzzle 02"   TO WS-JOB-DIR(10)
+           MOVE "day5part2"          TO WS-JOB-PROG(10)
+           MOVE "Day 5 Part 2"       TO WS-JOB-LABEL(10)
+
+           MOVE "Day 06/Puzzle 01"   TO WS-JOB-DIR(11)
+           MOVE "day6part1"          TO WS-JOB-PROG(11)
+           MOVE "Day 6 Part 1"       TO WS-JOB-LABEL(11)
+
+           MOVE "Day 06/Puzzle 02"   TO WS-JOB-DIR(12)
+           MOVE "day6part2"          TO WS-JOB-PROG(12)
+           MOVE "Day 6 Part 2"       TO WS-JOB-LABEL(12)
+
+           MOVE "Day 07/Puzzle 01"   TO WS-JOB-DIR(13)
+           MOVE "day7part1"          TO WS-JOB-PROG(13)
+           MOVE "Day 7 Part 1"       TO WS-JOB-LABEL(13)
+
+           MOVE "Day 07/Puzzle 02"   TO WS-JOB-DIR(14)
+           MOVE "day7part2"          TO WS-JOB-PROG(14)
+           MOVE "Day 7 Part 2"       TO WS-JOB-LABEL(14)
+
+           MOVE "Day 08/Puzzle 01"   TO WS-JOB-DIR(15)
+           MOVE "day8part1"          TO WS-JOB-PROG(15)
+           MOVE "Day 8 Part 1"       TO WS-JOB-LABEL(15)
+
+           MOVE "Day 08/Puzzle 02"   TO WS-JOB-DIR(16)
+           MOVE "day8part2"          TO WS-JOB-PROG(16)
+           MOVE "Day 8 Part 2"       TO WS-JOB-LABEL(16)
+
+           MOVE "Day 09/Puzzle 01"   TO WS-JOB-DIR(17)
+           MOVE "day9part1"          TO WS-JOB-PROG(17)
+           MOVE "Day 9 Part 1"       TO WS-JOB-LABEL(17)
+
+           MOVE "Day 09/Puzzle 02"   TO WS-JOB-DIR(18)
+           MOVE "day9part2"          TO WS-JOB-PROG(18)
+           MOVE "Day 9 Part 2"       TO WS-JOB-LABEL(18)
+
+           MOVE "Day 10/Puzzle 01"   TO WS-JOB-DIR(19)
+           MOVE "DAY10PART1"         TO WS-JOB-PROG(19)
+           MOVE "Day 10 Part 1"      TO WS-JOB-LABEL(19)
+
+           MOVE "Day 10/Puzzle 02"   TO WS-JOB-DIR(20)
+           MOVE "DAY10PART2"         TO WS-JOB-PROG(20)
+           MOVE "Day 10 Part 2"      TO WS-JOB-LABEL(20)
+           .
