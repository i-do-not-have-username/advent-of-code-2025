@@ -0,0 +1,36 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ptparse.
+
+      *> Shared point-line ingestion for day9part1 and day9part2, which
+      *> both read the same "x,y" comma-separated point format. Callers
+      *> still own their own CR-strip/trim/blank-line handling (that's
+      *> per-file line normalization, not point parsing); this just
+      *> splits an already-trimmed, non-blank line on the comma and
+      *> hands back the two coordinates, so a parsing fix only has to
+      *> land here once instead of in both programs' READ-POINT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-XSTR                  PIC X(64).
+       01  WS-YSTR                  PIC X(64).
+
+       LINKAGE SECTION.
+       01  LK-LINE                  PIC X ANY LENGTH.
+       01  LK-X                     PIC S9(18) COMP-5.
+       01  LK-Y                     PIC S9(18) COMP-5.
+
+       PROCEDURE DIVISION USING LK-LINE LK-X LK-Y.
+       MAIN.
+           MOVE SPACES TO WS-XSTR
+           MOVE SPACES TO WS-YSTR
+
+           UNSTRING LK-LINE DELIMITED BY ","
+               INTO WS-XSTR WS-YSTR
+           END-UNSTRING
+
+           COMPUTE LK-X = FUNCTION NUMVAL(FUNCTION TRIM(WS-XSTR))
+           COMPUTE LK-Y = FUNCTION NUMVAL(FUNCTION TRIM(WS-YSTR))
+
+           GOBACK
+           .
