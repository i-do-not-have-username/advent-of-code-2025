@@ -0,0 +1,81 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. elapsedfmt.
+
+      *> Shared elapsed-time formatter, called by every day-program with
+      *> the FUNCTION CURRENT-DATE timestamp taken at the start of MAIN
+      *> and another taken just before the final answer is displayed.
+      *> Returns "seconds.hundredths" (e.g. "0.03") as a trimmed string
+      *> so every program reports its own runtime the same way instead
+      *> of each re-deriving the hundredths-of-a-second math itself.
+      *> Assumes both timestamps fall on the same calendar day, which
+      *> is true for every run this shop makes -- these are short batch
+      *> jobs, not ones that straddle midnight.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-START-HH              PIC 9(2).
+       01  WS-START-MM              PIC 9(2).
+       01  WS-START-SS              PIC 9(2).
+       01  WS-START-II              PIC 9(2).
+       01  WS-END-HH                PIC 9(2).
+       01  WS-END-MM                PIC 9(2).
+       01  WS-END-SS                PIC 9(2).
+       01  WS-END-II                PIC 9(2).
+
+       01  WS-START-CS              PIC 9(9) COMP-5.
+       01  WS-END-CS                PIC 9(9) COMP-5.
+       01  WS-ELAPSED-CS            PIC S9(9) COMP-5.
+
+       01  WS-WHOLE-SECS            PIC 9(7).
+       01  WS-FRAC-CS               PIC 9(2).
+       01  WS-WHOLE-OUT             PIC Z(6)9.
+       01  WS-FRAC-OUT              PIC 99.
+
+       78  CS-PER-DAY               VALUE 8640000.
+
+       LINKAGE SECTION.
+       01  LK-START-STAMP           PIC X ANY LENGTH.
+       01  LK-END-STAMP             PIC X ANY LENGTH.
+       01  LK-ELAPSED-OUT           PIC X ANY LENGTH.
+
+       PROCEDURE DIVISION USING LK-START-STAMP LK-END-STAMP
+               LK-ELAPSED-OUT.
+       MAIN.
+           MOVE LK-START-STAMP(9:2)  TO WS-START-HH
+           MOVE LK-START-STAMP(11:2) TO WS-START-MM
+           MOVE LK-START-STAMP(13:2) TO WS-START-SS
+           MOVE LK-START-STAMP(15:2) TO WS-START-II
+
+           MOVE LK-END-STAMP(9:2)  TO WS-END-HH
+           MOVE LK-END-STAMP(11:2) TO WS-END-MM
+           MOVE LK-END-STAMP(13:2) TO WS-END-SS
+           MOVE LK-END-STAMP(15:2) TO WS-END-II
+
+           COMPUTE WS-START-CS =
+               (WS-START-HH * 360000) + (WS-START-MM * 6000)
+               + (WS-START-SS * 100) + WS-START-II
+           COMPUTE WS-END-CS =
+               (WS-END-HH * 360000) + (WS-END-MM * 6000)
+               + (WS-END-SS * 100) + WS-END-II
+
+           COMPUTE WS-ELAPSED-CS = WS-END-CS - WS-START-CS
+           IF WS-ELAPSED-CS < 0
+               ADD CS-PER-DAY TO WS-ELAPSED-CS
+           END-IF
+
+           COMPUTE WS-WHOLE-SECS = WS-ELAPSED-CS / 100
+           COMPUTE WS-FRAC-CS = WS-ELAPSED-CS - (WS-WHOLE-SECS * 100)
+
+           MOVE WS-WHOLE-SECS TO WS-WHOLE-OUT
+           MOVE WS-FRAC-CS    TO WS-FRAC-OUT
+
+           MOVE SPACES TO LK-ELAPSED-OUT
+           STRING FUNCTION TRIM(WS-WHOLE-OUT) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  WS-FRAC-OUT DELIMITED BY SIZE
+               INTO LK-ELAPSED-OUT
+           END-STRING
+
+           GOBACK
+           .
