@@ -0,0 +1,59 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. interchgwrite.
+
+      *> Shared structured-record appender, CALLed by each day's program
+      *> right alongside runlogwrite/resultwrite once the answer is
+      *> known. Where runlogwrite's line is free-text (pipe-delimited,
+      *> meant for a person tailing the file) this writes one
+      *> fixed-column record per run to ../../interchange.dat -- same
+      *> two-directories-up convention runlogwrite uses, so it lands in
+      *> one place no matter which day's folder invoked it -- so a
+      *> downstream reporting system can read the program-id, input
+      *> file, answer, and run timestamp straight out of known column
+      *> positions instead of parsing console output.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTERCHANGE-FILE
+               ASSIGN TO "../../interchange.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INTERCHANGE-FILE.
+       01  INTERCHANGE-REC.
+           05  IX-PROGRAM-ID        PIC X(20).
+           05  IX-INPUT-FILE        PIC X(100).
+           05  IX-RESULT            PIC X(40).
+           05  IX-TIMESTAMP         PIC X(21).
+           05  FILLER               PIC X(19).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS                    PIC XX.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-ID            PIC X(20).
+       01  LK-INPUT-FILE            PIC X(256).
+       01  LK-RESULT                PIC X(40).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-ID LK-INPUT-FILE LK-RESULT.
+       MAIN.
+           OPEN EXTEND INTERCHANGE-FILE
+           IF WS-FS NOT = "00"
+               OPEN OUTPUT INTERCHANGE-FILE
+           END-IF
+
+           MOVE SPACES              TO INTERCHANGE-REC
+           MOVE LK-PROGRAM-ID       TO IX-PROGRAM-ID
+           MOVE LK-INPUT-FILE       TO IX-INPUT-FILE
+           MOVE LK-RESULT           TO IX-RESULT
+           MOVE FUNCTION CURRENT-DATE TO IX-TIMESTAMP
+
+           WRITE INTERCHANGE-REC
+
+           CLOSE INTERCHANGE-FILE
+           GOBACK
+           .
