@@ -0,0 +1,148 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. day1crosscheck.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE
+               ASSIGN TO DYNAMIC WS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE.
+       01  IN-REC                  PIC X(4096).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILENAME             PIC X(256)  VALUE "input.txt".
+       01  WS-FS                   PIC XX.
+       01  WS-EOF                  PIC X       VALUE "N".
+           88  EOF                             VALUE "Y".
+       01  WS-LINE                 PIC X(4096).
+       01  WS-TRIM                 PIC X(4096).
+       01  WS-DIR                  PIC X.
+       01  WS-NUM-STR              PIC X(4095).
+       01  WS-LINE-NO              PIC 9(9)   COMP-5 VALUE 0.
+
+       *> day1part1's dial math: narrow distance field, brute-force wrap.
+       01  WS-DIST-A               PIC S9(9)  COMP-5.
+       01  WS-DIAL-A               PIC S9(9)  COMP-5 VALUE 50.
+       01  WS-TEMP-A               PIC S9(9)  COMP-5.
+
+       *> day1part2's dial math: wide distance field, mod-delta wrap.
+       01  WS-DIST-B               PIC S9(18) COMP-5.
+       01  WS-DIAL-B               PIC S9(9)  COMP-5 VALUE 50.
+       01  WS-DELTA-B              PIC S9(9)  COMP-5.
+       01  WS-TEMP-B               PIC S9(9)  COMP-5.
+
+       01  WS-MISMATCHES           PIC 9(9)   COMP-5 VALUE 0.
+       01  WS-OUT                  PIC Z(8)9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
+           IF WS-FILENAME = SPACES
+               MOVE "input.txt" TO WS-FILENAME
+           END-IF
+
+           PERFORM VERIFY-INPUT-FILE
+
+           OPEN INPUT IN-FILE
+
+           PERFORM UNTIL EOF
+               READ IN-FILE INTO WS-LINE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE IN-FILE
+
+           IF WS-MISMATCHES = 0
+               DISPLAY "OK: dial math agrees across " WS-LINE-NO " lines"
+           ELSE
+               MOVE WS-MISMATCHES TO WS-OUT
+               DISPLAY "MISMATCHES: " FUNCTION TRIM(WS-OUT)
+                   " of " WS-LINE-NO " lines disagreed"
+           END-IF
+           STOP RUN
+           .
+
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
+
+       PROCESS-LINE.
+           MOVE WS-LINE TO WS-TRIM
+
+           *> Strip CR for Windows CRLF inputs
+           INSPECT WS-TRIM REPLACING ALL X"0D" BY SPACE
+
+           MOVE FUNCTION TRIM(WS-TRIM) TO WS-TRIM
+           IF WS-TRIM = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-TRIM(1:1) TO WS-DIR
+           MOVE FUNCTION TRIM(WS-TRIM(2:)) TO WS-NUM-STR
+           ADD 1 TO WS-LINE-NO
+
+           *> Replay day1part1's update (L subtracts, else adds).
+           COMPUTE WS-DIST-A = FUNCTION NUMVAL(WS-NUM-STR)
+           IF WS-DIR = "L" OR WS-DIR = "l"
+               COMPUTE WS-TEMP-A = WS-DIAL-A - WS-DIST-A
+           ELSE
+               COMPUTE WS-TEMP-A = WS-DIAL-A + WS-DIST-A
+           END-IF
+           COMPUTE WS-TEMP-A = FUNCTION MOD(WS-TEMP-A, 100)
+           IF WS-TEMP-A < 0
+               COMPUTE WS-TEMP-A = WS-TEMP-A + 100
+           END-IF
+           MOVE WS-TEMP-A TO WS-DIAL-A
+
+           *> Replay day1part2's update (R adds, else subtracts, wide field).
+           COMPUTE WS-DIST-B = FUNCTION NUMVAL(WS-NUM-STR)
+           COMPUTE WS-DELTA-B = FUNCTION MOD(WS-DIST-B, 100)
+           IF WS-DELTA-B < 0
+               COMPUTE WS-DELTA-B = WS-DELTA-B + 100
+           END-IF
+           IF WS-DIR = "R" OR WS-DIR = "r"
+               COMPUTE WS-TEMP-B = WS-DIAL-B + WS-DELTA-B
+           ELSE
+               COMPUTE WS-TEMP-B = WS-DIAL-B - WS-DELTA-B
+           END-IF
+           COMPUTE WS-TEMP-B = FUNCTION MOD(WS-TEMP-B, 100)
+           IF WS-TEMP-B < 0
+               COMPUTE WS-TEMP-B = WS-TEMP-B + 100
+           END-IF
+           MOVE WS-TEMP-B TO WS-DIAL-B
+
+           IF WS-DIAL-A NOT = WS-DIAL-B
+               ADD 1 TO WS-MISMATCHES
+               DISPLAY "LINE " WS-LINE-NO ": " FUNCTION TRIM(WS-TRIM)
+                   " -> day1part1 dial=" WS-DIAL-A
+                   " day1part2 dial=" WS-DIAL-B
+           END-IF
+           .
