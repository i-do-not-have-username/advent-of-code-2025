@@ -7,7 +7,8 @@
        FILE-CONTROL.
            SELECT IN-FILE
                ASSIGN TO DYNAMIC WS-FILENAME
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,6 +17,7 @@
 
        WORKING-STORAGE SECTION.
        01  WS-FILENAME             PIC X(256) VALUE "input.txt".
+       01  WS-FS                   PIC XX.
        01  WS-EOF                  PIC X VALUE "N".
            88  EOF                 VALUE "Y".
 
@@ -32,13 +34,58 @@
        01  WS-TOTAL                PIC S9(18) COMP-5 VALUE 0.
        01  WS-OUT                  PIC Z(18)9.
 
+       *> positions (1-based, left to right) of the winning tens/ones
+       *> digits, so a disputed line total can be traced back to its source
+       01  WS-BEST-ONES-POS         PIC 9(9) COMP-5.
+       01  WS-WIN-TENS-POS          PIC 9(9) COMP-5.
+       01  WS-WIN-ONES-POS          PIC 9(9) COMP-5.
+       01  WS-POUT1                 PIC Z(8)9.
+       01  WS-POUT2                 PIC Z(8)9.
+
+       01  WS-RUN-PROGID            PIC X(20) VALUE "day3part1".
+       01  WS-RESULT-STR            PIC X(40).
+
+       *> Malformed-line detection: PROCESS-LINE assumes every
+       *> character is a digit, so a line carrying a letter or
+       *> punctuation is flagged and skipped instead of silently
+       *> folding whatever FUNCTION NUMVAL happens to produce into the
+       *> total.
+       01  WS-LINE-NUM              PIC 9(9) COMP-5 VALUE 0.
+       01  WS-LINE-NUM-OUT          PIC Z(8)9.
+       01  WS-MALFORMED-COUNT       PIC 9(9) COMP-5 VALUE 0.
+       01  WS-MALFORMED-OUT         PIC Z(8)9.
+       01  WS-LINE-OK               PIC X VALUE "Y".
+           88  LINE-OK                      VALUE "Y".
+
+       01  WS-OUTDIR                PIC X(256).
+
+      *> Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP           PIC X(21).
+       01  WS-END-STAMP             PIC X(21).
+       01  WS-ELAPSED-STR           PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
            IF WS-FILENAME = SPACES
                MOVE "input.txt" TO WS-FILENAME
            END-IF
 
+           MOVE SPACES TO WS-OUTDIR
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+
+           PERFORM VERIFY-INPUT-FILE
+
            OPEN INPUT IN-FILE
 
            PERFORM UNTIL EOF
@@ -46,28 +93,77 @@
                    AT END
                        SET EOF TO TRUE
                    NOT AT END
+                       ADD 1 TO WS-LINE-NUM
                        PERFORM PROCESS-LINE
                END-READ
            END-PERFORM
 
            CLOSE IN-FILE
 
+           IF WS-MALFORMED-COUNT > 0
+               MOVE WS-MALFORMED-COUNT TO WS-MALFORMED-OUT
+               DISPLAY FUNCTION TRIM(WS-MALFORMED-OUT)
+                   " malformed line(s) skipped"
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
+
            MOVE WS-TOTAL TO WS-OUT
            DISPLAY FUNCTION TRIM(WS-OUT)
+
+           MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID WS-RESULT-STR
+
            STOP RUN
            .
 
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
+
        PROCESS-LINE.
-           INSPECT WS-LINE REPLACING ALL X"0D" BY SPACE
-           MOVE FUNCTION TRIM(WS-LINE) TO WS-LINE
+           *> Shared line-cleanup front end handles CRLF/tab stripping
+           *> and trimming; see Common/Programs/LineCleanup.
+           CALL "linecleanup" USING WS-LINE BY CONTENT "B"
 
            MOVE FUNCTION STORED-CHAR-LENGTH(WS-LINE) TO WS-LEN
            IF WS-LEN < 2
                EXIT PARAGRAPH
            END-IF
 
+           PERFORM VALIDATE-LINE-CHARS
+           IF NOT LINE-OK
+               ADD 1 TO WS-MALFORMED-COUNT
+               MOVE WS-LINE-NUM TO WS-LINE-NUM-OUT
+               DISPLAY "MALFORMED LINE " FUNCTION TRIM(WS-LINE-NUM-OUT)
+                   ": " FUNCTION TRIM(WS-LINE)
+               EXIT PARAGRAPH
+           END-IF
+
            COMPUTE WS-BEST-ONES = FUNCTION NUMVAL(WS-LINE(WS-LEN:1))
+           MOVE WS-LEN TO WS-BEST-ONES-POS
            MOVE 0 TO WS-BEST-PAIR
+           MOVE 0 TO WS-WIN-TENS-POS
+           MOVE 0 TO WS-WIN-ONES-POS
 
            COMPUTE WS-START = WS-LEN - 1
 
@@ -77,12 +173,30 @@
 
                IF WS-CAND > WS-BEST-PAIR
                    MOVE WS-CAND TO WS-BEST-PAIR
+                   MOVE WS-I TO WS-WIN-TENS-POS
+                   MOVE WS-BEST-ONES-POS TO WS-WIN-ONES-POS
                END-IF
 
                IF WS-DIG > WS-BEST-ONES
                    MOVE WS-DIG TO WS-BEST-ONES
+                   MOVE WS-I TO WS-BEST-ONES-POS
                END-IF
            END-PERFORM
 
            ADD WS-BEST-PAIR TO WS-TOTAL
+
+           MOVE WS-WIN-TENS-POS TO WS-POUT1
+           MOVE WS-WIN-ONES-POS TO WS-POUT2
+           DISPLAY "PICKED " WS-BEST-PAIR " AT POSITIONS "
+               FUNCTION TRIM(WS-POUT1) "," FUNCTION TRIM(WS-POUT2)
+           .
+
+       VALIDATE-LINE-CHARS.
+           MOVE "Y" TO WS-LINE-OK
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-LEN OR NOT LINE-OK
+               IF WS-LINE(WS-I:1) < "0" OR WS-LINE(WS-I:1) > "9"
+                   MOVE "N" TO WS-LINE-OK
+               END-IF
+           END-PERFORM
            .
