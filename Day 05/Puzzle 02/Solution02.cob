@@ -7,20 +7,43 @@
        FILE-CONTROL.
            SELECT IN-FILE
                ASSIGN TO DYNAMIC WS-FILENAME
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+           *> Named per run (timestamp-suffixed) so two runs launched at
+           *> once don't fight over the same sort work file.
+           SELECT SORT-WORK
+               ASSIGN TO DYNAMIC WS-SORTFILE.
 
        DATA DIVISION.
        FILE SECTION.
        FD  IN-FILE.
        01  IN-REC                  PIC X(2000).
 
+       *> SORT work-file, used to order ranges by start ascending
+       *> without the O(n**2) insertion sort MAX-RANGES used to need.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05 SR-ROW               PIC 9(9)   COMP-5.
+           05 SR-START             PIC S9(18) COMP-3.
+           05 SR-END               PIC S9(18) COMP-3.
+
        WORKING-STORAGE SECTION.
        78  MAX-RANGES              VALUE 50000.
 
        01  WS-FILENAME             PIC X(256) VALUE "input.txt".
+       01  WS-FS                   PIC XX.
        01  WS-EOF                  PIC X VALUE "N".
            88  EOF                 VALUE "Y".
 
+       *> Dry-run mode is a run-time parameter (2nd command-line word):
+       *> the literal DRYRUN, case-insensitive. It changes nothing about
+       *> the merge itself -- only whether the pre/post range diff below
+       *> gets displayed.
+       01  WS-ARG2                 PIC X(256).
+       01  WS-DRYRUN               PIC X VALUE "N".
+           88  DRY-RUN             VALUE "Y".
+
        01  WS-LINE                 PIC X(2000).
        01  WS-LEN                  PIC 9(9) COMP-5.
 
@@ -28,6 +51,9 @@
            88  IN-RANGES           VALUE "Y".
            88  DONE-RANGES         VALUE "N".
 
+       01  WS-SORT-EOF              PIC X VALUE "N".
+           88  SORT-DONE            VALUE "Y".
+
        01  WS-RCNT                 PIC 9(9) COMP-5 VALUE 0.
        01  WS-MCNT                 PIC 9(9) COMP-5 VALUE 0.
 
@@ -38,7 +64,6 @@
        01  WS-B                    PIC S9(18) COMP-3.
 
        01  WS-I                    PIC 9(9)  COMP-5.
-       01  WS-J                    PIC S9(9) COMP-5.
 
        01  WS-KEY-START            PIC S9(18) COMP-3.
        01  WS-KEY-END              PIC S9(18) COMP-3.
@@ -47,8 +72,30 @@
        01  WS-LENR                 PIC S9(18) COMP-3.
        01  WS-OUT                  PIC Z(18)9.
 
+       01  WS-RUN-PROGID           PIC X(20) VALUE "day5part2".
+       01  WS-RESULT-STR           PIC X(40).
+
+       01  WS-OUTDIR                PIC X(256).
+
+       *> Pre-flight capacity check: count what the input actually
+       *> holds before committing to the real read, so a violation is
+       *> reported once with the real count instead of aborting mid-read.
+       01  WS-PF-RANGES            PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PF-RANGES-OUT        PIC Z(8)9.
+       01  MAX-RANGES-OUT          PIC Z(8)9.
+
+       *> Audit-trail display fields: which input row fed which merged
+       *> range, so a merged total can be traced back to its sources.
+       01  WS-AROW-OUT             PIC Z(8)9.
+       01  WS-ASTART-OUT           PIC Z(18)9.
+       01  WS-AEND-OUT             PIC Z(18)9.
+       01  WS-AMERGE-OUT           PIC Z(8)9.
+       01  WS-AMSTART-OUT          PIC Z(18)9.
+       01  WS-AMEND-OUT            PIC Z(18)9.
+
        01  RANGE-TABLE.
            05 RANGE-ENTRY OCCURS 50000.
+              10 R-ROW             PIC 9(9)   COMP-5.
               10 R-START           PIC S9(18) COMP-3.
               10 R-END             PIC S9(18) COMP-3.
 
@@ -57,13 +104,73 @@
               10 M-START           PIC S9(18) COMP-3.
               10 M-END             PIC S9(18) COMP-3.
 
+       *> Dry-run diff: the sorted, pre-merge range list, captured
+       *> alongside MERGED-TABLE so the two can be displayed side by
+       *> side once the merge finishes.
+       01  PRE-TABLE.
+           05 PRE-ENTRY OCCURS 50000.
+              10 PRE-START         PIC S9(18) COMP-3.
+              10 PRE-END           PIC S9(18) COMP-3.
+       01  WS-PCNT                 PIC 9(9) COMP-5 VALUE 0.
+
+       01  WS-DR-ROWS               PIC 9(9) COMP-5.
+       01  WS-DR-LEFT                PIC X(40).
+       01  WS-DR-RIGHT               PIC X(40).
+       01  WS-DR-PSTART-OUT          PIC Z(18)9.
+       01  WS-DR-PEND-OUT            PIC Z(18)9.
+       01  WS-DR-MSTART-OUT          PIC Z(18)9.
+       01  WS-DR-MEND-OUT            PIC Z(18)9.
+       01  WS-PCNT-OUT               PIC Z(8)9.
+       01  WS-MCNT-OUT               PIC Z(8)9.
+
+      *> Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP           PIC X(21).
+       01  WS-END-STAMP             PIC X(21).
+       01  WS-ELAPSED-STR           PIC X(20).
+
+      *> Sort work file gets a timestamp suffix so concurrent runs
+      *> each get their own scratch file instead of sharing "sortwork".
+       01  WS-SORTFILE              PIC X(256).
+       01  WS-TIMESTAMP             PIC X(21).
+
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
            IF WS-FILENAME = SPACES
                MOVE "input.txt" TO WS-FILENAME
            END-IF
 
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+               NOT ON EXCEPTION
+                   IF FUNCTION TRIM(WS-ARG2) = "DRYRUN" OR
+                           FUNCTION TRIM(WS-ARG2) = "dryrun"
+                       SET DRY-RUN TO TRUE
+                   END-IF
+           END-ACCEPT
+
+           MOVE SPACES TO WS-OUTDIR
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           STRING "sortwork." DELIMITED BY SIZE
+                  WS-TIMESTAMP DELIMITED BY SIZE
+               INTO WS-SORTFILE
+           END-STRING
+
+           PERFORM VERIFY-INPUT-FILE
+           PERFORM PREFLIGHT-CHECK
+
            OPEN INPUT IN-FILE
 
            PERFORM UNTIL EOF
@@ -82,15 +189,78 @@
                PERFORM FINALIZE-RANGES
            END-IF
 
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
+
            MOVE WS-TOTAL TO WS-OUT
            DISPLAY FUNCTION TRIM(WS-OUT)
+
+           MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID WS-RESULT-STR
+
            STOP RUN
            .
 
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
+
+       PREFLIGHT-CHECK.
+           *> Count the ranges the input actually holds -- only the
+           *> ranges section, up to its terminating blank line -- before
+           *> the real read commits anything to RANGE-TABLE, so a
+           *> too-large input is reported with its real size instead of
+           *> aborting the instant MAX-RANGES is crossed partway through.
+           OPEN INPUT IN-FILE
+           PERFORM UNTIL EOF
+               READ IN-FILE INTO WS-LINE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       CALL "linecleanup" USING WS-LINE BY CONTENT "B"
+                       IF FUNCTION STORED-CHAR-LENGTH(WS-LINE) = 0
+                           SET EOF TO TRUE
+                       ELSE
+                           ADD 1 TO WS-PF-RANGES
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE IN-FILE
+           MOVE "N" TO WS-EOF
+
+           IF WS-PF-RANGES > MAX-RANGES
+               MOVE WS-PF-RANGES TO WS-PF-RANGES-OUT
+               MOVE MAX-RANGES   TO MAX-RANGES-OUT
+               DISPLAY "ERROR: Too many ranges ("
+                   FUNCTION TRIM(WS-PF-RANGES-OUT)
+                   "; increase MAX-RANGES from "
+                   FUNCTION TRIM(MAX-RANGES-OUT) ")."
+               STOP RUN
+           END-IF
+           .
+
        PROCESS-LINE.
-           *> Strip CR for Windows CRLF, then trim
-           INSPECT WS-LINE REPLACING ALL X"0D" BY SPACE
-           MOVE FUNCTION TRIM(WS-LINE) TO WS-LINE
+           *> Shared line-cleanup front end handles CRLF/tab stripping
+           *> and trimming; see Common/Programs/LineCleanup.
+           CALL "linecleanup" USING WS-LINE BY CONTENT "B"
            MOVE FUNCTION STORED-CHAR-LENGTH(WS-LINE) TO WS-LEN
 
            IF IN-RANGES
@@ -136,6 +306,7 @@
            END-IF
 
            ADD 1 TO WS-RCNT
+           MOVE WS-RCNT TO R-ROW(WS-RCNT)
            MOVE WS-A TO R-START(WS-RCNT)
            MOVE WS-B TO R-END(WS-RCNT)
            .
@@ -146,50 +317,86 @@
                EXIT PARAGRAPH
            END-IF
 
-           PERFORM SORT-RANGES
-           PERFORM MERGE-RANGES
+           PERFORM SORT-AND-MERGE-RANGES
            PERFORM SUM-MERGED
-           .
 
-       SORT-RANGES.
-           *> Insertion sort by start ascending (OK for typical AoC input sizes)
-           PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > WS-RCNT
-               MOVE R-START(WS-I) TO WS-KEY-START
-               MOVE R-END(WS-I)   TO WS-KEY-END
-               COMPUTE WS-J = WS-I - 1
-
-               PERFORM UNTIL WS-J < 1 OR R-START(WS-J) <= WS-KEY-START
-                   MOVE R-START(WS-J) TO R-START(WS-J + 1)
-                   MOVE R-END(WS-J)   TO R-END(WS-J + 1)
-                   SUBTRACT 1 FROM WS-J
-               END-PERFORM
-
-               MOVE WS-KEY-START TO R-START(WS-J + 1)
-               MOVE WS-KEY-END   TO R-END(WS-J + 1)
-           END-PERFORM
+           IF DRY-RUN
+               PERFORM DISPLAY-DRYRUN-DIFF
+           END-IF
            .
 
-       MERGE-RANGES.
+       SORT-AND-MERGE-RANGES.
+           *> Ranges are ordered by SORT-WORK (a library sort, not the
+           *> insertion sort MAX-RANGES used to force into O(n**2)) and
+           *> merged as each sorted record comes back off the work file.
            MOVE 0 TO WS-MCNT
+           MOVE 0 TO WS-PCNT
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SR-START
+               INPUT PROCEDURE  IS RELEASE-RANGES
+               OUTPUT PROCEDURE IS MERGE-SORTED-RANGES
+           .
 
+       RELEASE-RANGES.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-RCNT
-               IF WS-MCNT = 0
-                   MOVE 1 TO WS-MCNT
-                   MOVE R-START(WS-I) TO M-START(1)
-                   MOVE R-END(WS-I)   TO M-END(1)
-               ELSE
-                   *> merge if overlaps OR touches (inclusive ranges)
-                   IF R-START(WS-I) <= (M-END(WS-MCNT) + 1)
-                       IF R-END(WS-I) > M-END(WS-MCNT)
-                           MOVE R-END(WS-I) TO M-END(WS-MCNT)
-                       END-IF
-                   ELSE
-                       ADD 1 TO WS-MCNT
-                       MOVE R-START(WS-I) TO M-START(WS-MCNT)
-                       MOVE R-END(WS-I)   TO M-END(WS-MCNT)
+               MOVE R-ROW(WS-I)   TO SR-ROW
+               MOVE R-START(WS-I) TO SR-START
+               MOVE R-END(WS-I)   TO SR-END
+               RELEASE SORT-REC
+           END-PERFORM
+           .
+
+       MERGE-SORTED-RANGES.
+           PERFORM UNTIL SORT-DONE
+               RETURN SORT-WORK INTO SORT-REC
+                   AT END
+                       SET SORT-DONE TO TRUE
+                   NOT AT END
+                       PERFORM MERGE-ONE-RANGE
+               END-RETURN
+           END-PERFORM
+           .
+
+       MERGE-ONE-RANGE.
+           ADD 1 TO WS-PCNT
+           MOVE SR-START TO PRE-START(WS-PCNT)
+           MOVE SR-END   TO PRE-END(WS-PCNT)
+
+           IF WS-MCNT = 0
+               MOVE 1 TO WS-MCNT
+               MOVE SR-START TO M-START(1)
+               MOVE SR-END   TO M-END(1)
+           ELSE
+               *> merge if overlaps OR touches (inclusive ranges)
+               IF SR-START <= (M-END(WS-MCNT) + 1)
+                   IF SR-END > M-END(WS-MCNT)
+                       MOVE SR-END TO M-END(WS-MCNT)
                    END-IF
+               ELSE
+                   ADD 1 TO WS-MCNT
+                   MOVE SR-START TO M-START(WS-MCNT)
+                   MOVE SR-END   TO M-END(WS-MCNT)
                END-IF
-           END-PERFORM
+           END-IF
+
+           PERFORM DISPLAY-MERGE-AUDIT
+           .
+
+       DISPLAY-MERGE-AUDIT.
+           MOVE SR-ROW           TO WS-AROW-OUT
+           MOVE SR-START         TO WS-ASTART-OUT
+           MOVE SR-END           TO WS-AEND-OUT
+           MOVE WS-MCNT          TO WS-AMERGE-OUT
+           MOVE M-START(WS-MCNT) TO WS-AMSTART-OUT
+           MOVE M-END(WS-MCNT)   TO WS-AMEND-OUT
+
+           DISPLAY "ROW " FUNCTION TRIM(WS-AROW-OUT)
+               " (" FUNCTION TRIM(WS-ASTART-OUT)
+               "-" FUNCTION TRIM(WS-AEND-OUT)
+               ") -> MERGED " FUNCTION TRIM(WS-AMERGE-OUT)
+               " (" FUNCTION TRIM(WS-AMSTART-OUT)
+               "-" FUNCTION TRIM(WS-AMEND-OUT) ")"
            .
 
        SUM-MERGED.
@@ -199,3 +406,49 @@
                ADD WS-LENR TO WS-TOTAL
            END-PERFORM
            .
+
+       DISPLAY-DRYRUN-DIFF.
+           MOVE WS-PCNT TO WS-PCNT-OUT
+           MOVE WS-MCNT TO WS-MCNT-OUT
+           DISPLAY "DRY-RUN: " FUNCTION TRIM(WS-PCNT-OUT)
+               " pre-merge range(s) -> " FUNCTION TRIM(WS-MCNT-OUT)
+               " merged range(s)"
+           DISPLAY "  PRE-MERGE (sorted)          POST-MERGE"
+
+           IF WS-PCNT > WS-MCNT
+               MOVE WS-PCNT TO WS-DR-ROWS
+           ELSE
+               MOVE WS-MCNT TO WS-DR-ROWS
+           END-IF
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-DR-ROWS
+               PERFORM DISPLAY-DRYRUN-ROW
+           END-PERFORM
+           .
+
+       DISPLAY-DRYRUN-ROW.
+           MOVE SPACES TO WS-DR-LEFT
+           MOVE SPACES TO WS-DR-RIGHT
+
+           IF WS-I <= WS-PCNT
+               MOVE PRE-START(WS-I) TO WS-DR-PSTART-OUT
+               MOVE PRE-END(WS-I)   TO WS-DR-PEND-OUT
+               STRING FUNCTION TRIM(WS-DR-PSTART-OUT) DELIMITED BY SIZE
+                      "-"                              DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-DR-PEND-OUT)    DELIMITED BY SIZE
+                   INTO WS-DR-LEFT
+               END-STRING
+           END-IF
+
+           IF WS-I <= WS-MCNT
+               MOVE M-START(WS-I) TO WS-DR-MSTART-OUT
+               MOVE M-END(WS-I)   TO WS-DR-MEND-OUT
+               STRING FUNCTION TRIM(WS-DR-MSTART-OUT) DELIMITED BY SIZE
+                      "-"                              DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-DR-MEND-OUT)    DELIMITED BY SIZE
+                   INTO WS-DR-RIGHT
+               END-STRING
+           END-IF
+
+           DISPLAY "  " WS-DR-LEFT "  " WS-DR-RIGHT
+           .
