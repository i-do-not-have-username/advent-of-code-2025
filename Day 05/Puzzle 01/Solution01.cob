@@ -0,0 +1,168 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. day5part1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE
+               ASSIGN TO DYNAMIC WS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN-FILE.
+       01  IN-REC                  PIC X(2000).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILENAME             PIC X(256) VALUE "input.txt".
+       01  WS-FS                   PIC XX.
+       01  WS-EOF                  PIC X VALUE "N".
+           88  EOF                 VALUE "Y".
+
+       01  WS-LINE                 PIC X(2000).
+       01  WS-LEN                  PIC 9(9) COMP-5.
+
+       01  WS-IN-RANGES            PIC X VALUE "Y".
+           88  IN-RANGES           VALUE "Y".
+           88  DONE-RANGES         VALUE "N".
+
+       01  WS-START-STR            PIC X(64).
+       01  WS-END-STR              PIC X(64).
+
+       01  WS-A                    PIC S9(18) COMP-3.
+       01  WS-B                    PIC S9(18) COMP-3.
+       01  WS-SWAP                 PIC S9(18) COMP-3.
+       01  WS-LENR                 PIC S9(18) COMP-3.
+
+       *> Part 1 wants the total ground covered by the ranges exactly as
+       *> given -- unlike part 2, overlapping ranges are not merged first,
+       *> so a spot covered by two ranges is counted twice here.
+       01  WS-TOTAL                PIC S9(18) COMP-3 VALUE 0.
+       01  WS-OUT                  PIC Z(18)9.
+
+       01  WS-RUN-PROGID           PIC X(20) VALUE "day5part1".
+       01  WS-RESULT-STR           PIC X(40).
+
+       01  WS-OUTDIR                PIC X(256).
+
+      *> Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP           PIC X(21).
+       01  WS-END-STAMP             PIC X(21).
+       01  WS-ELAPSED-STR           PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
+           IF WS-FILENAME = SPACES
+               MOVE "input.txt" TO WS-FILENAME
+           END-IF
+
+           MOVE SPACES TO WS-OUTDIR
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+
+           PERFORM VERIFY-INPUT-FILE
+
+           OPEN INPUT IN-FILE
+
+           PERFORM UNTIL EOF
+               READ IN-FILE INTO WS-LINE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE IN-FILE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
+
+           MOVE WS-TOTAL TO WS-OUT
+           DISPLAY FUNCTION TRIM(WS-OUT)
+
+           MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID WS-RESULT-STR
+
+           STOP RUN
+           .
+
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
+
+       PROCESS-LINE.
+           *> Shared line-cleanup front end handles CRLF/tab stripping
+           *> and trimming; see Common/Programs/LineCleanup.
+           CALL "linecleanup" USING WS-LINE BY CONTENT "B"
+           MOVE FUNCTION STORED-CHAR-LENGTH(WS-LINE) TO WS-LEN
+
+           IF IN-RANGES
+               IF WS-LEN = 0
+                   SET DONE-RANGES TO TRUE
+                   *> Part 1 ignores the rest of the file, same as part 2
+                   SET EOF TO TRUE
+               ELSE
+                   PERFORM ADD-RANGE
+               END-IF
+           END-IF
+           .
+
+       ADD-RANGE.
+           MOVE SPACES TO WS-START-STR
+           MOVE SPACES TO WS-END-STR
+
+           UNSTRING WS-LINE
+               DELIMITED BY "-"
+               INTO WS-START-STR WS-END-STR
+           END-UNSTRING
+
+           MOVE FUNCTION TRIM(WS-START-STR) TO WS-START-STR
+           MOVE FUNCTION TRIM(WS-END-STR)   TO WS-END-STR
+
+           IF WS-START-STR = SPACES OR WS-END-STR = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-A = FUNCTION NUMVAL(WS-START-STR)
+           COMPUTE WS-B = FUNCTION NUMVAL(WS-END-STR)
+
+           IF WS-A > WS-B
+               MOVE WS-A TO WS-SWAP
+               MOVE WS-B TO WS-A
+               MOVE WS-SWAP TO WS-B
+           END-IF
+
+           COMPUTE WS-LENR = (WS-B - WS-A) + 1
+           ADD WS-LENR TO WS-TOTAL
+           .
