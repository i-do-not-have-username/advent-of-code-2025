@@ -7,7 +7,8 @@
        FILE-CONTROL.
            SELECT IN-FILE
                ASSIGN TO DYNAMIC WS-FILENAME
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,6 +17,7 @@
 
        WORKING-STORAGE SECTION.
        01  WS-FILENAME             PIC X(256)  VALUE "input.txt".
+       01  WS-FS                   PIC XX.
        01  WS-EOF                  PIC X       VALUE "N".
            88  EOF                             VALUE "Y".
 
@@ -26,6 +28,15 @@
 
        01  WS-DIAL                 PIC S9(9)  COMP-5 VALUE 50.
 
+      *> Optional 3rd/4th command-line words model a different-size dial
+      *> without a recompile: dial's starting position and its modulus,
+      *> both defaulting to the classic 50-start/100-size lock. Every
+      *> new lock (see START-LOCK) resets the dial to WS-DIAL-START.
+       01  WS-ARG3                 PIC X(20).
+       01  WS-ARG4                 PIC X(20).
+       01  WS-DIAL-START           PIC S9(9)  COMP-5 VALUE 50.
+       01  WS-MODULUS              PIC S9(9)  COMP-5 VALUE 100.
+
        01  WS-DIST                 PIC S9(18) COMP-5.
        01  WS-RESID                PIC S9(9)  COMP-5.
        01  WS-ADD                  PIC S9(18) COMP-5.
@@ -34,13 +45,72 @@
 
        01  WS-COUNT                PIC S9(18) COMP-5 VALUE 0.
 
+       *> Multi-lock support: a blank line, or a line carrying a lock-id
+       *> column ("<id>,<instruction>"), starts a new lock's subtotal.
+       01  WS-LOCK-NO               PIC 9(9)   COMP-5 VALUE 0.
+       01  WS-LOCK-STARTED          PIC X      VALUE "N".
+           88  LOCK-STARTED                    VALUE "Y".
+       01  WS-LOCK-COUNT            PIC S9(18) COMP-5 VALUE 0.
+       01  WS-INSTR                PIC X(4096).
+       01  WS-COMMA-POS             PIC 9(9)   COMP-5.
+       01  WS-HAS-ID                PIC X      VALUE "N".
+           88  HAS-ID                          VALUE "Y".
+       01  WS-LOCKID                PIC X(64)  VALUE SPACES.
+       01  WS-CUR-LOCKID            PIC X(64)  VALUE SPACES.
+
+       01  WS-RUN-PROGID            PIC X(20) VALUE "day1part2".
+       01  WS-RESULT-STR            PIC X(40).
+
+       01  WS-OUTDIR                PIC X(256).
+
+      *> Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP           PIC X(21).
+       01  WS-END-STAMP             PIC X(21).
+       01  WS-ELAPSED-STR           PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
            IF WS-FILENAME = SPACES
                MOVE "input.txt" TO WS-FILENAME
            END-IF
 
+           MOVE SPACES TO WS-OUTDIR
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+
+           *> Third/fourth command-line words are an optional starting
+           *> dial position and dial modulus, for a lock of a different
+           *> size than the standard 0..99 wheel.
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+               NOT ON EXCEPTION
+                   IF FUNCTION TRIM(WS-ARG3) NOT = SPACES
+                       COMPUTE WS-DIAL-START = FUNCTION NUMVAL(WS-ARG3)
+                   END-IF
+           END-ACCEPT
+
+           DISPLAY 4 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG4 FROM ARGUMENT-VALUE
+               NOT ON EXCEPTION
+                   IF FUNCTION TRIM(WS-ARG4) NOT = SPACES
+                       COMPUTE WS-MODULUS = FUNCTION NUMVAL(WS-ARG4)
+                   END-IF
+           END-ACCEPT
+
+           MOVE WS-DIAL-START TO WS-DIAL
+
+           PERFORM VERIFY-INPUT-FILE
+
            OPEN INPUT IN-FILE
 
            PERFORM UNTIL EOF
@@ -54,58 +124,122 @@
 
            CLOSE IN-FILE
 
+           IF LOCK-STARTED
+               PERFORM FINISH-LOCK
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
+
            DISPLAY WS-COUNT
+
+           MOVE WS-COUNT TO WS-RESULT-STR
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID WS-RESULT-STR
+
            STOP RUN
            .
 
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
+
        PROCESS-LINE.
            MOVE WS-LINE TO WS-TRIM
 
-           *> Strip CR for Windows CRLF inputs
-           INSPECT WS-TRIM REPLACING ALL X"0D" BY SPACE
-
-           MOVE FUNCTION TRIM(WS-TRIM) TO WS-TRIM
+           *> Shared line-cleanup front end handles CRLF/tab stripping
+           *> and trimming; see Common/Programs/LineCleanup.
+           CALL "linecleanup" USING WS-TRIM BY CONTENT "B"
            IF WS-TRIM = SPACES
+               *> Blank line: close out the current lock, if any
+               IF LOCK-STARTED
+                   PERFORM FINISH-LOCK
+               END-IF
                EXIT PARAGRAPH
            END-IF
 
-           MOVE WS-TRIM(1:1) TO WS-DIR
-           MOVE FUNCTION TRIM(WS-TRIM(2:)) TO WS-NUM-STR
+           *> A lock-id column ("<id>,<instruction>") splits off the id so
+           *> the rest of the line can be parsed as a plain instruction.
+           MOVE WS-TRIM TO WS-INSTR
+           MOVE "N" TO WS-HAS-ID
+           MOVE SPACES TO WS-LOCKID
+           MOVE 0 TO WS-COMMA-POS
+           INSPECT WS-TRIM TALLYING WS-COMMA-POS
+               FOR CHARACTERS BEFORE INITIAL ","
+           IF WS-COMMA-POS < FUNCTION STORED-CHAR-LENGTH(WS-TRIM)
+               MOVE "Y" TO WS-HAS-ID
+               MOVE WS-TRIM(1:WS-COMMA-POS) TO WS-LOCKID
+               ADD 2 TO WS-COMMA-POS
+               MOVE FUNCTION TRIM(WS-TRIM(WS-COMMA-POS:)) TO WS-INSTR
+           END-IF
+
+           *> A change in the lock-id column starts a new lock, same as a
+           *> blank line would.
+           IF LOCK-STARTED AND HAS-ID AND WS-LOCKID NOT = WS-CUR-LOCKID
+               PERFORM FINISH-LOCK
+           END-IF
+
+           IF NOT LOCK-STARTED
+               PERFORM START-LOCK
+               MOVE WS-LOCKID TO WS-CUR-LOCKID
+           END-IF
+
+           MOVE WS-INSTR(1:1) TO WS-DIR
+           MOVE FUNCTION TRIM(WS-INSTR(2:)) TO WS-NUM-STR
            COMPUTE WS-DIST = FUNCTION NUMVAL(WS-NUM-STR)
 
            *> Count how many k in [1..WS-DIST] satisfy:
-           *>   (WS-DIAL + k) mod 100 = 0  for R
-           *>   (WS-DIAL - k) mod 100 = 0  for L
+           *>   (WS-DIAL + k) mod WS-MODULUS = 0  for R
+           *>   (WS-DIAL - k) mod WS-MODULUS = 0  for L
            *> without looping even for huge distances.
 
            IF WS-DIR = "R" OR WS-DIR = "r"
-               COMPUTE WS-RESID = FUNCTION MOD(100 - WS-DIAL, 100)
+               COMPUTE WS-RESID = FUNCTION MOD(WS-MODULUS - WS-DIAL,
+                   WS-MODULUS)
                IF WS-RESID < 0
-                   COMPUTE WS-RESID = WS-RESID + 100
+                   COMPUTE WS-RESID = WS-RESID + WS-MODULUS
                END-IF
            ELSE
-               COMPUTE WS-RESID = FUNCTION MOD(WS-DIAL, 100)
+               COMPUTE WS-RESID = FUNCTION MOD(WS-DIAL, WS-MODULUS)
                IF WS-RESID < 0
-                   COMPUTE WS-RESID = WS-RESID + 100
+                   COMPUTE WS-RESID = WS-RESID + WS-MODULUS
                END-IF
            END-IF
 
            IF WS-RESID = 0
-               COMPUTE WS-ADD = WS-DIST / 100
+               COMPUTE WS-ADD = WS-DIST / WS-MODULUS
            ELSE
                IF WS-DIST < WS-RESID
                    MOVE 0 TO WS-ADD
                ELSE
-                   COMPUTE WS-ADD = 1 + ((WS-DIST - WS-RESID) / 100)
+                   COMPUTE WS-ADD = 1 + ((WS-DIST - WS-RESID) / WS-MODULUS)
                END-IF
            END-IF
 
            ADD WS-ADD TO WS-COUNT
+           ADD WS-ADD TO WS-LOCK-COUNT
 
-           *> Update dial position after the whole rotation (mod 100)
-           COMPUTE WS-DELTA = FUNCTION MOD(WS-DIST, 100)
+           *> Update dial position after the whole rotation (mod WS-MODULUS)
+           COMPUTE WS-DELTA = FUNCTION MOD(WS-DIST, WS-MODULUS)
            IF WS-DELTA < 0
-               COMPUTE WS-DELTA = WS-DELTA + 100
+               COMPUTE WS-DELTA = WS-DELTA + WS-MODULUS
            END-IF
 
            IF WS-DIR = "R" OR WS-DIR = "r"
@@ -114,10 +248,22 @@
                COMPUTE WS-TEMP = WS-DIAL - WS-DELTA
            END-IF
 
-           COMPUTE WS-TEMP = FUNCTION MOD(WS-TEMP, 100)
+           COMPUTE WS-TEMP = FUNCTION MOD(WS-TEMP, WS-MODULUS)
            IF WS-TEMP < 0
-               COMPUTE WS-TEMP = WS-TEMP + 100
+               COMPUTE WS-TEMP = WS-TEMP + WS-MODULUS
            END-IF
 
            MOVE WS-TEMP TO WS-DIAL
            .
+
+       START-LOCK.
+           ADD 1 TO WS-LOCK-NO
+           MOVE WS-DIAL-START TO WS-DIAL
+           MOVE 0 TO WS-LOCK-COUNT
+           SET LOCK-STARTED TO TRUE
+           .
+
+       FINISH-LOCK.
+           DISPLAY "LOCK " WS-LOCK-NO ": " WS-LOCK-COUNT
+           MOVE "N" TO WS-LOCK-STARTED
+           .
