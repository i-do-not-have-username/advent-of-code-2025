@@ -7,7 +7,8 @@
        FILE-CONTROL.
            SELECT IN-FILE
                ASSIGN TO DYNAMIC WS-FILENAME
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,6 +17,7 @@
 
        WORKING-STORAGE SECTION.
        01  WS-FILENAME             PIC X(256) VALUE "input.txt".
+       01  WS-FS                   PIC XX.
        01  WS-EOF                  PIC X VALUE "N".
            88  EOF                 VALUE "Y".
 
@@ -73,15 +75,63 @@
 
        01  WS-OUT                  PIC Z(18)9.
 
+       01  WS-RUN-PROGID           PIC X(20) VALUE "day2part2".
+       01  WS-RESULT-STR           PIC X(40).
+
+       *> per-length breakdown: index n+1 holds the invalid count for
+       *> digit length n (n=1..18); length 1 is always zero (never invalid)
+       01  WS-LEN-TOTAL-TAB.
+           05 WS-LEN-TOTAL OCCURS 19 PIC S9(18) COMP-5 VALUE 0.
+       01  WS-LOUT                 PIC Z9.
+
+       *> For a range this small or smaller, materialize and print the
+       *> actual invalid serials instead of only trusting their count.
+       78  SMALL-RANGE-THRESHOLD   VALUE 1000.
+
+       01  WS-CAND                 PIC S9(18) COMP-5.
+       01  WS-CAND-OUT              PIC Z(18)9.
+       01  WS-CAND-STR              PIC X(19).
+       01  WS-CAND-LEN              PIC 9(2) COMP-5.
+       01  WS-PERIOD-P              PIC 9(2) COMP-5.
+       01  WS-K                     PIC 9(2) COMP-5.
+       01  WS-MODPOS                PIC 9(2) COMP-5.
+
+       01  WS-IS-INVALID            PIC X VALUE "N".
+           88  CAND-INVALID                 VALUE "Y".
+       01  WS-BLOCK-OK              PIC X.
+           88  BLOCK-MATCHES                VALUE "Y".
+
+       01  WS-OUTDIR                PIC X(256).
+
+      *> Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP           PIC X(21).
+       01  WS-END-STAMP             PIC X(21).
+       01  WS-ELAPSED-STR           PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+
            PERFORM INIT-TABLES
 
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
            IF WS-FILENAME = SPACES
                MOVE "input.txt" TO WS-FILENAME
            END-IF
 
+           MOVE SPACES TO WS-OUTDIR
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+
+           PERFORM VERIFY-INPUT-FILE
+
            OPEN INPUT IN-FILE
 
            PERFORM UNTIL EOF
@@ -95,11 +145,49 @@
 
            CLOSE IN-FILE
 
+           PERFORM VARYING WS-L FROM 2 BY 1 UNTIL WS-L > 18
+               IF WS-LEN-TOTAL(WS-L + 1) NOT = 0
+                   MOVE WS-L TO WS-LOUT
+                   MOVE WS-LEN-TOTAL(WS-L + 1) TO WS-OUT
+                   DISPLAY "LENGTH " FUNCTION TRIM(WS-LOUT) ": "
+                       FUNCTION TRIM(WS-OUT)
+               END-IF
+           END-PERFORM
+
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
+
            MOVE WS-TOTAL TO WS-OUT
            DISPLAY FUNCTION TRIM(WS-OUT)
+
+           MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID WS-RESULT-STR
+
            STOP RUN
            .
 
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
+
        INIT-TABLES.
            *> 10^0 .. 10^18
            MOVE 1 TO WS-POW10(1)
@@ -130,9 +218,9 @@
            .
 
        PROCESS-LINE.
-           *> strip CR (Windows CRLF), then trim
-           INSPECT WS-LINE REPLACING ALL X"0D" BY SPACE
-           MOVE FUNCTION TRIM(WS-LINE) TO WS-LINE
+           *> Shared line-cleanup front end handles CRLF/tab stripping
+           *> and trimming; see Common/Programs/LineCleanup.
+           CALL "linecleanup" USING WS-LINE BY CONTENT "B"
 
            MOVE FUNCTION STORED-CHAR-LENGTH(WS-LINE) TO WS-LEN
            IF WS-LEN = 0
@@ -185,6 +273,63 @@
            END-IF
 
            PERFORM ADD-INVALID-FOR-RANGE
+
+           IF (WS-B - WS-A + 1) <= SMALL-RANGE-THRESHOLD
+               DISPLAY "INVALID SERIALS IN " FUNCTION TRIM(WS-START-STR)
+                   "-" FUNCTION TRIM(WS-END-STR) ":"
+               PERFORM LIST-INVALID-IN-RANGE
+           END-IF
+           .
+
+       LIST-INVALID-IN-RANGE.
+           *> Small enough to brute-force: walk every candidate directly
+           *> and print the ones the Möbius shortcut is counting, so a
+           *> handful can be checked by hand against the business rule.
+           PERFORM VARYING WS-CAND FROM WS-A BY 1 UNTIL WS-CAND > WS-B
+               PERFORM CHECK-CANDIDATE-INVALID
+               IF CAND-INVALID
+                   MOVE WS-CAND TO WS-CAND-OUT
+                   DISPLAY "  " FUNCTION TRIM(WS-CAND-OUT)
+               END-IF
+           END-PERFORM
+           .
+
+       CHECK-CANDIDATE-INVALID.
+           *> A serial is invalid when it is some proper-length block
+           *> repeated end to end to fill out its own digit length.
+           MOVE WS-CAND TO WS-CAND-OUT
+           MOVE SPACES TO WS-CAND-STR
+           MOVE FUNCTION TRIM(WS-CAND-OUT) TO WS-CAND-STR
+           MOVE FUNCTION STORED-CHAR-LENGTH(FUNCTION TRIM(WS-CAND-STR))
+               TO WS-CAND-LEN
+
+           MOVE "N" TO WS-IS-INVALID
+
+           PERFORM VARYING WS-PERIOD-P FROM 1 BY 1
+               UNTIL WS-PERIOD-P >= WS-CAND-LEN OR CAND-INVALID
+               DIVIDE WS-CAND-LEN BY WS-PERIOD-P GIVING WS-Q REMAINDER WS-R
+               IF WS-R = 0
+                   PERFORM CHECK-PERIOD-MATCH
+                   IF BLOCK-MATCHES
+                       MOVE "Y" TO WS-IS-INVALID
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+       CHECK-PERIOD-MATCH.
+           *> Does WS-CAND-STR repeat its first WS-PERIOD-P characters
+           *> for its whole length?
+           MOVE "Y" TO WS-BLOCK-OK
+           COMPUTE WS-K = WS-PERIOD-P + 1
+           PERFORM VARYING WS-K FROM WS-K BY 1
+               UNTIL WS-K > WS-CAND-LEN OR NOT BLOCK-MATCHES
+               COMPUTE WS-MODPOS =
+                   FUNCTION MOD(WS-K - 1, WS-PERIOD-P) + 1
+               IF WS-CAND-STR(WS-K:1) NOT = WS-CAND-STR(WS-MODPOS:1)
+                   MOVE "N" TO WS-BLOCK-OK
+               END-IF
+           END-PERFORM
            .
 
        ADD-INVALID-FOR-RANGE.
@@ -278,6 +423,7 @@
            END-PERFORM
 
            ADD WS-SEG-SUM TO WS-TOTAL
+           ADD WS-SEG-SUM TO WS-LEN-TOTAL(WS-L + 1)
            .
 
        SUM-ARITHMETIC.
