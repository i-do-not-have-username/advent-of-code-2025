@@ -7,7 +7,8 @@
        FILE-CONTROL.
            SELECT IN-FILE
                ASSIGN TO DYNAMIC WS-FILENAME
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,15 +19,13 @@
        78  MAX-PTS                 VALUE 30000.
 
        01  WS-FILENAME             PIC X(256) VALUE "input.txt".
+       01  WS-FS                   PIC XX.
        01  WS-EOF                  PIC X VALUE "N".
            88  EOF                         VALUE "Y".
 
        01  WS-LINE                 PIC X(256).
        01  WS-LEN                  PIC 9(9) COMP-5.
 
-       01  WS-XSTR                 PIC X(64).
-       01  WS-YSTR                 PIC X(64).
-
        01  N                       PIC 9(9) COMP-5 VALUE 0.
 
        01  I                       PIC 9(9) COMP-5.
@@ -34,6 +33,7 @@
        01  JSTART                  PIC 9(9) COMP-5.
        01  K                       PIC 9(9) COMP-5.
        01  JJ                      PIC 9(9) COMP-5.
+       01  M                       PIC 9(9) COMP-5.
 
        01  TMP-IX                  PIC S9(18) COMP-5.
        01  TMP-IY                  PIC S9(18) COMP-5.
@@ -56,9 +56,22 @@
        01  WS-AREA                 PIC S9(31) COMP-3.
        01  WS-BEST                 PIC S9(31) COMP-3 VALUE 0.
 
+       *> A blank line separates one polygon's point list from the
+       *> next, so a single input file may hold several polygons; the
+       *> reported answer is the sum of each polygon's best rectangle.
+       01  WS-POLYNO                PIC 9(9) COMP-5 VALUE 0.
+       01  WS-POLYNO-OUT            PIC Z(8)9.
+       01  WS-GRAND-TOTAL           PIC S9(31) COMP-3 VALUE 0.
+
        01  OK-FLAG                 PIC X VALUE "Y".
        01  INSIDE-FLAG             PIC X VALUE "N".
 
+       *> Set by CHECK-SELF-INTERSECTION: the boundary walked by PX/PY
+       *> crosses itself, so the rectangle search below is running
+       *> against an invalid (non-simple) polygon.
+       01  WS-SELF-INTERSECT        PIC X VALUE "N".
+           88  SELF-INTERSECTING            VALUE "Y".
+
        *> point arrays
        01  PX OCCURS 30000         PIC S9(18) COMP-5.
        01  PY OCCURS 30000         PIC S9(18) COMP-5.
@@ -94,33 +107,189 @@
 
        01  OUTPIC                  PIC Z(30)9.
 
+       01  WS-RUN-PROGID           PIC X(20) VALUE "day9part2".
+       01  WS-RESULT-STR           PIC X(40).
+
+       *> Pre-flight capacity check: since MAX-PTS bounds each polygon
+       *> individually (N resets at every blank line), a multi-polygon
+       *> file can have several offending polygons at once -- report
+       *> every one of them up front instead of stopping at the first.
+       01  WS-PF-CUR                PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PF-POLYNO             PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PF-VIOLATED           PIC X VALUE "N".
+       01  WS-PF-POLYNO-OUT         PIC Z(8)9.
+       01  WS-PF-CUR-OUT            PIC Z(8)9.
+       01  MAX-PTS-OUT              PIC Z(8)9.
+
+       01  WS-OUTDIR                PIC X(256).
+
+      *> Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP           PIC X(21).
+       01  WS-END-STAMP             PIC X(21).
+       01  WS-ELAPSED-STR           PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
            IF WS-FILENAME = SPACES
                MOVE "input.txt" TO WS-FILENAME
            END-IF
 
+           MOVE SPACES TO WS-OUTDIR
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+
+           PERFORM VERIFY-INPUT-FILE
+           PERFORM PREFLIGHT-CHECK
+
            OPEN INPUT IN-FILE
            PERFORM UNTIL EOF
                READ IN-FILE INTO WS-LINE
                    AT END
                        SET EOF TO TRUE
+                       PERFORM END-POLYGON-BLOCK
                    NOT AT END
                        PERFORM READ-POINT
                END-READ
            END-PERFORM
            CLOSE IN-FILE
 
-           IF N < 4
-               MOVE 0 TO OUTPIC
-               DISPLAY FUNCTION TRIM(OUTPIC)
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
+
+           MOVE WS-GRAND-TOTAL TO OUTPIC
+           DISPLAY FUNCTION TRIM(OUTPIC)
+
+           MOVE FUNCTION TRIM(OUTPIC) TO WS-RESULT-STR
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID WS-RESULT-STR
+
+           STOP RUN
+           .
+
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
+
+       PREFLIGHT-CHECK.
+           OPEN INPUT IN-FILE
+           PERFORM UNTIL EOF
+               READ IN-FILE INTO WS-LINE
+                   AT END
+                       SET EOF TO TRUE
+                       PERFORM PREFLIGHT-END-POLYGON
+                   NOT AT END
+                       CALL "linecleanup" USING WS-LINE BY CONTENT "B"
+                       IF FUNCTION STORED-CHAR-LENGTH(WS-LINE) = 0
+                           PERFORM PREFLIGHT-END-POLYGON
+                       ELSE
+                           ADD 1 TO WS-PF-CUR
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE IN-FILE
+           MOVE "N" TO WS-EOF
+
+           IF WS-PF-VIOLATED = "Y"
                STOP RUN
            END-IF
+           .
 
+       PREFLIGHT-END-POLYGON.
+           IF WS-PF-CUR > 0
+               ADD 1 TO WS-PF-POLYNO
+               IF WS-PF-CUR > MAX-PTS
+                   MOVE "Y"          TO WS-PF-VIOLATED
+                   MOVE WS-PF-POLYNO TO WS-PF-POLYNO-OUT
+                   MOVE WS-PF-CUR    TO WS-PF-CUR-OUT
+                   MOVE MAX-PTS      TO MAX-PTS-OUT
+                   DISPLAY "ERROR: Polygon " FUNCTION TRIM(WS-PF-POLYNO-OUT)
+                       " has " FUNCTION TRIM(WS-PF-CUR-OUT)
+                       " points; increase MAX-PTS from "
+                       FUNCTION TRIM(MAX-PTS-OUT) "."
+               END-IF
+           END-IF
+           MOVE 0 TO WS-PF-CUR
+           .
+
+       READ-POINT.
+           *> Shared line-cleanup front end handles CRLF/tab stripping
+           *> and trimming; see Common/Programs/LineCleanup.
+           CALL "linecleanup" USING WS-LINE BY CONTENT "B"
+           MOVE FUNCTION STORED-CHAR-LENGTH(WS-LINE) TO WS-LEN
+           IF WS-LEN = 0
+               PERFORM END-POLYGON-BLOCK
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO N
+           IF N > MAX-PTS
+               DISPLAY "ERROR: Too many points; increase MAX-PTS."
+               STOP RUN
+           END-IF
+
+           CALL "ptparse" USING WS-LINE PX(N) PY(N)
+           .
+
+       END-POLYGON-BLOCK.
+           *> Fires on a blank line or at EOF; a stray blank line (or
+           *> trailing blank lines) with no points collected is a no-op.
+           IF N < 4
+               MOVE 0 TO N
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-POLYNO
+           PERFORM PROCESS-POLYGON
+
+           MOVE WS-POLYNO TO WS-POLYNO-OUT
+           IF SELF-INTERSECTING
+               DISPLAY "WARNING: POLYGON " FUNCTION TRIM(WS-POLYNO-OUT)
+                   " boundary is self-intersecting; BEST RECTANGLE below"
+                   " may not be reliable"
+           END-IF
+
+           MOVE WS-BEST   TO OUTPIC
+           DISPLAY "POLYGON " FUNCTION TRIM(WS-POLYNO-OUT)
+               " BEST RECTANGLE " FUNCTION TRIM(OUTPIC)
+
+           ADD WS-BEST TO WS-GRAND-TOTAL
+
+           MOVE 0 TO N
+           MOVE 0 TO WS-BEST
+           .
+
+       PROCESS-POLYGON.
            PERFORM BUILD-SEGMENTS
            PERFORM SORT-VERTICAL
            PERFORM SORT-HORIZONTAL
+           PERFORM CHECK-SELF-INTERSECTION
 
            *> try all pairs of red tiles as opposite corners
            PERFORM VARYING I FROM 1 BY 1 UNTIL I >= N
@@ -162,34 +331,6 @@
                    END-IF
                END-PERFORM
            END-PERFORM
-
-           MOVE WS-BEST TO OUTPIC
-           DISPLAY FUNCTION TRIM(OUTPIC)
-           STOP RUN
-           .
-
-       READ-POINT.
-           INSPECT WS-LINE REPLACING ALL X"0D" BY SPACE
-           MOVE FUNCTION TRIM(WS-LINE) TO WS-LINE
-           MOVE FUNCTION STORED-CHAR-LENGTH(WS-LINE) TO WS-LEN
-           IF WS-LEN = 0
-               EXIT PARAGRAPH
-           END-IF
-
-           MOVE SPACES TO WS-XSTR
-           MOVE SPACES TO WS-YSTR
-           UNSTRING WS-LINE DELIMITED BY ","
-               INTO WS-XSTR WS-YSTR
-           END-UNSTRING
-
-           ADD 1 TO N
-           IF N > MAX-PTS
-               DISPLAY "ERROR: Too many points; increase MAX-PTS."
-               STOP RUN
-           END-IF
-
-           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-XSTR)) TO PX(N)
-           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-YSTR)) TO PY(N)
            .
 
        BUILD-SEGMENTS.
@@ -267,6 +408,51 @@
            END-PERFORM
            .
 
+       CHECK-SELF-INTERSECTION.
+           *> Adjacent boundary edges always turn a corner (one vertical,
+           *> one horizontal), so any overlap this paragraph finds is
+           *> between edges that are NOT next to each other on the
+           *> boundary -- a real self-intersection, not a shared vertex.
+           MOVE "N" TO WS-SELF-INTERSECT
+
+           *> two vertical edges at the same X, sorted by X -- with 3+
+           *> edges sharing an X, the ones that overlap need not be
+           *> adjacent in VX, so K is checked against every earlier
+           *> entry still sharing that X, not just K-1. Overlapping
+           *> Y-ranges means the boundary retraces itself.
+           PERFORM VARYING K FROM 2 BY 1 UNTIL K > NV
+               COMPUTE M = K - 1
+               PERFORM UNTIL M < 1 OR VX(M) NOT = VX(K)
+                   IF VY1(K) < VY2(M) AND VY2(K) > VY1(M)
+                       MOVE "Y" TO WS-SELF-INTERSECT
+                   END-IF
+                   COMPUTE M = M - 1
+               END-PERFORM
+           END-PERFORM
+
+           *> same idea for horizontal edges sharing a Y
+           PERFORM VARYING K FROM 2 BY 1 UNTIL K > NH
+               COMPUTE M = K - 1
+               PERFORM UNTIL M < 1 OR HY(M) NOT = HY(K)
+                   IF HX1(K) < HX2(M) AND HX2(K) > HX1(M)
+                       MOVE "Y" TO WS-SELF-INTERSECT
+                   END-IF
+                   COMPUTE M = M - 1
+               END-PERFORM
+           END-PERFORM
+
+           *> a vertical edge crossing a horizontal edge strictly inside
+           *> both of their spans (not just touching at a shared corner)
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > NV
+               PERFORM VARYING JJ FROM 1 BY 1 UNTIL JJ > NH
+                   IF HX1(JJ) < VX(K) AND VX(K) < HX2(JJ)
+                       AND VY1(K) < HY(JJ) AND HY(JJ) < VY2(K)
+                       MOVE "Y" TO WS-SELF-INTERSECT
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+
        RECT-VALIDATE.
            *> 1) reject if any boundary segment passes through rectangle interior
            PERFORM FIND-VSTART-GT-MINX
