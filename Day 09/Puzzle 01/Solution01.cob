@@ -7,7 +7,8 @@
        FILE-CONTROL.
            SELECT IN-FILE
                ASSIGN TO DYNAMIC WS-FILENAME
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,15 +19,13 @@
        78  MAX-PTS                 VALUE 20000.
 
        01  WS-FILENAME             PIC X(256) VALUE "input.txt".
+       01  WS-FS                   PIC XX.
        01  WS-EOF                  PIC X VALUE "N".
            88  EOF                         VALUE "Y".
 
        01  WS-LINE                 PIC X(256).
        01  WS-LEN                  PIC 9(9) COMP-5.
 
-       01  WS-XSTR                 PIC X(64).
-       01  WS-YSTR                 PIC X(64).
-
        01  WS-N                    PIC 9(9) COMP-5 VALUE 0.
        01  WS-I                    PIC 9(9) COMP-5.
        01  WS-J                    PIC 9(9) COMP-5.
@@ -42,15 +41,55 @@
        01  XARR OCCURS 20000       PIC S9(18) COMP-5.
        01  YARR OCCURS 20000       PIC S9(18) COMP-5.
 
+       *> Corner points of the winning (largest-area) rectangle.
+       01  WS-BEST-I                PIC 9(9) COMP-5 VALUE 0.
+       01  WS-BEST-J                PIC 9(9) COMP-5 VALUE 0.
+       01  WS-BEST-I-OUT            PIC Z(8)9.
+       01  WS-BEST-J-OUT            PIC Z(8)9.
+       01  WS-CORNER-OUT            PIC -(18)9.
+
        01  WS-OUT                  PIC Z(30)9.
 
+       01  WS-RUN-PROGID           PIC X(20) VALUE "day9part1".
+       01  WS-RESULT-STR           PIC X(40).
+
+       *> Pre-flight capacity check: count what the input actually
+       *> holds before committing to the real read, so a violation is
+       *> reported once with the real count instead of aborting mid-read.
+       01  WS-PF-PTS               PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PF-PTS-OUT           PIC Z(8)9.
+       01  MAX-PTS-OUT             PIC Z(8)9.
+
+       01  WS-OUTDIR                PIC X(256).
+
+      *> Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP           PIC X(21).
+       01  WS-END-STAMP             PIC X(21).
+       01  WS-ELAPSED-STR           PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
            IF WS-FILENAME = SPACES
                MOVE "input.txt" TO WS-FILENAME
            END-IF
 
+           MOVE SPACES TO WS-OUTDIR
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+
+           PERFORM VERIFY-INPUT-FILE
+           PERFORM PREFLIGHT-CHECK
+
            OPEN INPUT IN-FILE
            PERFORM UNTIL EOF
                READ IN-FILE INTO WS-LINE
@@ -63,8 +102,19 @@
            CLOSE IN-FILE
 
            IF WS-N < 2
+               MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+               CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+                   WS-ELAPSED-STR
+               DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
                MOVE 0 TO WS-OUT
                DISPLAY FUNCTION TRIM(WS-OUT)
+               MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+               CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME
+                   WS-RESULT-STR
+               CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME
+                   WS-RESULT-STR
+               CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID
+                   WS-RESULT-STR
                STOP RUN
            END-IF
 
@@ -86,36 +136,111 @@
                    COMPUTE WS-AREA = WS-WIDTH * WS-HEIGHT
                    IF WS-AREA > WS-MAX
                        MOVE WS-AREA TO WS-MAX
+                       MOVE WS-I    TO WS-BEST-I
+                       MOVE WS-J    TO WS-BEST-J
                    END-IF
                END-PERFORM
            END-PERFORM
 
+           IF WS-BEST-I > 0
+               PERFORM DISPLAY-WINNING-CORNERS
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
+
            MOVE WS-MAX TO WS-OUT
            DISPLAY FUNCTION TRIM(WS-OUT)
+
+           MOVE FUNCTION TRIM(WS-OUT) TO WS-RESULT-STR
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID WS-RESULT-STR
+
            STOP RUN
            .
 
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
+
+       PREFLIGHT-CHECK.
+           *> Count the points the input actually holds before the real
+           *> read commits anything to XARR/YARR, so a too-large input
+           *> is reported with its real size instead of aborting the
+           *> instant MAX-PTS is crossed partway through.
+           OPEN INPUT IN-FILE
+           PERFORM UNTIL EOF
+               READ IN-FILE INTO WS-LINE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       CALL "linecleanup" USING WS-LINE BY CONTENT "B"
+                       IF FUNCTION STORED-CHAR-LENGTH(WS-LINE) > 0
+                           ADD 1 TO WS-PF-PTS
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE IN-FILE
+           MOVE "N" TO WS-EOF
+
+           IF WS-PF-PTS > MAX-PTS
+               MOVE WS-PF-PTS TO WS-PF-PTS-OUT
+               MOVE MAX-PTS   TO MAX-PTS-OUT
+               DISPLAY "ERROR: Too many points (" FUNCTION TRIM(WS-PF-PTS-OUT)
+                   "; increase MAX-PTS from " FUNCTION TRIM(MAX-PTS-OUT) ")."
+               STOP RUN
+           END-IF
+           .
+
+       DISPLAY-WINNING-CORNERS.
+           DISPLAY "WINNING RECTANGLE CORNERS:"
+
+           MOVE WS-BEST-I TO WS-BEST-I-OUT
+           MOVE XARR(WS-BEST-I) TO WS-CORNER-OUT
+           DISPLAY "  POINT " FUNCTION TRIM(WS-BEST-I-OUT) " = ("
+               FUNCTION TRIM(WS-CORNER-OUT) NO ADVANCING
+           MOVE YARR(WS-BEST-I) TO WS-CORNER-OUT
+           DISPLAY ", " FUNCTION TRIM(WS-CORNER-OUT) ")"
+
+           MOVE WS-BEST-J TO WS-BEST-J-OUT
+           MOVE XARR(WS-BEST-J) TO WS-CORNER-OUT
+           DISPLAY "  POINT " FUNCTION TRIM(WS-BEST-J-OUT) " = ("
+               FUNCTION TRIM(WS-CORNER-OUT) NO ADVANCING
+           MOVE YARR(WS-BEST-J) TO WS-CORNER-OUT
+           DISPLAY ", " FUNCTION TRIM(WS-CORNER-OUT) ")"
+           .
+
        READ-POINT.
-           INSPECT WS-LINE REPLACING ALL X"0D" BY SPACE
-           MOVE FUNCTION TRIM(WS-LINE) TO WS-LINE
+           *> Shared line-cleanup front end handles CRLF/tab stripping
+           *> and trimming; see Common/Programs/LineCleanup.
+           CALL "linecleanup" USING WS-LINE BY CONTENT "B"
            MOVE FUNCTION STORED-CHAR-LENGTH(WS-LINE) TO WS-LEN
            IF WS-LEN = 0
                EXIT PARAGRAPH
            END-IF
 
-           MOVE SPACES TO WS-XSTR
-           MOVE SPACES TO WS-YSTR
-
-           UNSTRING WS-LINE DELIMITED BY ","
-               INTO WS-XSTR WS-YSTR
-           END-UNSTRING
-
            IF WS-N >= MAX-PTS
                DISPLAY "ERROR: Too many points; increase MAX-PTS."
                STOP RUN
            END-IF
 
            ADD 1 TO WS-N
-           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-XSTR)) TO XARR(WS-N)
-           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-YSTR)) TO YARR(WS-N)
+           CALL "ptparse" USING WS-LINE XARR(WS-N) YARR(WS-N)
            .
