@@ -7,7 +7,8 @@
        FILE-CONTROL.
            SELECT IN-FILE
                ASSIGN TO DYNAMIC WS-FILENAME
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,6 +17,7 @@
 
        WORKING-STORAGE SECTION.
        01  WS-FILENAME             PIC X(256)  VALUE "input.txt".
+       01  WS-FS                   PIC XX.
        01  WS-EOF                  PIC X       VALUE "N".
            88  EOF                             VALUE "Y".
        01  WS-LINE                 PIC X(4096).
@@ -27,13 +29,79 @@
        01  WS-TEMP                 PIC S9(9) COMP-5.
        01  WS-COUNT                PIC 9(9)  COMP-5 VALUE 0.
 
+       01  WS-ARG2                 PIC X(256).
+       01  WS-TRACE                PIC X     VALUE "N".
+           88  TRACE-ON                       VALUE "Y".
+       01  WS-LINE-NO              PIC 9(9) COMP-5 VALUE 0.
+
+      *> Optional 4th/5th command-line words model a different-size dial
+      *> without a recompile: dial's starting position and its modulus,
+      *> both defaulting to the classic 50-start/100-size lock.
+       01  WS-ARG4                 PIC X(20).
+       01  WS-ARG5                 PIC X(20).
+       01  WS-MODULUS              PIC S9(9) COMP-5 VALUE 100.
+
+       01  WS-RUN-PROGID           PIC X(20) VALUE "day1part1".
+       01  WS-RESULT-STR           PIC X(40).
+
+       01  WS-OUTDIR                PIC X(256).
+
+      *> Elapsed-runtime reporting -- see Common/Programs/ElapsedFormat.
+       01  WS-START-STAMP           PIC X(21).
+       01  WS-END-STAMP             PIC X(21).
+       01  WS-ELAPSED-STR           PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT WS-FILENAME FROM COMMAND-LINE
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-FILENAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE "input.txt" TO WS-FILENAME
+           END-ACCEPT
            IF WS-FILENAME = SPACES
                MOVE "input.txt" TO WS-FILENAME
            END-IF
 
+           *> Second command-line word "TRACE" turns on the per-line dial log
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+               NOT ON EXCEPTION
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-ARG2)) = "TRACE"
+                       SET TRACE-ON TO TRUE
+                   END-IF
+           END-ACCEPT
+
+           *> Third command-line word is an optional output directory
+           MOVE SPACES TO WS-OUTDIR
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTDIR FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-OUTDIR
+           END-ACCEPT
+
+           *> Fourth/fifth command-line words are an optional starting
+           *> dial position and dial modulus, for a lock of a different
+           *> size than the standard 0..99 wheel.
+           DISPLAY 4 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG4 FROM ARGUMENT-VALUE
+               NOT ON EXCEPTION
+                   IF FUNCTION TRIM(WS-ARG4) NOT = SPACES
+                       COMPUTE WS-DIAL = FUNCTION NUMVAL(WS-ARG4)
+                   END-IF
+           END-ACCEPT
+
+           DISPLAY 5 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARG5 FROM ARGUMENT-VALUE
+               NOT ON EXCEPTION
+                   IF FUNCTION TRIM(WS-ARG5) NOT = SPACES
+                       COMPUTE WS-MODULUS = FUNCTION NUMVAL(WS-ARG5)
+                   END-IF
+           END-ACCEPT
+
+           PERFORM VERIFY-INPUT-FILE
+
            OPEN INPUT IN-FILE
 
            PERFORM UNTIL EOF
@@ -47,17 +115,45 @@
 
            CLOSE IN-FILE
 
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           CALL "elapsedfmt" USING WS-START-STAMP WS-END-STAMP
+               WS-ELAPSED-STR
+           DISPLAY "RUNTIME: " FUNCTION TRIM(WS-ELAPSED-STR) " sec"
+
            DISPLAY WS-COUNT
+
+           MOVE WS-COUNT TO WS-RESULT-STR
+           CALL "runlogwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "interchgwrite" USING WS-RUN-PROGID WS-FILENAME WS-RESULT-STR
+           CALL "resultwrite" USING WS-OUTDIR WS-RUN-PROGID WS-RESULT-STR
+
            STOP RUN
            .
 
+       VERIFY-INPUT-FILE.
+           *> Check the input file actually exists before any processing
+           *> starts, instead of letting the OPEN below fail deep inside
+           *> the real read loop with a bare runtime status code.
+           OPEN INPUT IN-FILE
+           IF WS-FS = "35"
+               DISPLAY "ERROR: Input file not found: "
+                   FUNCTION TRIM(WS-FILENAME)
+               STOP RUN
+           END-IF
+           IF WS-FS NOT = "00"
+               DISPLAY "ERROR: Unable to open input file "
+                   FUNCTION TRIM(WS-FILENAME) " (file status " WS-FS ")"
+               STOP RUN
+           END-IF
+           CLOSE IN-FILE
+           .
+
        PROCESS-LINE.
            MOVE WS-LINE TO WS-TRIM
 
-           *> Handle Windows CRLF (strip carriage return)
-           INSPECT WS-TRIM REPLACING ALL X"0D" BY SPACE
-
-           MOVE FUNCTION TRIM(WS-TRIM) TO WS-TRIM
+           *> Shared line-cleanup front end handles CRLF/tab stripping
+           *> and trimming; see Common/Programs/LineCleanup.
+           CALL "linecleanup" USING WS-TRIM BY CONTENT "B"
            IF WS-TRIM = SPACES
                EXIT PARAGRAPH
            END-IF
@@ -72,15 +168,21 @@
                COMPUTE WS-TEMP = WS-DIAL + WS-DIST
            END-IF
 
-           *> Wrap into range 0..99 safely even for negatives
-           COMPUTE WS-TEMP = FUNCTION MOD(WS-TEMP, 100)
+           *> Wrap into range 0..(WS-MODULUS - 1) safely even for negatives
+           COMPUTE WS-TEMP = FUNCTION MOD(WS-TEMP, WS-MODULUS)
            IF WS-TEMP < 0
-               COMPUTE WS-TEMP = WS-TEMP + 100
+               COMPUTE WS-TEMP = WS-TEMP + WS-MODULUS
            END-IF
 
            MOVE WS-TEMP TO WS-DIAL
+           ADD 1 TO WS-LINE-NO
 
            IF WS-DIAL = 0
                ADD 1 TO WS-COUNT
            END-IF
+
+           IF TRACE-ON
+               DISPLAY "LINE " WS-LINE-NO ": " FUNCTION TRIM(WS-TRIM)
+                   " -> DIAL=" WS-DIAL " COUNT=" WS-COUNT
+           END-IF
            .
